@@ -1,85 +1,151 @@
-	   IDENTIFICATION DIVISION.
-       PROGRAM-ID. MYIMSONL.
-       AUTHOR.     MARCIO MARCOS.
-      *
-      *================================================================*
-      * PROGRAMA IMS/DC - MODELO BASICO (NAO-CONVERSACIONAL)
-      *
-      * TRANSACAO: 'TRNIMS1' (Exemplo)
-      *
-      * LOGICA (EQUIVALENTE AO MYCICS.CBL):
-      * 1. O USUARIO DIGITA A TRANSACAO (E TALVEZ UM DADO).
-      * 2. O IMS COLOCA A MENSAGEM NA FILA.
-      * 3. O PROGRAMA E CARREGADO, LE A MENSAGEM (GU).
-      * 4. O PROGRAMA ENVIA UMA RESPOSTA (ISRT).
-      * 5. O PROGRAMA TERMINA.
-      *
-      * NOTA: O MAPA DE TELA E DEFINIDO FORA DO COBOL, NO MFS
-      * (MESSAGE FORMAT SERVICE), O EQUIVALENTE IMS DO BMS.
-      *================================================================*
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-      *--- VARIAVEIS DE CONTROLE DL/I (DATABASE/DATA COMMS)
-       01 WS-DLI-FUNCTIONS.
-          05 WS-GU                 PIC X(04) VALUE 'GU  '. *> Get Unique
-          05 WS-ISRT               PIC X(04) VALUE 'ISRT'. *> Insert
-      *
-      *--- AREAS DE MENSAGEM (MAPEADAS PELO MFS)
-       01 WS-IN-MSG-AREA.
-          05 WS-IN-LL              PIC S9(04) COMP VALUE 100.
-          05 WS-IN-ZZ              PIC S9(04) COMP VALUE 0.
-          05 WS-IN-TRANCODE        PIC X(08).
-          05 WS-IN-DADO            PIC X(72). *> Resto da msg
-      *
-       01 WS-OUT-MSG-AREA.
-          05 WS-OUT-LL             PIC S9(04) COMP VALUE 80.
-          05 WS-OUT-ZZ             PIC S9(04) COMP VALUE 0.
-          05 WS-OUT-DADO           PIC X(80).
-      *
-       LINKAGE SECTION.
-      *
-      *----------------------------------------------------------------*
-      * PCB (PROGRAM COMMUNICATION BLOCK)
-      *
-      * O 'I/O PCB' E O EQUIVALENTE DO TERMINAL CICS. E POR ONDE
-      * AS MENSAGENS DE ENTRADA (TELA) CHEGAM E AS DE SAIDA SAEM.
-      *----------------------------------------------------------------*
-       01 IO-PCB-MASK.
-          05 IO-LTERM-NAME         PIC X(08).
-          05 FILLER                PIC X(02).
-          05 IO-STATUS-CODE        PIC X(02).
-          05 FILLER                PIC X(22). *> Restante da mascara
-      *
-       PROCEDURE DIVISION.
-      *
-      *----------------------------------------------------------------*
-      * OBRIGATORIO: O PONTO DE ENTRADA DO PROGRAMA IMS.
-      * O IMS PASSA OS ENDERECOS DOS 'PCBS' (COMO O IO-PCB)
-      * QUE FORAM DEFINIDOS NO PSBGEN DESTE PROGRAMA.
-      *----------------------------------------------------------------*
-       ENTRY 'DLITCBL' USING IO-PCB-MASK.
-      *
-       MAIN-PROCEDURE.
-      *
-      *--- 1. OBTER A MENSAGEM DE ENTRADA (EQUIV. AO RECEIVE MAP)
-      * CHAMA A INTERFACE DL/I, USANDO A FUNCAO 'GU' (GET UNIQUE)
-      * NO 'IO-PCB' (A TELA), E COLOCA EM 'WS-IN-MSG-AREA'.
-           CALL 'CBLTDLI' USING WS-GU
-                                IO-PCB-MASK
-                                WS-IN-MSG-AREA.
-      *
-      * (AQUI O PROGRAMA PODERIA FAZER UMA LOGICA DE NEGOCIO)
-      *
-           MOVE 'BEM-VINDO AO IMS DC!' TO WS-OUT-DADO.
-      *
-      *--- 2. ENVIAR A MENSAGEM DE RESPOSTA (EQUIV. AO SEND MAP)
-      * CHAMA A INTERFACE DL/I, USANDO 'ISRT' (INSERT)
-      * NO 'IO-PCB', ENVIANDO O CONTEUDO DE 'WS-OUT-MSG-AREA'.
-           CALL 'CBLTDLI' USING WS-ISRT
-                                IO-PCB-MASK
-                                WS-OUT-MSG-AREA.
-      *
-      *--- 3. FIM
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYIMSONL.
+       AUTHOR.     MARCIO MARCOS.
+      *
+      *================================================================*
+      * PROGRAMA IMS/DC - MODELO BASICO (NAO-CONVERSACIONAL)
+      *
+      * TRANSACAO: 'TRNIMS1' (Exemplo)
+      *
+      * LOGICA (EQUIVALENTE AO MYCICS.CBL):
+      * 1. O USUARIO DIGITA A TRANSACAO (E TALVEZ UM DADO).
+      * 2. O IMS COLOCA A MENSAGEM NA FILA.
+      * 3. O PROGRAMA E CARREGADO, LE A MENSAGEM (GU).
+      * 4. SE O GU FALHAR (IO-STATUS-CODE <> SPACES), RESPONDE COM UMA
+      *    MENSAGEM DE ERRO DISTINTA E NAO TENTA INTERPRETAR WS-IN-DADO.
+      * 5. SENAO, WS-IN-DADO E EXAMINADO E ROTEADO PARA UM PARAGRAFO DE
+      *    PROCESSAMENTO DIFERENTE CONFORME O COMANDO DIGITADO.
+      * 6. O PROGRAMA ENVIA UMA RESPOSTA (ISRT).
+      * 7. O PROGRAMA TERMINA.
+      *
+      * NOTA: O MAPA DE TELA E DEFINIDO FORA DO COBOL, NO MFS
+      * (MESSAGE FORMAT SERVICE), O EQUIVALENTE IMS DO BMS.
+      *================================================================*
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *--- VARIAVEIS DE CONTROLE DL/I (DATABASE/DATA COMMS)
+       01 WS-DLI-FUNCTIONS.
+          05 WS-GU                 PIC X(04) VALUE 'GU  '. *> Get Unique
+          05 WS-ISRT               PIC X(04) VALUE 'ISRT'. *> Insert
+      *
+      *--- AREAS DE MENSAGEM (MAPEADAS PELO MFS)
+       01 WS-IN-MSG-AREA.
+          05 WS-IN-LL              PIC S9(04) COMP VALUE 100.
+          05 WS-IN-ZZ              PIC S9(04) COMP VALUE 0.
+          05 WS-IN-TRANCODE        PIC X(08).
+          05 WS-IN-DADO            PIC X(72). *> Resto da msg
+      *
+       01 WS-OUT-MSG-AREA.
+          05 WS-OUT-LL             PIC S9(04) COMP VALUE 80.
+          05 WS-OUT-ZZ             PIC S9(04) COMP VALUE 0.
+          05 WS-OUT-DADO           PIC X(80).
+      *
+      *--- VARIAVEIS DE APOIO AO ROTEAMENTO DE MENSAGENS
+       01 WS-PROGRAM-VARS.
+          05 WS-HORA-ATUAL         PIC 9(08).
+      *
+       LINKAGE SECTION.
+      *
+      *----------------------------------------------------------------*
+      * PCB (PROGRAM COMMUNICATION BLOCK)
+      *
+      * O 'I/O PCB' E O EQUIVALENTE DO TERMINAL CICS. E POR ONDE
+      * AS MENSAGENS DE ENTRADA (TELA) CHEGAM E AS DE SAIDA SAEM.
+      *----------------------------------------------------------------*
+       01 IO-PCB-MASK.
+          05 IO-LTERM-NAME         PIC X(08).
+          05 FILLER                PIC X(02).
+          05 IO-STATUS-CODE        PIC X(02).
+          05 FILLER                PIC X(22). *> Restante da mascara
+      *
+       PROCEDURE DIVISION.
+      *
+      *----------------------------------------------------------------*
+      * OBRIGATORIO: O PONTO DE ENTRADA DO PROGRAMA IMS.
+      * O IMS PASSA OS ENDERECOS DOS 'PCBS' (COMO O IO-PCB)
+      * QUE FORAM DEFINIDOS NO PSBGEN DESTE PROGRAMA.
+      *----------------------------------------------------------------*
+       ENTRY 'DLITCBL' USING IO-PCB-MASK.
+      *
+       MAIN-PROCEDURE.
+      *
+      *--- 1. OBTER A MENSAGEM DE ENTRADA (EQUIV. AO RECEIVE MAP)
+      * CHAMA A INTERFACE DL/I, USANDO A FUNCAO 'GU' (GET UNIQUE)
+      * NO 'IO-PCB' (A TELA), E COLOCA EM 'WS-IN-MSG-AREA'.
+           CALL 'CBLTDLI' USING WS-GU
+                                IO-PCB-MASK
+                                WS-IN-MSG-AREA.
+      *
+      *--- 2. VERIFICA O STATUS DA LEITURA ANTES DE PROSSEGUIR.
+      *--- BRANCOS = OK; QUALQUER OUTRA COISA E UM ERRO REAL DO
+      *--- IMS E NAO DEVE SER TRATADO COMO SE A MENSAGEM FOSSE VALIDA.
+           IF IO-STATUS-CODE = SPACES
+              PERFORM 2000-PROCESSAR-MENSAGEM
+           ELSE
+              PERFORM 9000-TRATAR-ERRO-IO
+           END-IF.
+      *
+      *--- 3. ENVIAR A MENSAGEM DE RESPOSTA (EQUIV. AO SEND MAP)
+      * CHAMA A INTERFACE DL/I, USANDO 'ISRT' (INSERT)
+      * NO 'IO-PCB', ENVIANDO O CONTEUDO DE 'WS-OUT-MSG-AREA'.
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB-MASK
+                                WS-OUT-MSG-AREA.
+      *
+      *--- 4. FIM
+           GOBACK.
+      *
+       2000-PROCESSAR-MENSAGEM.
+      * Roteamento real de WS-IN-DADO: cada comando
+      * reconhecido tem seu proprio paragrafo de processamento.
+           EVALUATE TRUE
+              WHEN WS-IN-DADO = SPACES
+                 PERFORM 2100-PROCESSAR-BEMVINDO
+              WHEN WS-IN-DADO(1:4) = 'HORA'
+                 PERFORM 2200-PROCESSAR-HORA
+              WHEN WS-IN-DADO(1:3) = 'ECO'
+                 PERFORM 2300-PROCESSAR-ECO
+              WHEN OTHER
+                 PERFORM 2400-PROCESSAR-DESCONHECIDO
+           END-EVALUATE.
+           EXIT.
+      *
+       2100-PROCESSAR-BEMVINDO.
+      * Sem dado nenhum digitado: comportamento original do programa.
+           MOVE 'BEM-VINDO AO IMS DC!' TO WS-OUT-DADO.
+           EXIT.
+      *
+       2200-PROCESSAR-HORA.
+      * Comando HORA: devolve a hora atual do sistema.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           STRING 'HORA ATUAL: ' WS-HORA-ATUAL
+               DELIMITED BY SIZE
+               INTO WS-OUT-DADO.
+           EXIT.
+      *
+       2300-PROCESSAR-ECO.
+      * Comando ECO <texto>: devolve o texto digitado apos o comando.
+           STRING 'ECO: ' WS-IN-DADO(4:69)
+               DELIMITED BY SIZE
+               INTO WS-OUT-DADO.
+           EXIT.
+      *
+       2400-PROCESSAR-DESCONHECIDO.
+      * Qualquer outro conteudo: nao reconhecido.
+      *--- 'COMANDO NAO RECONHECIDO: ' (25) + WS-IN-DADO (72) PASSARIA
+      *--- DOS 80 DE WS-OUT-DADO - RECORTA WS-IN-DADO PARA OS 55
+      *--- PRIMEIROS BYTES, MESMA TECNICA DE 2300-PROCESSAR-ECO.
+           STRING 'COMANDO NAO RECONHECIDO: ' WS-IN-DADO(1:55)
+               DELIMITED BY SIZE
+               INTO WS-OUT-DADO.
+           EXIT.
+      *
+       9000-TRATAR-ERRO-IO.
+      * GU falhou: resposta distinta, sem tentar interpretar
+      * WS-IN-DADO (que pode nem ter sido preenchido pelo IMS).
+           STRING 'ERRO NA LEITURA DA MENSAGEM. STATUS=' IO-STATUS-CODE
+               DELIMITED BY SIZE
+               INTO WS-OUT-DADO.
+           EXIT.
