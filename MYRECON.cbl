@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYRECON.
+       AUTHOR.     MARCIO MARCOS.
+       DATE-WRITTEN. 08/08/2026.
+      *================================================================*
+      * PROGRAMA BATCH - RECONCILIACAO NOTURNA
+      *
+      * COMPARA O ARQUIVO VSAM CUSTFILE (USADO PELO MYCICSBR) CONTRA
+      * A TABELA DB2 TB_CLIENTES (USADA PELO MYCICSQL/MYDB2BAT), PARA
+      * DETECTAR CLIENTES QUE EXISTEM SOMENTE EM UM DOS DOIS LADOS OU
+      * QUE TEM O NOME DIVERGENTE ENTRE OS DOIS LADOS.
+      *
+      * TECNICA CLASSICA DE MATCH/MERGE: OS DOIS LADOS SAO LIDOS EM
+      * ORDEM ASCENDENTE DE CHAVE (CUSTFILE JA E KSDS POR CUST-ID;
+      * O CURSOR DB2 USA ORDER BY ID_CLIENTE) E COMPARADOS CHAVE A
+      * CHAVE, IGUAL AO MODELO DE 4100-FETCH-NEXT-ROW DO MYDB2BAT.
+      *================================================================*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CUST-ID
+                  FILE STATUS IS WS-CUSTFILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO REPORTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *--- LAYOUT IDENTICO AO CUST-RECORD DO MYCICSBR: OS 100 BYTES
+      *--- FISICOS DO CUSTFILE, COM CUST-NOME-CONT (CONTINUACAO DA
+      *--- RAZAO SOCIAL) NOS BYTES ANTES RESERVADOS EM FILLER.
+       FD  CUSTFILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 CUSTFILE-RECORD.
+           05 CUST-ID              PIC X(10).
+           05 CUST-NOME            PIC X(40).
+           05 CUST-NOME-CONT       PIC X(40).
+           05 FILLER                PIC X(10).
+      *
+       FD  RPT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01 RPT-RECORD                PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *--- HOST VARIABLES SEM DCLGEN, IGUAL AO MYDB2BAT (SEM CONFLITO
+      *--- DE NOMES COM O DCLCLI USADO PELO LADO CICS/IMS). INCLUI
+      *--- NOME_CLIENTE_CONT, A CONTINUACAO DA RAZAO SOCIAL.
+       01 WS-DB-HOST-VARS.
+           05 D-ID-CLIENTE          PIC X(10).
+           05 D-NOME-CLIENTE        PIC X(40).
+           05 D-NOME-CLIENTE-CONT   PIC X(40).
+      *
+           EXEC SQL
+               DECLARE C_TBCLIENTES CURSOR FOR
+                   SELECT ID_CLIENTE, NOME_CLIENTE, NOME_CLIENTE_CONT
+                   FROM TB_CLIENTES
+                   ORDER BY ID_CLIENTE
+           END-EXEC.
+      *
+       01 WS-FILE-STATUS-VARS.
+           05 WS-CUSTFILE-STATUS   PIC X(02).
+              88 WS-CUSTFILE-OK          VALUE '00'.
+              88 WS-CUSTFILE-EOF         VALUE '10'.
+           05 WS-RPT-FILE-STATUS   PIC X(02).
+              88 WS-RPT-OK               VALUE '00'.
+      *
+       01 WS-EOF-FLAGS.
+           05 WS-EOF-CUSTFILE      PIC X(01) VALUE 'N'.
+              88 FIM-CUSTFILE            VALUE 'S'.
+           05 WS-EOF-TBCLIENTES    PIC X(01) VALUE 'N'.
+              88 FIM-TBCLIENTES          VALUE 'S'.
+      *
+       01 WS-COUNTERS.
+           05 WS-COUNT-MATCH        PIC 9(07) VALUE ZERO.
+           05 WS-COUNT-DIVERGENCIA  PIC 9(07) VALUE ZERO.
+           05 WS-COUNT-SO-VSAM      PIC 9(07) VALUE ZERO.
+           05 WS-COUNT-SO-DB2       PIC 9(07) VALUE ZERO.
+      *
+       01 WS-RPT-HEADER            PIC X(133) VALUE
+           "RECONCILIACAO CUSTFILE (VSAM) X TB_CLIENTES (DB2)".
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORDS
+               UNTIL FIM-CUSTFILE AND FIM-TBCLIENTES.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT CUSTFILE.
+           IF NOT WS-CUSTFILE-OK
+               DISPLAY "MYRECON: ERRO AO ABRIR CUSTFILE. STATUS: "
+                       WS-CUSTFILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYRECON: ERRO AO ABRIR RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           MOVE WS-RPT-HEADER TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           EXEC SQL OPEN C_TBCLIENTES END-EXEC.
+           PERFORM 4100-LER-PROXIMO-CUSTFILE.
+           PERFORM 4200-FETCH-PROXIMA-LINHA.
+           EXIT.
+      *
+       2000-PROCESS-RECORDS.
+           EVALUATE TRUE
+               WHEN FIM-CUSTFILE
+                   PERFORM 2300-SO-DB2
+               WHEN FIM-TBCLIENTES
+                   PERFORM 2200-SO-VSAM
+               WHEN CUST-ID < D-ID-CLIENTE
+                   PERFORM 2200-SO-VSAM
+               WHEN CUST-ID > D-ID-CLIENTE
+                   PERFORM 2300-SO-DB2
+               WHEN OTHER
+                   PERFORM 2100-COMPARAR-CHAVE-IGUAL
+           END-EVALUATE.
+      *
+       2100-COMPARAR-CHAVE-IGUAL.
+      *--- A RAZAO SOCIAL SO E CONSIDERADA IGUAL SE O NOME
+      *--- PRINCIPAL E A CONTINUACAO BATEREM NOS DOIS LADOS.
+           IF CUST-NOME = D-NOME-CLIENTE
+                   AND CUST-NOME-CONT = D-NOME-CLIENTE-CONT
+               ADD 1 TO WS-COUNT-MATCH
+           ELSE
+               ADD 1 TO WS-COUNT-DIVERGENCIA
+               IF CUST-NOME NOT = D-NOME-CLIENTE
+                   MOVE SPACES TO RPT-RECORD
+                   STRING "DIVERGENCIA ID=" DELIMITED BY SIZE
+                          CUST-ID DELIMITED BY SIZE
+                          " VSAM='" DELIMITED BY SIZE
+                          CUST-NOME DELIMITED BY SIZE
+                          "' DB2='" DELIMITED BY SIZE
+                          D-NOME-CLIENTE DELIMITED BY SIZE
+                          "'" DELIMITED BY SIZE
+                          INTO RPT-RECORD
+                   WRITE RPT-RECORD
+                   IF NOT WS-RPT-OK
+                       DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. "
+                               "STATUS: " WS-RPT-FILE-STATUS
+                       PERFORM 9900-ABEND
+                   END-IF
+               END-IF
+               IF CUST-NOME-CONT NOT = D-NOME-CLIENTE-CONT
+                   MOVE SPACES TO RPT-RECORD
+                   STRING "DIVERGENCIA (CONT) ID=" DELIMITED BY SIZE
+                          CUST-ID DELIMITED BY SIZE
+                          " VSAM='" DELIMITED BY SIZE
+                          CUST-NOME-CONT DELIMITED BY SIZE
+                          "' DB2='" DELIMITED BY SIZE
+                          D-NOME-CLIENTE-CONT DELIMITED BY SIZE
+                          "'" DELIMITED BY SIZE
+                          INTO RPT-RECORD
+                   WRITE RPT-RECORD
+                   IF NOT WS-RPT-OK
+                       DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. "
+                               "STATUS: " WS-RPT-FILE-STATUS
+                       PERFORM 9900-ABEND
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 4100-LER-PROXIMO-CUSTFILE.
+           PERFORM 4200-FETCH-PROXIMA-LINHA.
+      *
+       2200-SO-VSAM.
+           ADD 1 TO WS-COUNT-SO-VSAM.
+           MOVE SPACES TO RPT-RECORD.
+           STRING "SO NO CUSTFILE (VSAM) ID=" DELIMITED BY SIZE
+                  CUST-ID DELIMITED BY SIZE
+                  " NOME='" DELIMITED BY SIZE
+                  CUST-NOME DELIMITED BY SIZE
+                  "' CONT='" DELIMITED BY SIZE
+                  CUST-NOME-CONT DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           PERFORM 4100-LER-PROXIMO-CUSTFILE.
+      *
+       2300-SO-DB2.
+           ADD 1 TO WS-COUNT-SO-DB2.
+           MOVE SPACES TO RPT-RECORD.
+           STRING "SO NA TB_CLIENTES (DB2) ID=" DELIMITED BY SIZE
+                  D-ID-CLIENTE DELIMITED BY SIZE
+                  " NOME='" DELIMITED BY SIZE
+                  D-NOME-CLIENTE DELIMITED BY SIZE
+                  "' CONT='" DELIMITED BY SIZE
+                  D-NOME-CLIENTE-CONT DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           PERFORM 4200-FETCH-PROXIMA-LINHA.
+      *
+       3000-FINALIZE.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           MOVE SPACES TO RPT-RECORD.
+           STRING "TOTAIS: IGUAIS=" DELIMITED BY SIZE
+                  WS-COUNT-MATCH DELIMITED BY SIZE
+                  " DIVERGENTES=" DELIMITED BY SIZE
+                  WS-COUNT-DIVERGENCIA DELIMITED BY SIZE
+                  " SO-VSAM=" DELIMITED BY SIZE
+                  WS-COUNT-SO-VSAM DELIMITED BY SIZE
+                  " SO-DB2=" DELIMITED BY SIZE
+                  WS-COUNT-SO-DB2 DELIMITED BY SIZE
+                  INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYRECON: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9900-ABEND
+           END-IF.
+           EXEC SQL CLOSE C_TBCLIENTES END-EXEC.
+           CLOSE CUSTFILE.
+           CLOSE RPT-FILE.
+           DISPLAY "MYRECON CONCLUIDO. IGUAIS=" WS-COUNT-MATCH
+                   " DIVERGENTES=" WS-COUNT-DIVERGENCIA
+                   " SO-VSAM=" WS-COUNT-SO-VSAM
+                   " SO-DB2=" WS-COUNT-SO-DB2.
+           EXIT.
+      *
+       4100-LER-PROXIMO-CUSTFILE.
+           IF NOT FIM-CUSTFILE
+               READ CUSTFILE
+                   AT END
+                       SET FIM-CUSTFILE TO TRUE
+                   NOT AT END
+                       IF NOT WS-CUSTFILE-OK
+                           DISPLAY "MYRECON: ERRO NO CUSTFILE. STATUS: "
+                                   WS-CUSTFILE-STATUS
+                           PERFORM 9900-ABEND
+                       END-IF
+               END-READ
+           END-IF.
+      *
+       4200-FETCH-PROXIMA-LINHA.
+           IF NOT FIM-TBCLIENTES
+               PERFORM 4210-FETCH-TBCLIENTES-ROW
+           END-IF.
+      *
+       4210-FETCH-TBCLIENTES-ROW.
+           EXEC SQL
+               FETCH C_TBCLIENTES
+               INTO :D-ID-CLIENTE, :D-NOME-CLIENTE, :D-NOME-CLIENTE-CONT
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET FIM-TBCLIENTES TO TRUE
+               WHEN OTHER
+                   DISPLAY "MYRECON: ERRO NO FETCH DE TB_CLIENTES. "
+                           "SQLCODE: " SQLCODE
+                   PERFORM 9900-ABEND
+           END-EVALUATE.
+           EXIT.
+      *
+       9900-ABEND.
+           DISPLAY "MYRECON: ENCERRANDO POR ERRO.".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
