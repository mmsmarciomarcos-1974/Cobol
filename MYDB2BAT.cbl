@@ -12,6 +12,12 @@
       *================================================================*
       *
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *
@@ -20,6 +26,33 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-RPT-FILE-STATUS.
+      *
+      *--- CARTAO DE PARAMETROS (OPCIONAL) COM A FREQUENCIA DE COMMIT
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PARM-FILE-STATUS.
+      *
+      *--- CHECKPOINT GRAVADO A CADA COMMIT (ULTIMO ID_CLIENTE
+      *--- PROCESSADO E TOTAL DE LINHAS ATUALIZADAS ATE ALI)
+           SELECT CHK-FILE ASSIGN TO CHKPTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHK-FILE-STATUS.
+      *
+      *--- CARTAO DE RESTART (OPCIONAL). QUANDO PRESENTE, CONTEM O
+      *--- ULTIMO CHECKPOINT GRAVADO NA RODADA ANTERIOR.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RESTART-FILE-STATUS.
+      *
+      *--- LINHAS QUE FALHARAM NO UPDATE (SQLCODE NEGATIVO), PARA
+      *--- REVISAO DA OPERACAO NA MANHA SEGUINTE
+           SELECT EXC-FILE ASSIGN TO EXCPTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-EXC-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -29,6 +62,50 @@
           BLOCK CONTAINS 0 RECORDS
           RECORDING MODE IS F.
        01 RPT-RECORD                PIC X(133).
+      *
+      *--- CARTAO DE PARAMETROS: FREQUENCIA DE COMMIT (LINHAS) E
+      *--- INTERVALO MAXIMO ENTRE COMMITS (SEGUNDOS), CONFIGURAVEIS
+       FD PARM-FILE
+          RECORD CONTAINS 10 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 PARM-RECORD.
+           05 PARM-COMMIT-FREQUENCY    PIC 9(05).
+           05 PARM-COMMIT-MAX-SECONDS  PIC 9(05).
+      *
+      *--- CHK-FILE E RESTART-FILE COMPARTILHAM O MESMO LAYOUT
+       FD CHK-FILE
+          RECORD CONTAINS 18 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 CHK-RECORD.
+           05 CHK-LAST-ID-CLIENTE   PIC S9(09).
+           05 CHK-ROWS-UPDATED      PIC 9(09).
+      *
+       FD RESTART-FILE
+          RECORD CONTAINS 18 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 RESTART-RECORD.
+           05 RESTART-LAST-ID-CLIENTE PIC S9(09).
+           05 RESTART-ROWS-UPDATED    PIC 9(09).
+      *
+      *--- LINHAS QUE FALHARAM NO UPDATE. ID_CLIENTE, NOME_CLIENTE E
+      *--- STATUS_REGISTRO VEM DO DCLGEN; SQLCODE/SQLERRMC VEM DA SQLCA;
+      *--- EXC-ENDERECO-CLIENTE VEM DE UMA CONSULTA A TB_CLIENTES (A
+      *--- MESMA TABELA USADA POR MYCICSQL/MYIMSQL), PARA QUE A OPERACAO
+      *--- NAO PRECISE RODAR UMA CONSULTA ONLINE SEPARADA POR ID FALHO
+       FD EXC-FILE
+          RECORD CONTAINS 168 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 EXC-RECORD.
+           05 EXC-ID-CLIENTE       PIC S9(09).
+           05 EXC-NOME-CLIENTE     PIC X(30).
+           05 EXC-STATUS-REGISTRO  PIC X(10).
+           05 EXC-ENDERECO-CLIENTE PIC X(40).
+           05 EXC-SQLCODE          PIC S9(09).
+           05 EXC-SQLERRMC         PIC X(70).
       *
        WORKING-STORAGE SECTION.
       *
@@ -42,6 +119,17 @@
       *--- DCLGEN (COPYBOOK) DA TABELA
        01 DCL-MY-TABLE.
           EXEC SQL INCLUDE MYDCLGEN END-EXEC.
+      *
+      *--- HOST VARIABLES PARA A CONSULTA A TB_CLIENTES EM 2150-LOG-
+      *--- EXCEPTION. NAO USA O INCLUDE DO DCLGEN DCLCLI AQUI PORQUE O
+      *--- DCLGEN DE TB_CLIENTES GERA OS MESMOS NOMES D-ID-CLIENTE/
+      *--- D-NOME-CLIENTE JA USADOS POR DCL-MY-TABLE ACIMA (AMBAS AS
+      *--- TABELAS TEM COLUNAS ID_CLIENTE/NOME_CLIENTE) - HOST
+      *--- VARIABLES PROPRIAS EVITAM O CONFLITO DE NOMES SEM PRECISAR
+      *--- QUALIFICAR TODA REFERENCIA A D-ID-CLIENTE NO RESTO DO PROGRAMA.
+       01 WS-CLIENTE-DETAIL.
+           05 WS-CD-NOME-CLIENTE    PIC X(40).
+           05 WS-CD-ENDERECO-CLIENTE PIC X(40).
       * (O DCLGEN contera as variaveis D-ID-CLIENTE, D-STATUS, etc.)
       *
       *----------------------------------------------------------------*
@@ -50,12 +138,28 @@
        01 WS-FILE-STATUS-FIELDS.
            05 WS-RPT-FILE-STATUS    PIC X(02).
               88 WS-RPT-OK          VALUE '00'.
+           05 WS-PARM-FILE-STATUS   PIC X(02).
+              88 WS-PARM-OK         VALUE '00'.
+           05 WS-CHK-FILE-STATUS    PIC X(02).
+              88 WS-CHK-OK          VALUE '00'.
+           05 WS-RESTART-FILE-STATUS PIC X(02).
+              88 WS-RESTART-OK      VALUE '00'.
+              88 WS-RESTART-EOF     VALUE '10'.
+           05 WS-EXC-FILE-STATUS    PIC X(02).
+              88 WS-EXC-OK          VALUE '00'.
       *
       *--- VARIAVEL DE CONTROLE DO SQLCODE (BOA PRATICA)
        01 WS-SQL-CONTROLE.
            05 WS-SQLCODE            PIC S9(09) COMP VALUE 0.
               88 SQL-OK             VALUE 0.
               88 SQL-NOT-FOUND      VALUE +100.
+      *--- SO FICA 'S' DEPOIS QUE O OPEN C1 REALMENTE SE COMPLETA. SEM
+      *--- ISSO, UM ABEND ANTES DA ABERTURA DO CURSOR (POR EXEMPLO NO
+      *--- CHECKPOINT DE RESTART) FARIA 3000-FINALIZE TENTAR FECHAR UM
+      *--- CURSOR NUNCA ABERTO (SQLCODE -501), REALIMENTANDO O PROPRIO
+      *--- 9900-SQL-ERROR-ABEND EM LOOP.
+           05 WS-CURSOR-C1-SWITCH   PIC X(01) VALUE 'N'.
+              88 WS-CURSOR-C1-OPEN  VALUE 'S'.
       *
       *----------------------------------------------------------------*
       * CONTADORES E FLAGS
@@ -63,8 +167,70 @@
        01 WS-COUNTERS.
            05 WS-COUNT-ROWS-READ    PIC 9(09) VALUE ZERO.
            05 WS-COUNT-ROWS-UPDATED PIC 9(09) VALUE ZERO.
+           05 WS-COUNT-ROWS-EXCEPTION PIC 9(09) VALUE ZERO.
            05 WS-COMMIT-COUNTER     PIC 9(05) VALUE ZERO.
+      *
+      *--- LIMITES PARAMETRIZAVEIS (DEFAULTS USADOS QUANDO O CARTAO
+      *--- PARMDD NAO E FORNECIDO). FICA FORA DE WS-COUNTERS PARA NAO
+      *--- SER ZERADO PELO INITIALIZE WS-COUNTERS EM 1000-INITIALIZE.
+       01 WS-PARM-CONTROLE.
            05 WS-COMMIT-FREQUENCY   PIC 9(05) VALUE 1000. *> Commit a cada
+           05 WS-COMMIT-MAX-SECONDS PIC 9(05) VALUE 300.
+      *
+      *--- CHECKPOINT DA RODADA ANTERIOR (LIDO DE RESTARTDD, QUANDO
+      *--- PRESENTE) E FLAG QUE INDICA SE ESTAMOS EM MODO RESTART
+       01 WS-RESTART-CONTROLE.
+           05 WS-RESTART-LAST-ID-CLIENTE PIC S9(09) VALUE ZERO.
+           05 WS-RESTART-ROWS-UPDATED    PIC 9(09) VALUE ZERO.
+           05 WS-RESTART-SWITCH          PIC X(01) VALUE 'N'.
+              88 WS-RESTART-IS-ACTIVE    VALUE 'S'.
+      *
+      *--- HORA DE INICIO/FIM E VAZAO, PARA O RELATORIO DE RESUMO
+       01 WS-TIMING-CONTROLE.
+           05 WS-START-TIME-RAW      PIC 9(08) VALUE ZERO.
+           05 WS-START-TIME-R REDEFINES WS-START-TIME-RAW.
+              10 WS-START-HH         PIC 9(02).
+              10 WS-START-MM         PIC 9(02).
+              10 WS-START-SS         PIC 9(02).
+              10 FILLER              PIC 9(02).
+           05 WS-END-TIME-RAW        PIC 9(08) VALUE ZERO.
+           05 WS-END-TIME-R REDEFINES WS-END-TIME-RAW.
+              10 WS-END-HH           PIC 9(02).
+              10 WS-END-MM           PIC 9(02).
+              10 WS-END-SS           PIC 9(02).
+              10 FILLER              PIC 9(02).
+           05 WS-START-TOTAL-SECONDS PIC 9(07) VALUE ZERO.
+           05 WS-END-TOTAL-SECONDS   PIC 9(07) VALUE ZERO.
+           05 WS-ELAPSED-SECONDS     PIC 9(07) VALUE ZERO.
+           05 WS-ROWS-PER-SECOND     PIC 9(07) VALUE ZERO.
+      *
+      *--- HORA CORRENTE (USADA PARA O GATILHO DE COMMIT POR TEMPO EM
+      *--- 2200-CHECK-COMMIT) E HORA DO ULTIMO COMMIT REALIZADO
+           05 WS-NOW-TIME-RAW        PIC 9(08) VALUE ZERO.
+           05 WS-NOW-TIME-R REDEFINES WS-NOW-TIME-RAW.
+              10 WS-NOW-HH           PIC 9(02).
+              10 WS-NOW-MM           PIC 9(02).
+              10 WS-NOW-SS           PIC 9(02).
+              10 FILLER              PIC 9(02).
+           05 WS-NOW-TOTAL-SECONDS   PIC 9(07) VALUE ZERO.
+           05 WS-LAST-COMMIT-SECONDS PIC 9(07) VALUE ZERO.
+           05 WS-SECONDS-SINCE-COMMIT PIC S9(07) VALUE ZERO.
+      *
+      *--- FOTO DE MINHA_TABELA POR STATUS_REGISTRO, TIRADA ANTES DA
+      *--- RODADA TOCAR EM QUALQUER LINHA (1170-CAPTURE-STATUS-
+      *--- BREAKDOWN), PARA DETECTAR JOBS ANTERIORES QUE NAO ESTAO
+      *--- DEIXANDO AS LINHAS EM 'PENDENTE' COMO DEVERIAM
+       01 WS-STATUS-BREAKDOWN-TABLE.
+           05 WS-STATUS-BREAKDOWN-COUNT PIC 9(02) VALUE ZERO.
+           05 WS-STATUS-ENTRY OCCURS 20 TIMES
+              INDEXED BY WS-SB-IDX.
+              10 WS-SB-STATUS        PIC X(10).
+              10 WS-SB-COUNT         PIC 9(09).
+      *--- HOST VARIABLES DESCARTAVEIS PARA A TENTATIVA DE FETCH
+      *--- SEGUINTE A LINHA 20, SO PARA CONFIRMAR SE HA MESMO UMA
+      *--- 21A LINHA ANTES DE ACUSAR TRUNCAMENTO NO RELATORIO.
+           05 WS-SB-SCRATCH-STATUS   PIC X(10).
+           05 WS-SB-SCRATCH-COUNT    PIC 9(09).
       *
       *--- LINHAS DO RELATORIO
        01 WS-RPT-HEADER.
@@ -84,8 +250,13 @@
       * DECLARACAO DO CURSOR (O CORACAO DO PROGRAMA)
       *----------------------------------------------------------------*
        01 WS-CURSOR-DECLARATION.
+      *--- WITH HOLD: SEM ISSO, O COMMIT PERIODICO DE 2200-CHECK-COMMIT
+      *--- FECHARIA O CURSOR JUNTO, E O 4100-FETCH-NEXT-ROW SEGUINTE
+      *--- CAIRIA COM SQLCODE -501. O ROLLBACK DE 9900-SQL-ERROR-ABEND
+      *--- AINDA FECHA O CURSOR MESMO COM WITH HOLD (SO O COMMIT E QUE
+      *--- PRESERVA), POR ISSO O SWITCH CONTINUA SENDO DESLIGADO LA.
           EXEC SQL
-              DECLARE C1 CURSOR FOR
+              DECLARE C1 CURSOR WITH HOLD FOR
                  SELECT ID_CLIENTE,
                         NOME_CLIENTE,
                         STATUS_REGISTRO
@@ -93,6 +264,18 @@
                  WHERE STATUS_REGISTRO = 'PENDENTE'
                  FOR UPDATE OF STATUS_REGISTRO
           END-EXEC.
+      *
+      *--- CURSOR SOMENTE-LEITURA PARA O CONTROL-BREAK POR STATUS_
+      *--- REGISTRO, ABERTO E FECHADO ANTES DO CURSOR C1 EM 1170-
+      *--- CAPTURE-STATUS-BREAKDOWN
+       01 WS-CURSOR-C2-DECLARATION.
+          EXEC SQL
+              DECLARE C2 CURSOR FOR
+                 SELECT STATUS_REGISTRO,
+                        COUNT(*)
+                 FROM MINHA_TABELA
+                 GROUP BY STATUS_REGISTRO
+          END-EXEC.
       *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -114,18 +297,31 @@
       * PARAGRAFOS DE INICIALIZACAO
       *================================================================*
        1000-INITIALIZE.
+           PERFORM 1160-CAPTURE-START-TIME.
+      *
            PERFORM 1100-OPEN-FILES.
+      *
+      * SE HOUVER CARTAO DE PARAMETROS, SOBREPOE A FREQUENCIA DEFAULT
+           PERFORM 1150-READ-PARM-CARD.
+      *
       * GRAVA O CABECALHO DO RELATORIO
            MOVE WS-RPT-HEADER TO RPT-RECORD.
            PERFORM 4200-WRITE-REPORT.
       *
            INITIALIZE WS-COUNTERS.
       *
+      * SE HOUVER CARTAO DE RESTART, VERIFICA O CHECKPOINT CONTRA O DB2
+           PERFORM 1200-CHECK-RESTART.
+      *
+      * TIRA A FOTO DE STATUS_REGISTRO ANTES DE TOCAR EM QUALQUER LINHA
+           PERFORM 1170-CAPTURE-STATUS-BREAKDOWN.
+      *
       * ABRE O CURSOR DB2
            EXEC SQL
                OPEN C1
            END-EXEC.
            PERFORM 9100-CHECK-SQLCODE. *> Verifica se OPEN falhou
+           SET WS-CURSOR-C1-OPEN TO TRUE.
       *
       * FAZ A PRIMEIRA LEITURA (PRIME FETCH)
            PERFORM 4100-FETCH-NEXT-ROW.
@@ -138,6 +334,152 @@
               DISPLAY 'FILE STATUS: ' WS-RPT-FILE-STATUS
               PERFORM 9910-FILE-ERROR-ABEND
            END-IF.
+      *
+           OPEN OUTPUT CHK-FILE.
+           IF NOT WS-CHK-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO CHK-FILE'
+              DISPLAY 'FILE STATUS: ' WS-CHK-FILE-STATUS
+              PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT EXC-FILE.
+           IF NOT WS-EXC-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO EXC-FILE'
+              DISPLAY 'FILE STATUS: ' WS-EXC-FILE-STATUS
+              PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+      *--- LE O CARTAO DE RESTART (OPCIONAL) E VERIFICA O CHECKPOINT
+      *--- GRAVADO NA RODADA ANTERIOR CONTRA O ESTADO ATUAL DO DB2, EM
+      *--- VEZ DE CONFIAR APENAS NA IDEMPOTENCIA ACIDENTAL DO PREDICADO
+      *--- WHERE STATUS_REGISTRO = 'PENDENTE' DO CURSOR C1.
+       1200-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-OK
+              READ RESTART-FILE
+              IF WS-RESTART-OK
+                 SET WS-RESTART-IS-ACTIVE TO TRUE
+                 MOVE RESTART-LAST-ID-CLIENTE TO
+                      WS-RESTART-LAST-ID-CLIENTE
+                 MOVE RESTART-ROWS-UPDATED TO
+                      WS-RESTART-ROWS-UPDATED
+                 EXEC SQL
+                     SELECT STATUS_REGISTRO
+                       INTO :D-STATUS-REGISTRO
+                       FROM MINHA_TABELA
+                      WHERE ID_CLIENTE = :WS-RESTART-LAST-ID-CLIENTE
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQLCODE
+                 IF SQL-OK AND D-STATUS-REGISTRO = 'PROCESSADO'
+                    DISPLAY 'RESTART VERIFICADO. ULTIMO ID_CLIENTE '
+                            'PROCESSADO: ' WS-RESTART-LAST-ID-CLIENTE
+                    DISPLAY 'LINHAS ATUALIZADAS ATE O CHECKPOINT: '
+                            WS-RESTART-ROWS-UPDATED
+                    MOVE WS-RESTART-ROWS-UPDATED TO
+                         WS-COUNT-ROWS-UPDATED
+                 ELSE
+                    DISPLAY 'ERRO FATAL: CHECKPOINT DE RESTART NAO '
+                            'CONFERE COM O ESTADO ATUAL DO DB2'
+                    DISPLAY 'ID_CLIENTE DO CHECKPOINT: '
+                            WS-RESTART-LAST-ID-CLIENTE
+                    PERFORM 9900-SQL-ERROR-ABEND
+                 END-IF
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+           EXIT.
+      *
+      *--- LE O CARTAO PARMDD (OPCIONAL). SEM ELE, VALE O DEFAULT DE
+      *--- WS-COMMIT-FREQUENCY (1000).
+       1150-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE.
+           IF WS-PARM-OK
+              MOVE PARM-COMMIT-FREQUENCY   TO WS-COMMIT-FREQUENCY
+              MOVE PARM-COMMIT-MAX-SECONDS TO WS-COMMIT-MAX-SECONDS
+              DISPLAY 'CARTAO DE PARAMETROS LIDO. FREQUENCIA DE '
+                      'COMMIT=' WS-COMMIT-FREQUENCY
+                      ' INTERVALO-MAXIMO(SEG)=' WS-COMMIT-MAX-SECONDS
+           ELSE
+              DISPLAY 'CARTAO DE PARAMETROS (PARMDD) NAO FORNECIDO. '
+                      'USANDO DEFAULT DE FREQUENCIA DE COMMIT.'
+           END-IF.
+           CLOSE PARM-FILE.
+           EXIT.
+      *
+      *--- HORA DE INICIO, PARA O CALCULO DE TEMPO DECORRIDO NO
+      *--- RELATORIO DE RESUMO (3050-CALCULATE-ELAPSED-TIME)
+       1160-CAPTURE-START-TIME.
+           ACCEPT WS-START-TIME-RAW FROM TIME.
+      *
+      * MARCA A HORA DE INICIO TAMBEM COMO A HORA DO "ULTIMO COMMIT",
+      * PARA QUE O GATILHO DE COMMIT POR TEMPO EM 2200-CHECK-COMMIT
+      * TENHA UMA REFERENCIA DESDE O PRIMEIRO REGISTRO PROCESSADO
+           COMPUTE WS-LAST-COMMIT-SECONDS =
+              (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           EXIT.
+      *
+      *--- LEVANTA A CONTAGEM DE MINHA_TABELA POR STATUS_REGISTRO,
+      *--- ANTES DE C1 ATUALIZAR QUALQUER LINHA PARA 'PROCESSADO',
+      *--- PARA O CONTROL-BREAK NO RELATORIO DE RESUMO
+       1170-CAPTURE-STATUS-BREAKDOWN.
+           MOVE ZERO TO WS-STATUS-BREAKDOWN-COUNT.
+           SET WS-SB-IDX TO 1.
+      *
+           EXEC SQL
+               OPEN C2
+           END-EXEC.
+           PERFORM 9100-CHECK-SQLCODE.
+      *
+           EXEC SQL
+               FETCH C2
+               INTO :WS-SB-STATUS (WS-SB-IDX),
+                    :WS-SB-COUNT (WS-SB-IDX)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           PERFORM UNTIL SQL-NOT-FOUND OR WS-SB-IDX GREATER THAN 20
+              IF NOT SQL-OK
+                 DISPLAY 'ERRO FATAL NO FETCH DO CURSOR C2'
+                 PERFORM 9900-SQL-ERROR-ABEND
+              END-IF
+              ADD 1 TO WS-STATUS-BREAKDOWN-COUNT
+              SET WS-SB-IDX UP BY 1
+              IF WS-SB-IDX NOT GREATER THAN 20
+                 EXEC SQL
+                     FETCH C2
+                     INTO :WS-SB-STATUS (WS-SB-IDX),
+                          :WS-SB-COUNT (WS-SB-IDX)
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQLCODE
+              END-IF
+           END-PERFORM.
+      *
+      *--- A TABELA SO TEM 20 POSICOES, MAS ISSO SO E TRUNCAMENTO DE
+      *--- VERDADE SE HOUVER MESMO UMA 21A LINHA - POR ISSO TENTA MAIS
+      *--- UM FETCH (PARA UMA VARIAVEL DESCARTAVEL) ANTES DE ACUSAR.
+           IF WS-SB-IDX GREATER THAN 20
+              EXEC SQL
+                  FETCH C2
+                  INTO :WS-SB-SCRATCH-STATUS,
+                       :WS-SB-SCRATCH-COUNT
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQL-OK
+                 DISPLAY 'AVISO: MAIS DE 20 VALORES DISTINTOS DE '
+                         'STATUS_REGISTRO. RELATORIO TRUNCADO.'
+              ELSE
+                 IF NOT SQL-NOT-FOUND
+                    DISPLAY 'ERRO FATAL NO FETCH DO CURSOR C2'
+                    PERFORM 9900-SQL-ERROR-ABEND
+                 END-IF
+              END-IF
+           END-IF.
+      *
+           EXEC SQL
+               CLOSE C2
+           END-EXEC.
+           PERFORM 9100-CHECK-SQLCODE.
            EXIT.
       *
       *================================================================*
@@ -165,18 +507,100 @@
               WHERE CURRENT OF C1
            END-EXEC.
       *
-           PERFORM 9100-CHECK-SQLCODE.
-           ADD 1 TO WS-COUNT-ROWS-UPDATED.
+           MOVE SQLCODE TO WS-SQLCODE.
+      *
+      * UMA LINHA QUE FALHA (LOCK TIMEOUT, VIOLACAO DE CONSTRAINT, ETC)
+      * NAO PODE MAIS DERRUBAR A RODADA INTEIRA: FICA REGISTRADA NO
+      * EXC-FILE E O CURSOR CONTINUA PARA O PROXIMO FETCH.
+           IF SQL-OK
+              ADD 1 TO WS-COUNT-ROWS-UPDATED
+           ELSE
+              PERFORM 2150-LOG-EXCEPTION
+           END-IF.
            EXIT.
       *
+      *--- GRAVA A LINHA QUE FALHOU NO EXC-FILE (SQLCODE E SQLERRMC DA
+      *--- SQLCA, DADOS DA LINHA DO DCLGEN, MAIS O ENDERECO VINDO DE
+      *--- UMA CONSULTA A TB_CLIENTES) E SEGUE O PROCESSAMENTO
+       2150-LOG-EXCEPTION.
+           MOVE D-ID-CLIENTE      TO EXC-ID-CLIENTE.
+           MOVE D-NOME-CLIENTE    TO EXC-NOME-CLIENTE.
+           MOVE D-STATUS-REGISTRO TO EXC-STATUS-REGISTRO.
+      *--- CAPTURA O SQLCODE/SQLERRMC DO UPDATE QUE FALHOU ANTES QUE A
+      *--- CONSULTA A TB_CLIENTES ABAIXO SOBRESCREVA A SQLCA
+           MOVE SQLCODE           TO EXC-SQLCODE.
+           MOVE SQLERRMC          TO EXC-SQLERRMC.
+      *
+           PERFORM 2160-LOOKUP-CLIENT-DETAIL.
+           MOVE WS-CD-ENDERECO-CLIENTE TO EXC-ENDERECO-CLIENTE.
+      *
+           WRITE EXC-RECORD.
+           IF NOT WS-EXC-OK
+              DISPLAY 'ERRO FATAL DE ESCRITA NO EXC-FILE'
+              DISPLAY 'FILE STATUS: ' WS-EXC-FILE-STATUS
+              PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           ADD 1 TO WS-COUNT-ROWS-EXCEPTION.
+           DISPLAY 'LINHA REGISTRADA COMO EXCECAO. ID_CLIENTE: '
+                   D-ID-CLIENTE ' SQLCODE: ' EXC-SQLCODE.
+           EXIT.
+      *
+      *--- BUSCA O ENDERECO DO CLIENTE EM TB_CLIENTES (A MESMA TABELA
+      *--- CONSULTADA POR MYCICSQL/MYIMSQL) PARA ENRIQUECER O RELATORIO
+      *--- DE EXCECAO. SE O CLIENTE NAO FOR ENCONTRADO, GRAVA UM AVISO
+      *--- NO CAMPO EM VEZ DE ABENDAR - A LINHA JA E UMA EXCECAO.
+       2160-LOOKUP-CLIENT-DETAIL.
+           MOVE SPACES TO WS-CLIENTE-DETAIL.
+           EXEC SQL
+               SELECT NOME_CLIENTE,
+                      ENDERECO_CLIENTE
+                 INTO :WS-CD-NOME-CLIENTE,
+                      :WS-CD-ENDERECO-CLIENTE
+                 FROM TB_CLIENTES
+                WHERE ID_CLIENTE = :D-ID-CLIENTE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQL-NOT-FOUND
+              MOVE 'CLIENTE NAO CADASTRADO EM TB_CLIENTES'
+                   TO WS-CD-ENDERECO-CLIENTE
+           ELSE
+              IF NOT SQL-OK
+                 MOVE 'ERRO NA CONSULTA A TB_CLIENTES'
+                      TO WS-CD-ENDERECO-CLIENTE
+              END-IF
+           END-IF.
+           EXIT.
+      *
+      *--- COMMITA SE A CONTAGEM DE LINHAS OU O TEMPO DECORRIDO DESDE
+      *--- O ULTIMO COMMIT ATINGIR SEU RESPECTIVO LIMITE, O QUE
+      *--- OCORRER PRIMEIRO (LINHAS LENTAS COM MANUTENCAO DE INDICE
+      *--- PESADA NAO PODEM SEGURAR LOCKS POR TEMPO INDEFINIDO)
        2200-CHECK-COMMIT.
            ADD 1 TO WS-COMMIT-COUNTER.
+      *
+           ACCEPT WS-NOW-TIME-RAW FROM TIME.
+           COMPUTE WS-NOW-TOTAL-SECONDS =
+              (WS-NOW-HH * 3600) + (WS-NOW-MM * 60) + WS-NOW-SS.
+           IF WS-NOW-TOTAL-SECONDS GREATER THAN OR EQUAL
+              WS-LAST-COMMIT-SECONDS
+              COMPUTE WS-SECONDS-SINCE-COMMIT =
+                 WS-NOW-TOTAL-SECONDS - WS-LAST-COMMIT-SECONDS
+           ELSE
+      * ATRAVESSOU A MEIA-NOITE
+              COMPUTE WS-SECONDS-SINCE-COMMIT =
+                 WS-NOW-TOTAL-SECONDS + 86400 - WS-LAST-COMMIT-SECONDS
+           END-IF.
+      *
            IF WS-COMMIT-COUNTER GREATER THAN OR EQUAL
               WS-COMMIT-FREQUENCY
+           OR WS-SECONDS-SINCE-COMMIT GREATER THAN OR EQUAL
+              WS-COMMIT-MAX-SECONDS
            THEN
               EXEC SQL COMMIT END-EXEC
               PERFORM 9100-CHECK-SQLCODE
               MOVE ZERO TO WS-COMMIT-COUNTER
+              MOVE WS-NOW-TOTAL-SECONDS TO WS-LAST-COMMIT-SECONDS
+              PERFORM 4300-WRITE-CHECKPOINT
               DISPLAY 'COMMIT REALIZADO. REGISTROS: '
                       WS-COUNT-ROWS-UPDATED
            END-IF.
@@ -186,16 +610,53 @@
       * PARAGRAFOS DE FINALIZACAO
       *================================================================*
        3000-FINALIZE.
-      * FECHA O CURSOR
-           EXEC SQL CLOSE C1 END-EXEC.
-           PERFORM 9100-CHECK-SQLCODE.
+      * FECHA O CURSOR, SE ELE CHEGOU A SER ABERTO (UM ABEND ANTES DO
+      * OPEN C1 EM 1000-INITIALIZE - POR EXEMPLO NO CHECKPOINT DE
+      * RESTART - NAO PODE TENTAR FECHAR UM CURSOR INEXISTENTE).
+           IF WS-CURSOR-C1-OPEN
+              EXEC SQL CLOSE C1 END-EXEC
+              PERFORM 9100-CHECK-SQLCODE
+           END-IF.
       *
       * FAZ O COMMIT FINAL (PEGA O LOTE RESTANTE)
            EXEC SQL COMMIT END-EXEC.
            PERFORM 9100-CHECK-SQLCODE.
       *
+           PERFORM 3050-CALCULATE-ELAPSED-TIME.
            PERFORM 3100-WRITE-SUMMARY-REPORT.
            CLOSE RPT-FILE.
+           CLOSE CHK-FILE.
+           CLOSE EXC-FILE.
+           EXIT.
+      *
+      *--- CALCULA O TEMPO DECORRIDO (EM SEGUNDOS) E A VAZAO (LINHAS
+      *--- LIDAS POR SEGUNDO), PARA O RELATORIO DE RESUMO. NAO TRATA
+      *--- RODADAS QUE ATRAVESSAM A MEIA-NOITE (JOB BATCH NOTURNO
+      *--- NORMALMENTE COMPLETA NA MESMA JANELA).
+       3050-CALCULATE-ELAPSED-TIME.
+           ACCEPT WS-END-TIME-RAW FROM TIME.
+      *
+           COMPUTE WS-START-TOTAL-SECONDS =
+              (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS.
+           COMPUTE WS-END-TOTAL-SECONDS =
+              (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS.
+      *
+           IF WS-END-TOTAL-SECONDS GREATER THAN OR EQUAL
+              WS-START-TOTAL-SECONDS
+              COMPUTE WS-ELAPSED-SECONDS =
+                 WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS
+           ELSE
+      * ATRAVESSOU A MEIA-NOITE
+              COMPUTE WS-ELAPSED-SECONDS =
+                 WS-END-TOTAL-SECONDS + 86400 - WS-START-TOTAL-SECONDS
+           END-IF.
+      *
+           IF WS-ELAPSED-SECONDS GREATER THAN ZERO
+              COMPUTE WS-ROWS-PER-SECOND ROUNDED =
+                 WS-COUNT-ROWS-READ / WS-ELAPSED-SECONDS
+           ELSE
+              MOVE WS-COUNT-ROWS-READ TO WS-ROWS-PER-SECOND
+           END-IF.
            EXIT.
       *
        3100-WRITE-SUMMARY-REPORT.
@@ -209,6 +670,40 @@
            MOVE 'TOTAL DE LINHAS ATUALIZADAS: ' TO RPT-MSG-DESC.
            MOVE WS-COUNT-ROWS-UPDATED TO RPT-MSG-VALUE.
            WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE.
+
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'TEMPO DECORRIDO (SEGUNDOS) : ' TO RPT-MSG-DESC.
+           MOVE WS-ELAPSED-SECONDS TO RPT-MSG-VALUE.
+           WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE.
+
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'VAZAO (LINHAS POR SEGUNDO) : ' TO RPT-MSG-DESC.
+           MOVE WS-ROWS-PER-SECOND TO RPT-MSG-VALUE.
+           WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE.
+
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'TOTAL DE LINHAS EM EXCECAO : ' TO RPT-MSG-DESC.
+           MOVE WS-COUNT-ROWS-EXCEPTION TO RPT-MSG-VALUE.
+           WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE.
+      *
+           PERFORM 3150-WRITE-STATUS-BREAKDOWN.
+           EXIT.
+      *
+      *--- CONTROL-BREAK: UMA LINHA POR VALOR DISTINTO DE STATUS_
+      *--- REGISTRO ENCONTRADO EM MINHA_TABELA ANTES DESTA RODADA
+       3150-WRITE-STATUS-BREAKDOWN.
+           IF WS-STATUS-BREAKDOWN-COUNT GREATER THAN ZERO
+              MOVE SPACES TO RPT-RECORD
+              MOVE 'STATUS_REGISTRO ANTES DA RODADA:' TO RPT-MSG-DESC
+              WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE
+              PERFORM VARYING WS-SB-IDX FROM 1 BY 1
+                 UNTIL WS-SB-IDX GREATER THAN WS-STATUS-BREAKDOWN-COUNT
+                 MOVE SPACES TO RPT-RECORD
+                 MOVE WS-SB-STATUS (WS-SB-IDX) TO RPT-MSG-DESC
+                 MOVE WS-SB-COUNT (WS-SB-IDX) TO RPT-MSG-VALUE
+                 WRITE RPT-RECORD FROM WS-RPT-SUMMARY-LINE
+              END-PERFORM
+           END-IF.
            EXIT.
       *
       *================================================================*
@@ -244,6 +739,21 @@
            END-IF.
            EXIT.
       *
+      *--- GRAVA O CHECKPOINT (ULTIMO ID_CLIENTE PROCESSADO E TOTAL DE
+      *--- LINHAS ATUALIZADAS ATE O COMMIT ATUAL). CHAMADO DE 2200-
+      *--- CHECK-COMMIT LOGO APOS UM COMMIT BEM SUCEDIDO, QUANDO
+      *--- D-ID-CLIENTE AINDA CONTEM O ID DA ULTIMA LINHA PROCESSADA.
+       4300-WRITE-CHECKPOINT.
+           MOVE D-ID-CLIENTE TO CHK-LAST-ID-CLIENTE.
+           MOVE WS-COUNT-ROWS-UPDATED TO CHK-ROWS-UPDATED.
+           WRITE CHK-RECORD.
+           IF NOT WS-CHK-OK
+              DISPLAY 'ERRO FATAL DE ESCRITA NO CHK-FILE'
+              DISPLAY 'FILE STATUS: ' WS-CHK-FILE-STATUS
+              PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
       *================================================================*
       * PARAGRAFOS DE ERRO/ABEND
       *================================================================*
@@ -265,12 +775,19 @@
       *
       * DESFAZ QUALQUER ALTERACAO PENDENTE
            EXEC SQL ROLLBACK END-EXEC.
+      *
+      * O ROLLBACK FECHA IMPLICITAMENTE O CURSOR C1 (NAO DECLARADO
+      * WITH HOLD) - DESLIGA O SWITCH AQUI PARA QUE 3000-FINALIZE NAO
+      * TENTE FECHAR UM CURSOR QUE O DB2 JA FECHOU (SQLCODE -501
+      * CAIRIA DE VOLTA NESTE PARAGRAFO E NUNCA TERMINARIA O JOB).
+           MOVE 'N' TO WS-CURSOR-C1-SWITCH.
       *
            PERFORM 3000-FINALIZE. *> Tenta fechar arquivos
            MOVE 16 TO RETURN-CODE.
            STOP RUN.
       *
        9910-FILE-ERROR-ABEND.
-           DISPLAY '*** PROGRAMA MYDB2BAT ENCERRADO COM ERRO DE ARQUIVO ***'.
+           DISPLAY '*** PROGRAMA MYDB2BAT ENCERRADO COM ERRO'
+                   ' DE ARQUIVO ***'.
            MOVE 16 TO RETURN-CODE.
            STOP RUN.
\ No newline at end of file
