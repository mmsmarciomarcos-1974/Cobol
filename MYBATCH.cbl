@@ -9,12 +9,15 @@
       * 2. PROCESSA OS DADOS (LOGICA DE NEGOCIO)
       * 3. GERA UM ARQUIVO DE SAIDA (OUT-FILE)
       * 4. GERA UM RELATORIO DE PROCESSAMENTO (RPT-FILE)
+      * 5. GRAVA OS REGISTROS REJEITADOS NO REJ-FILE
       *================================================================*
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -36,6 +39,39 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-RPT-FILE-STATUS.
+      *
+      *--- ARQUIVO DE REJEITADOS (MESMO LAYOUT DO IN-FILE + MOTIVO)
+           SELECT REJ-FILE ASSIGN TO REJECTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REJ-FILE-STATUS.
+      *
+      *--- ARQUIVO DE CHECKPOINT (GRAVADO A CADA N LEITURAS)
+           SELECT CHK-FILE ASSIGN TO CHKPTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHK-FILE-STATUS.
+      *
+      *--- CARTAO DE RESTART (OPCIONAL). QUANDO PRESENTE, CONTEM O
+      *--- ULTIMO CHECKPOINT GRAVADO NA RODADA ANTERIOR.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RESTART-FILE-STATUS.
+      *
+      *--- CARTAO DE CONTROLE (OPCIONAL) COM O TOTAL ESPERADO DE
+      *--- REGISTROS E UM HASH TOTAL, PARA CONFERIR CONTRA O IN-FILE.
+           SELECT OPTIONAL CTL-FILE ASSIGN TO CTLCARDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CTL-FILE-STATUS.
+      *
+      *--- CARTAO DE PARAMETROS (OPCIONAL) COM OS LIMITES DE
+      *--- PROCESSAMENTO. NA AUSENCIA, VALEM OS DEFAULTS DO WORKING.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO PARMDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PARM-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -45,6 +81,14 @@
           BLOCK CONTAINS 0 RECORDS
           RECORDING MODE IS F.
        01 IN-RECORD                 PIC X(80).
+      *
+      *--- REDEFINE PARA ACUMULAR O HASH TOTAL. BYTE 1 E O TIPO DO
+      *--- REGISTRO (H/D/T); OS 10 BYTES SEGUINTES SAO O ID QUANDO
+      *--- O REGISTRO E DE DETALHE.
+       01 IN-RECORD-ALT REDEFINES IN-RECORD.
+           05 IN-REC-TYPE-ALT       PIC X(01).
+           05 IN-REC-ID-NUM         PIC 9(10).
+           05 FILLER                PIC X(69).
       *
        FD OUT-FILE
           RECORD CONTAINS 100 CHARACTERS
@@ -57,6 +101,53 @@
           BLOCK CONTAINS 0 RECORDS
           RECORDING MODE IS F.
        01 RPT-RECORD                PIC X(133).
+      *
+      *--- REJ-FILE: LAYOUT IGUAL AO IN-FILE (80) + CODIGO DE MOTIVO (4)
+       FD REJ-FILE
+          RECORD CONTAINS 84 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 REJ-RECORD.
+           05 REJ-IN-DATA            PIC X(80).
+           05 REJ-REASON-CODE        PIC X(04).
+      *
+      *--- CHK-FILE E RESTART-FILE COMPARTILHAM O MESMO LAYOUT: A
+      *--- CONTAGEM DE LEITURAS E A CHAVE DO ULTIMO REGISTRO LIDO.
+       FD CHK-FILE
+          RECORD CONTAINS 17 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 CHK-RECORD.
+           05 CHK-COUNT-IN-READ      PIC 9(07).
+           05 CHK-LAST-KEY           PIC X(10).
+      *
+       FD RESTART-FILE
+          RECORD CONTAINS 17 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 RESTART-RECORD.
+           05 RESTART-SKIP-COUNT     PIC 9(07).
+           05 RESTART-LAST-KEY       PIC X(10).
+      *
+      *--- CARTAO DE CONTROLE: TOTAL DE REGISTROS + HASH TOTAL DO ID
+       FD CTL-FILE
+          RECORD CONTAINS 22 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 CTL-RECORD.
+           05 CTL-EXPECTED-COUNT     PIC 9(07).
+           05 CTL-EXPECTED-CHECKSUM  PIC 9(15).
+      *
+      *--- CARTAO DE PARAMETROS: LIMITES QUE HOJE SAO CONSTANTES
+      *--- FIXAS EM WORKING-STORAGE (INTERVALO DE CHECKPOINT E
+      *--- LIMITE MAXIMO DE REGISTROS REJEITADOS ANTES DO ABEND).
+       FD PARM-FILE
+          RECORD CONTAINS 14 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 PARM-RECORD.
+           05 PARM-CHECKPOINT-INTERVAL PIC 9(07).
+           05 PARM-MAX-REJECT-LIMIT    PIC 9(07).
       *
        WORKING-STORAGE SECTION.
       *
@@ -65,34 +156,137 @@
            05 WS-IN-FILE-STATUS     PIC X(02).
               88 WS-IN-OK           VALUE '00'.
               88 WS-IN-EOF          VALUE '10'.
+              88 WS-IN-RECOVERABLE  VALUES '91' '93' '96' '97'.
            05 WS-OUT-FILE-STATUS    PIC X(02).
               88 WS-OUT-OK          VALUE '00'.
+              88 WS-OUT-RECOVERABLE VALUES '91' '93' '96' '97'.
            05 WS-RPT-FILE-STATUS    PIC X(02).
               88 WS-RPT-OK          VALUE '00'.
+              88 WS-RPT-RECOVERABLE VALUES '91' '93' '96' '97'.
+           05 WS-REJ-FILE-STATUS    PIC X(02).
+              88 WS-REJ-OK          VALUE '00'.
+           05 WS-CHK-FILE-STATUS    PIC X(02).
+              88 WS-CHK-OK          VALUE '00'.
+           05 WS-RESTART-FILE-STATUS PIC X(02).
+              88 WS-RESTART-OK      VALUE '00'.
+              88 WS-RESTART-EOF     VALUE '10'.
+           05 WS-CTL-FILE-STATUS    PIC X(02).
+              88 WS-CTL-OK          VALUE '00'.
+           05 WS-PARM-FILE-STATUS   PIC X(02).
+              88 WS-PARM-OK         VALUE '00'.
       *
       *--- CONTADORES E TOTAIS
        01 WS-COUNTERS.
            05 WS-COUNT-IN-READ      PIC 9(07) VALUE ZERO.
            05 WS-COUNT-OUT-WRITTEN  PIC 9(07) VALUE ZERO.
            05 WS-COUNT-IN-ERROR     PIC 9(07) VALUE ZERO.
+           05 WS-COUNT-DETAIL-READ  PIC 9(07) VALUE ZERO.
+           05 WS-RUNNING-CHECKSUM   PIC 9(15) VALUE ZERO.
+      *
+      *--- DADOS CAPTURADOS DO REGISTRO DE CABECALHO (SE HOUVER)
+       01 WS-HEADER-INFO.
+           05 WS-HDR-RUN-DATE-SAVED PIC X(08) VALUE SPACES.
+           05 WS-HDR-RUN-ID-SAVED   PIC X(08) VALUE SPACES.
+      *
+      *--- SWITCH DE DIVERGENCIA NA RECONCILIACAO DE CONTROLE
+       01 WS-CONTROL-TOTAL-SWITCH   PIC X(01) VALUE 'N'.
+           88 WS-CONTROL-TOTAL-ERROR           VALUE 'Y'.
+      *
+      *--- CONTROLE DE CHECKPOINT/RESTART
+       01 WS-CHECKPOINT-CONTROLE.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(07) VALUE 1000.
+           05 WS-RESTART-SKIP-COUNT  PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-SWITCH      PIC X(01) VALUE 'N'.
+              88 WS-RESTART-IS-ACTIVE          VALUE 'Y'.
+      *
+      *--- LIMITES PARAMETRIZAVEIS (DEFAULTS USADOS QUANDO O
+      *--- CARTAO PARMDD NAO E FORNECIDO)
+       01 WS-PARM-CONTROLE.
+           05 WS-MAX-REJECT-LIMIT    PIC 9(07) VALUE 9999999.
+      *
+      *--- CONTROLE DE RETRY PARA ERROS DE ARQUIVO RECUPERAVEIS
+      *--- (EX: DATASET ENFILEIRADO POR OUTRO JOB)
+       01 WS-RETRY-CONTROLE.
+           05 WS-RETRY-COUNT         PIC 9(02) VALUE ZERO.
+           05 WS-RETRY-MAX-ATTEMPTS  PIC 9(02) VALUE 3.
+           05 WS-OPERATOR-REPLY      PIC X(04).
+      *
+      *--- FLAG E MOTIVO DE REJEICAO DO REGISTRO CORRENTE
+       01 WS-REJECT-CONTROLE.
+           05 WS-REJECT-SWITCH      PIC X(01) VALUE 'V'.
+              88 WS-RECORD-VALID    VALUE 'V'.
+              88 WS-RECORD-INVALID  VALUE 'I'.
+           05 WS-REJECT-REASON-CODE PIC X(04) VALUE SPACES.
+              88 WS-REASON-ID-VAZIO       VALUE 'R001'.
+              88 WS-REASON-DADO-VAZIO     VALUE 'R002'.
+              88 WS-REASON-TIPO-INVALIDO  VALUE 'R003'.
       *
-      *--- LAYOUTS DE REGISTROS DE TRABALHO
+      *--- LAYOUTS DE REGISTROS DE TRABALHO. O IN-FILE MISTURA
+      *--- CABECALHO (H), DETALHE (D) E TRAILER (T) NO MESMO ARQUIVO;
+      *--- O PRIMEIRO BYTE E O DISCRIMINADOR DE TIPO.
        01 WS-IN-RECORD-LAYOUT.
+           05 WS-IN-REC-TYPE        PIC X(01).
+              88 WS-REC-IS-HEADER   VALUE 'H'.
+              88 WS-REC-IS-DETAIL   VALUE 'D'.
+              88 WS-REC-IS-TRAILER  VALUE 'T'.
+           05 WS-IN-BODY            PIC X(79).
+      *
+       01 WS-IN-DETAIL-LAYOUT REDEFINES WS-IN-RECORD-LAYOUT.
+           05 FILLER                PIC X(01).
            05 WS-IN-ID              PIC X(10).
-           05 WS-IN-DATA            PIC X(70).
+           05 WS-IN-ID-NUM REDEFINES WS-IN-ID PIC 9(10).
+           05 WS-IN-DATA            PIC X(69).
+      *
+       01 WS-IN-HEADER-LAYOUT REDEFINES WS-IN-RECORD-LAYOUT.
+           05 FILLER                PIC X(01).
+           05 WS-IN-HDR-RUN-DATE    PIC X(08).
+           05 WS-IN-HDR-RUN-ID      PIC X(08).
+           05 FILLER                PIC X(63).
+      *
+       01 WS-IN-TRAILER-LAYOUT REDEFINES WS-IN-RECORD-LAYOUT.
+           05 FILLER                PIC X(01).
+           05 WS-IN-TRL-DETAIL-CNT  PIC 9(07).
+           05 FILLER                PIC X(72).
       *
        01 WS-OUT-RECORD-LAYOUT.
+           05 WS-OUT-REC-TYPE       PIC X(01) VALUE 'D'.
            05 WS-OUT-ID             PIC X(10).
            05 WS-OUT-TIMESTAMP      PIC X(26).
-           05 WS-OUT-DATA           PIC X(64).
+           05 WS-OUT-DATA           PIC X(63).
+      *
+      *--- CONTROLE DE PAGINACAO E DATA/HORA DA RODADA
+       01 WS-RPT-CONTROLE.
+           05 WS-RPT-PAGE-COUNT     PIC 9(03) VALUE ZERO.
+           05 WS-RPT-LINE-COUNT     PIC 9(03) VALUE ZERO.
+           05 WS-RPT-LINES-PER-PAGE PIC 9(03) VALUE 55.
+           05 WS-RPT-SAVE-RECORD    PIC X(133).
+      *
+       01 WS-RUN-DATETIME.
+           05 WS-CURRENT-DATE-RAW.
+              10 WS-CD-YYYY         PIC 9(04).
+              10 WS-CD-MM           PIC 9(02).
+              10 WS-CD-DD           PIC 9(02).
+           05 WS-CURRENT-DATE-REARRANGED.
+              10 WS-CDR-DD          PIC 9(02).
+              10 WS-CDR-MM          PIC 9(02).
+              10 WS-CDR-YYYY        PIC 9(04).
+           05 WS-CURRENT-TIME-RAW   PIC 9(08).
+           05 WS-CURRENT-TIME-6 REDEFINES WS-CURRENT-TIME-RAW.
+              10 WS-TIME-6          PIC 9(06).
+              10 FILLER             PIC 9(02).
       *
       *--- LINHAS DO RELATORIO
        01 WS-RPT-HEADER.
-           05 RPT-CC                PIC X(01) VALUE '1'. *> Pula Pagina
-           05 FILLER                PIC X(50) VALUE '*** RELATORIO'.
-           05 FILLER                PIC X(13) VALUE ' DE '.
-           05 FILLER                PIC X(20) VALUE 'PROCESSAMENTO BATCH'.
-           05 FILLER                PIC X(49) VALUE SPACES.
+           05 RPT-CC               PIC X(01) VALUE '1'. *> Pula Pagina
+           05 FILLER                PIC X(40) VALUE
+              '*** RELATORIO DE PROCESSAMENTO BATCH ***'.
+           05 FILLER                PIC X(08) VALUE '  DATA: '.
+           05 RPT-HDR-DATE          PIC 99/99/9999.
+           05 FILLER                PIC X(08) VALUE '  HORA: '.
+           05 RPT-HDR-TIME          PIC 99B99B99.
+           05 FILLER                PIC X(10) VALUE '  PAGINA: '.
+           05 RPT-HDR-PAGE          PIC ZZ9.
+           05 FILLER                PIC X(45) VALUE SPACES.
       *
        01 WS-RPT-SUMMARY-LINE.
            05 RPT-CC                PIC X(01) VALUE SPACES.
@@ -117,4 +311,439 @@
            STOP RUN.
       *
       *================================================================*
-      * PARAGRAFOS DE INICIAL
\ No newline at end of file
+      * PARAGRAFOS DE INICIALIZACAO
+      *================================================================*
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES.
+      *
+      * SE HOUVER CARTAO DE PARAMETROS, SOBREPOE OS LIMITES DEFAULT
+           PERFORM 1150-READ-PARM-CARD.
+      *
+      * CAPTURA DATA/HORA DA RODADA E GRAVA O CABECALHO DO RELATORIO
+           PERFORM 1160-CAPTURE-RUN-DATETIME.
+           PERFORM 4250-WRITE-REPORT-HEADER.
+      *
+           INITIALIZE WS-COUNTERS.
+      *
+      * SE HOUVER CARTAO DE RESTART, PULA OS REGISTROS JA PROCESSADOS
+           PERFORM 1200-CHECK-RESTART.
+      *
+      * FAZ A PRIMEIRA LEITURA (PRIME READ)
+           PERFORM 4000-READ-NEXT-RECORD.
+           EXIT.
+      *
+       1100-OPEN-FILES.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           OPEN INPUT IN-FILE.
+           PERFORM UNTIL WS-IN-OK
+                    OR NOT WS-IN-RECOVERABLE
+                    OR WS-RETRY-COUNT >= WS-RETRY-MAX-ATTEMPTS
+              ADD 1 TO WS-RETRY-COUNT
+              DISPLAY 'MYB001 IN-FILE INDISPONIVEL (STATUS '
+                      WS-IN-FILE-STATUS '). TENTATIVA '
+                      WS-RETRY-COUNT ' DE ' WS-RETRY-MAX-ATTEMPTS
+                      '. RESPONDA GO PARA TENTAR NOVAMENTE.'
+                      UPON CONSOLE
+              ACCEPT WS-OPERATOR-REPLY FROM CONSOLE
+              OPEN INPUT IN-FILE
+           END-PERFORM.
+           IF NOT WS-IN-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO IN-FILE'
+              DISPLAY 'FILE STATUS: ' WS-IN-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           MOVE ZERO TO WS-RETRY-COUNT.
+           OPEN OUTPUT OUT-FILE.
+           PERFORM UNTIL WS-OUT-OK
+                    OR NOT WS-OUT-RECOVERABLE
+                    OR WS-RETRY-COUNT >= WS-RETRY-MAX-ATTEMPTS
+              ADD 1 TO WS-RETRY-COUNT
+              DISPLAY 'MYB002 OUT-FILE INDISPONIVEL (STATUS '
+                      WS-OUT-FILE-STATUS '). TENTATIVA '
+                      WS-RETRY-COUNT ' DE ' WS-RETRY-MAX-ATTEMPTS
+                      '. RESPONDA GO PARA TENTAR NOVAMENTE.'
+                      UPON CONSOLE
+              ACCEPT WS-OPERATOR-REPLY FROM CONSOLE
+              OPEN OUTPUT OUT-FILE
+           END-PERFORM.
+           IF NOT WS-OUT-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO OUT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-OUT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           MOVE ZERO TO WS-RETRY-COUNT.
+           OPEN OUTPUT RPT-FILE.
+           PERFORM UNTIL WS-RPT-OK
+                    OR NOT WS-RPT-RECOVERABLE
+                    OR WS-RETRY-COUNT >= WS-RETRY-MAX-ATTEMPTS
+              ADD 1 TO WS-RETRY-COUNT
+              DISPLAY 'MYB003 RPT-FILE INDISPONIVEL (STATUS '
+                      WS-RPT-FILE-STATUS '). TENTATIVA '
+                      WS-RETRY-COUNT ' DE ' WS-RETRY-MAX-ATTEMPTS
+                      '. RESPONDA GO PARA TENTAR NOVAMENTE.'
+                      UPON CONSOLE
+              ACCEPT WS-OPERATOR-REPLY FROM CONSOLE
+              OPEN OUTPUT RPT-FILE
+           END-PERFORM.
+           IF NOT WS-RPT-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO RPT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-RPT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT REJ-FILE.
+           IF NOT WS-REJ-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO REJ-FILE'
+              DISPLAY 'FILE STATUS: ' WS-REJ-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT CHK-FILE.
+           IF NOT WS-CHK-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO CHK-FILE'
+              DISPLAY 'FILE STATUS: ' WS-CHK-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+      *--- LE O CARTAO PARMDD (OPCIONAL). SEM ELE, FICAM VALENDO OS
+      *--- DEFAULTS DE WS-CHECKPOINT-CONTROLE / WS-PARM-CONTROLE.
+       1150-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE.
+           IF WS-PARM-OK
+              MOVE PARM-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+              MOVE PARM-MAX-REJECT-LIMIT    TO WS-MAX-REJECT-LIMIT
+              DISPLAY 'CARTAO DE PARAMETROS LIDO. INTERVALO='
+                      WS-CHECKPOINT-INTERVAL
+                      ' LIMITE-REJEITADOS=' WS-MAX-REJECT-LIMIT
+           ELSE
+              DISPLAY 'CARTAO DE PARAMETROS (PARMDD) NAO FORNECIDO. '
+                      'USANDO DEFAULTS.'
+           END-IF.
+           CLOSE PARM-FILE.
+           EXIT.
+      *
+      *--- CAPTURA A DATA/HORA DO SISTEMA UMA UNICA VEZ NO INICIO DA
+      *--- RODADA, PARA CARIMBAR TODAS AS PAGINAS DO RELATORIO.
+       1160-CAPTURE-RUN-DATETIME.
+           ACCEPT WS-CURRENT-DATE-RAW FROM DATE YYYYMMDD.
+           MOVE WS-CD-DD   TO WS-CDR-DD.
+           MOVE WS-CD-MM   TO WS-CDR-MM.
+           MOVE WS-CD-YYYY TO WS-CDR-YYYY.
+      *
+           ACCEPT WS-CURRENT-TIME-RAW FROM TIME.
+           EXIT.
+      *
+       1200-CHECK-RESTART.
+      * O RESTARTDD E OPCIONAL. QUANDO NAO EXISTE (RODADA NORMAL),
+      * A ABERTURA/LEITURA SIMPLESMENTE RETORNA FIM DE ARQUIVO.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE.
+           IF WS-RESTART-OK
+              MOVE RESTART-SKIP-COUNT TO WS-RESTART-SKIP-COUNT
+              SET WS-RESTART-IS-ACTIVE TO TRUE
+           END-IF.
+           CLOSE RESTART-FILE.
+      *
+           IF WS-RESTART-IS-ACTIVE
+              DISPLAY 'RESTART SOLICITADO. PULANDO REGISTROS: '
+                      WS-RESTART-SKIP-COUNT
+              PERFORM WS-RESTART-SKIP-COUNT TIMES
+                 READ IN-FILE
+                 IF WS-IN-OK
+                    ADD 1 TO WS-COUNT-IN-READ
+                    MOVE IN-RECORD TO WS-IN-RECORD-LAYOUT
+                    IF WS-REC-IS-DETAIL
+                       ADD 1 TO WS-COUNT-DETAIL-READ
+                       PERFORM 4050-ACCUMULATE-CHECKSUM
+                    END-IF
+                 ELSE
+                    IF NOT WS-IN-EOF
+                       DISPLAY 'MYB001 ERRO FATAL DE LEITURA NO '
+                               'IN-FILE DURANTE RESTART'
+                       DISPLAY 'FILE STATUS: ' WS-IN-FILE-STATUS
+                       PERFORM 9900-FILE-ERROR-ABEND
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE PROCESSAMENTO
+      *================================================================*
+       2000-PROCESS-RECORDS.
+           MOVE IN-RECORD TO WS-IN-RECORD-LAYOUT.
+      *
+      *--- DESVIA PARA O PROCESSAMENTO ESPECIFICO DO TIPO DE REGISTRO
+           EVALUATE TRUE
+               WHEN WS-REC-IS-HEADER
+                   PERFORM 2400-PROCESS-HEADER
+      *
+               WHEN WS-REC-IS-DETAIL
+                   ADD 1 TO WS-COUNT-DETAIL-READ
+                   PERFORM 2100-VALIDATE-RECORD
+                   IF WS-RECORD-VALID
+                      PERFORM 2200-BUSINESS-LOGIC
+                      PERFORM 4100-WRITE-OUT-RECORD
+                   ELSE
+                      PERFORM 2300-REJECT-RECORD
+                   END-IF
+      *
+               WHEN WS-REC-IS-TRAILER
+                   PERFORM 2500-PROCESS-TRAILER
+      *
+               WHEN OTHER
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REASON-TIPO-INVALIDO TO TRUE
+                   PERFORM 2300-REJECT-RECORD
+           END-EVALUATE.
+      *
+      * LE O PROXIMO REGISTRO
+           PERFORM 4000-READ-NEXT-RECORD.
+           EXIT.
+      *
+       2100-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+      *
+           IF WS-IN-ID = SPACES
+              SET WS-RECORD-INVALID TO TRUE
+              SET WS-REASON-ID-VAZIO TO TRUE
+           END-IF.
+      *
+           IF WS-RECORD-VALID AND WS-IN-DATA = SPACES
+              SET WS-RECORD-INVALID TO TRUE
+              SET WS-REASON-DADO-VAZIO TO TRUE
+           END-IF.
+           EXIT.
+      *
+       2200-BUSINESS-LOGIC.
+      * A LOGICA PRINCIPAL: MONTA O REGISTRO DE SAIDA
+           MOVE 'D'        TO WS-OUT-REC-TYPE.
+           MOVE WS-IN-ID   TO WS-OUT-ID.
+           MOVE WS-IN-DATA(1:63) TO WS-OUT-DATA.
+           MOVE SPACES     TO WS-OUT-TIMESTAMP.
+           EXIT.
+      *
+       2300-REJECT-RECORD.
+           ADD 1 TO WS-COUNT-IN-ERROR.
+      *
+           MOVE IN-RECORD            TO REJ-IN-DATA.
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE.
+           WRITE REJ-RECORD.
+           IF NOT WS-REJ-OK
+              DISPLAY 'ERRO FATAL DE ESCRITA NO REJ-FILE'
+              DISPLAY 'FILE STATUS: ' WS-REJ-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+      * SE O LIMITE PARAMETRIZADO DE REJEITADOS FOR ULTRAPASSADO,
+      * O LOTE E CANCELADO EM VEZ DE CONTINUAR PROCESSANDO LIXO.
+           IF WS-COUNT-IN-ERROR > WS-MAX-REJECT-LIMIT
+              DISPLAY '*** PROGRAMA MYBATCH ENCERRADO: LIMITE DE'
+                      ' REGISTROS REJEITADOS EXCEDIDO ***'
+              DISPLAY 'LIMITE PARAMETRIZADO: ' WS-MAX-REJECT-LIMIT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           EXIT.
+      *
+      *--- REGISTRO DE CABECALHO: APENAS CAPTURA DATA/ID DA RODADA
+      *--- PARA USO FUTURO (EX: CABECALHO DO RELATORIO). NAO GERA
+      *--- SAIDA EM OUT-FILE.
+       2400-PROCESS-HEADER.
+           MOVE WS-IN-HDR-RUN-DATE TO WS-HDR-RUN-DATE-SAVED.
+           MOVE WS-IN-HDR-RUN-ID   TO WS-HDR-RUN-ID-SAVED.
+           DISPLAY 'REGISTRO DE CABECALHO LIDO. DATA='
+                   WS-IN-HDR-RUN-DATE ' ID-RODADA=' WS-IN-HDR-RUN-ID.
+           EXIT.
+      *
+      *--- REGISTRO TRAILER: CONFERE A QUANTIDADE DE DETALHES
+      *--- INFORMADA PELO EMISSOR CONTRA O QUE FOI REALMENTE LIDO
+      *--- NESTE ARQUIVO. DIVERGENCIA E SO INFORMATIVA AQUI - O
+      *--- ABEND DE RECONCILIACAO FICA A CARGO DE 3050-CHECK-CONTROL-
+      *--- TOTALS (CARTAO CTLCARDD), QUE E A FONTE DE VERDADE DO JOB.
+       2500-PROCESS-TRAILER.
+           IF WS-IN-TRL-DETAIL-CNT NOT = WS-COUNT-DETAIL-READ
+              DISPLAY 'AVISO: TRAILER INFORMA ' WS-IN-TRL-DETAIL-CNT
+                      ' DETALHES, MAS FORAM LIDOS '
+                      WS-COUNT-DETAIL-READ
+           END-IF.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE FINALIZACAO
+      *================================================================*
+       3000-FINALIZE.
+           PERFORM 3050-CHECK-CONTROL-TOTALS.
+           PERFORM 3100-WRITE-SUMMARY-REPORT.
+      *
+           CLOSE IN-FILE OUT-FILE RPT-FILE REJ-FILE CHK-FILE.
+      *
+           IF WS-CONTROL-TOTAL-ERROR
+              DISPLAY '*** PROGRAMA MYBATCH ENCERRADO: DIVERGENCIA'
+                      ' NO TOTAL DE CONTROLE ***'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           EXIT.
+      *
+      *--- CONFERE O CARTAO DE CONTROLE (SE FORNECIDO) CONTRA OS
+      *--- TOTAIS ACUMULADOS NA LEITURA DO IN-FILE. O CARTAO E
+      *--- OPCIONAL: NA AUSENCIA DELE, A RECONCILIACAO E APENAS
+      *--- PULADA (NAO E ERRO).
+       3050-CHECK-CONTROL-TOTALS.
+           OPEN INPUT CTL-FILE.
+           READ CTL-FILE.
+           IF WS-CTL-OK
+              IF CTL-EXPECTED-COUNT NOT = WS-COUNT-IN-READ
+                 OR CTL-EXPECTED-CHECKSUM NOT = WS-RUNNING-CHECKSUM
+                 SET WS-CONTROL-TOTAL-ERROR TO TRUE
+                 DISPLAY 'DIVERGENCIA NO TOTAL DE CONTROLE.'
+                 DISPLAY '  QTDE ESPERADA : ' CTL-EXPECTED-COUNT
+                         ' QTDE LIDA     : ' WS-COUNT-IN-READ
+                 DISPLAY '  HASH ESPERADO : ' CTL-EXPECTED-CHECKSUM
+                         ' HASH CALCULADO: ' WS-RUNNING-CHECKSUM
+                 MOVE SPACES TO RPT-RECORD
+                 MOVE 'DIVERGENCIA NO TOTAL DE CONTROLE!' TO
+                      RPT-MSG-DESC
+                 MOVE WS-COUNT-IN-READ TO RPT-MSG-VALUE
+                 MOVE WS-RPT-SUMMARY-LINE TO RPT-RECORD
+                 PERFORM 4200-WRITE-REPORT
+              END-IF
+           ELSE
+              DISPLAY 'CARTAO DE CONTROLE (CTLCARDD) NAO FORNECIDO. '
+                      'RECONCILIACAO IGNORADA.'
+           END-IF.
+           CLOSE CTL-FILE.
+           EXIT.
+      *
+       3100-WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'TOTAL DE REGISTROS LIDOS     :' TO RPT-MSG-DESC.
+           MOVE WS-COUNT-IN-READ TO RPT-MSG-VALUE.
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-RECORD.
+           PERFORM 4200-WRITE-REPORT.
+      *
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'TOTAL DE REGISTROS DE DETALHE:' TO RPT-MSG-DESC.
+           MOVE WS-COUNT-DETAIL-READ TO RPT-MSG-VALUE.
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-RECORD.
+           PERFORM 4200-WRITE-REPORT.
+      *
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'TOTAL DE REGISTROS GRAVADOS  :' TO RPT-MSG-DESC.
+           MOVE WS-COUNT-OUT-WRITTEN TO RPT-MSG-VALUE.
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-RECORD.
+           PERFORM 4200-WRITE-REPORT.
+      *
+           MOVE SPACES TO RPT-RECORD.
+           MOVE 'TOTAL DE REGISTROS REJEITADOS:' TO RPT-MSG-DESC.
+           MOVE WS-COUNT-IN-ERROR TO RPT-MSG-VALUE.
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-RECORD.
+           PERFORM 4200-WRITE-REPORT.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE I/O (ROTINAS)
+      *================================================================*
+       4000-READ-NEXT-RECORD.
+           READ IN-FILE.
+           IF WS-IN-OK
+              ADD 1 TO WS-COUNT-IN-READ
+              PERFORM 4050-ACCUMULATE-CHECKSUM
+              IF FUNCTION MOD(WS-COUNT-IN-READ, WS-CHECKPOINT-INTERVAL)
+                    = 0
+                 PERFORM 4300-WRITE-CHECKPOINT
+              END-IF
+           ELSE
+              IF NOT WS-IN-EOF
+                 DISPLAY 'ERRO FATAL DE LEITURA NO IN-FILE'
+                 DISPLAY 'FILE STATUS: ' WS-IN-FILE-STATUS
+                 PERFORM 9900-FILE-ERROR-ABEND
+              END-IF
+           END-IF.
+           EXIT.
+      *
+      *--- ACUMULA O HASH TOTAL (SOMA DO ID NUMERICO DOS REGISTROS DE
+      *--- DETALHE) PARA CONFERIR CONTRA O CARTAO DE CONTROLE EM
+      *--- 3050-CHECK-CONTROL-TOTALS. CABECALHO/TRAILER NAO ENTRAM.
+      *--- SO SOMA QUANDO O CAMPO SOBREPOSTO PELO REDEFINES E
+      *--- REALMENTE NUMERICO - UM ID EM BRANCO OU COM LIXO NAO PODE
+      *--- CONTRIBUIR PARA A SOMA (SERIA ZERO OU CONTEUDO INVALIDO).
+       4050-ACCUMULATE-CHECKSUM.
+           IF IN-REC-TYPE-ALT = 'D' AND IN-REC-ID-NUM IS NUMERIC
+              ADD IN-REC-ID-NUM TO WS-RUNNING-CHECKSUM
+           END-IF.
+           EXIT.
+      *
+       4100-WRITE-OUT-RECORD.
+           WRITE OUT-RECORD FROM WS-OUT-RECORD-LAYOUT.
+           IF WS-OUT-OK
+              ADD 1 TO WS-COUNT-OUT-WRITTEN
+           ELSE
+              DISPLAY 'ERRO FATAL DE ESCRITA NO OUT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-OUT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+       4200-WRITE-REPORT.
+      * QUEBRA DE PAGINA: SE A PAGINA CORRENTE ESTOUROU O LIMITE DE
+      * LINHAS, GRAVA UM NOVO CABECALHO ANTES DA LINHA ATUAL.
+           ADD 1 TO WS-RPT-LINE-COUNT.
+           IF WS-RPT-LINE-COUNT > WS-RPT-LINES-PER-PAGE
+              MOVE RPT-RECORD TO WS-RPT-SAVE-RECORD
+              PERFORM 4250-WRITE-REPORT-HEADER
+              MOVE WS-RPT-SAVE-RECORD TO RPT-RECORD
+              MOVE 1 TO WS-RPT-LINE-COUNT
+           END-IF.
+      *
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+              DISPLAY 'ERRO FATAL DE ESCRITA NO RPT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-RPT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+      *--- MONTA E GRAVA UM CABECALHO DE PAGINA (DATA/HORA/NUMERO DA
+      *--- PAGINA). CHAMADO NA ABERTURA DO RELATORIO E A CADA QUEBRA
+      *--- DE PAGINA EM 4200-WRITE-REPORT.
+       4250-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-RPT-PAGE-COUNT.
+           MOVE WS-CURRENT-DATE-REARRANGED TO RPT-HDR-DATE.
+           MOVE WS-TIME-6                  TO RPT-HDR-TIME.
+           MOVE WS-RPT-PAGE-COUNT           TO RPT-HDR-PAGE.
+           MOVE WS-RPT-HEADER TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+              DISPLAY 'ERRO FATAL DE ESCRITA NO RPT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-RPT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+       4300-WRITE-CHECKPOINT.
+           MOVE WS-COUNT-IN-READ TO CHK-COUNT-IN-READ.
+           MOVE IN-RECORD(2:10)  TO CHK-LAST-KEY.
+           WRITE CHK-RECORD.
+           IF NOT WS-CHK-OK
+              DISPLAY 'ERRO FATAL DE ESCRITA NO CHK-FILE'
+              DISPLAY 'FILE STATUS: ' WS-CHK-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE ERRO/ABEND
+      *================================================================*
+       9900-FILE-ERROR-ABEND.
+           DISPLAY '*** PROGRAMA MYBATCH ENCERRADO COM ERRO'
+                   ' DE ARQUIVO ***'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
