@@ -0,0 +1,151 @@
+//MYNIGHT  JOB (ACCTG),'MARCIO MARCOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*================================================================*
+//* JOB MYNIGHT - DRIVER DO CICLO BATCH NOTURNO
+//*
+//* ENCADEIA MYARCHV (STEP005), MYBATCH (STEP010), MYDB2BAT (STEP020),
+//* MYCUSTLD (STEP030) E MYRECON (STEP040) NA ORDEM EM QUE A OPERACAO
+//* JA RODA HOJE "DE MEMORIA": MYARCHV ARQUIVA O OUT-FILE/RPT-FILE DA
+//* RODADA ANTERIOR DE MYBATCH ANTES QUE ELES SEJAM SOBRESCRITOS
+//* (MYARCHV.CBL JA DOCUMENTA NO PROPRIO CABECALHO QUE DEVE RODAR
+//* "COMO PASSO ANTERIOR AO STEP DE MYBATCH NA JCL"), DEPOIS MYBATCH
+//* CARREGA/VALIDA O ARQUIVO DO DIA (IN-FILE) E SO DEPOIS MYDB2BAT
+//* ATUALIZA O DB2 A PARTIR DO QUE FOI VALIDADO. EM SEGUIDA, MYCUSTLD
+//* RECARREGA O CUSTFILE (VSAM) A PARTIR DO TB_CLIENTES JA ATUALIZADO
+//* POR MYDB2BAT (MYCUSTLD.cbl JA DOCUMENTA NO PROPRIO CABECALHO QUE
+//* DEVE RODAR "APOS QUALQUER ATUALIZACAO NOTURNA EM TB_CLIENTES"), E
+//* POR FIM MYRECON RECONCILIA O CUSTFILE RECEM-RECARREGADO CONTRA O
+//* TB_CLIENTES (MESMO CABECALHO DE MYCUSTLD.cbl PEDE QUE ISSO RODE
+//* "IDEALMENTE, ANTES DE MYRECON"). NENHUM DOS CINCO PROGRAMAS CHAMA
+//* O OUTRO (SAO PROGRAMAS STOP RUN, NAO SUBPROGRAMAS) - QUEM SABE A
+//* ORDEM E QUEM DECIDE SE UM PASSO RODA OU NAO E ESTE JCL.
+//*
+//* BOOTSTRAP: NA PRIMEIRISSIMA RODADA (ANTES DE PROD.MYNIGHT.OUT.
+//* DIARIO/PROD.MYNIGHT.RPT.DIARIO EXISTIREM), PRE-ALOQUE OS DOIS
+//* COMO ARQUIVOS VAZIOS (DCB IGUAL AO DE STEP010 ABAIXO) OU RODE A
+//* PRIMEIRA VEZ SO A PARTIR DE STEP010 (RESTART=STEP010).
+//*
+//* PARAMETRIZACAO (LIMIARES E CHECKPOINT/RESTART DO MYBATCH E
+//* MYDB2BAT): OS CARTOES PARMDD DE CADA STEP
+//* SAO SYSIN normais - EDITE O CONTEUDO DO PARMDD ABAIXO (OU
+//* SUBSTITUA POR //PARMDD DD DSN=... PARA UM MEMBRO DE PDS COM OS
+//* PARAMETROS DA RODADA) SEM PRECISAR ALTERAR ESTE MEMBRO.
+//*
+//* RESTART CONDICIONAL: SE UM DOS PASSOS ABENDAR (RETURN-CODE 16,
+//* PADRAO DE ERRO FATAL DOS PROGRAMAS BATCH DESTE SISTEMA), A RODADA
+//* SEGUINTE DEVE SER RESUBMETIDA COM O PARAMETRO RESTART= DO JOB
+//* APONTANDO PARA O STEP QUE FALHOU, POR EXEMPLO:
+//*
+//*     //MYNIGHT JOB (ACCTG),'MARCIO MARCOS',CLASS=A,
+//*     //   MSGCLASS=X,NOTIFY=&SYSUID,RESTART=STEP020
+//*
+//* O RESTART=stepname E O MECANISMO NATIVO DO JES PARA "PULAR OS
+//* STEPS JA CONCLUIDOS COM SUCESSO E COMECAR DE NOVO NO STEP
+//* INDICADO" - NAO PRECISAMOS REINVENTAR ISSO EM COBOL. PARA QUE O
+//* STEP REINICIADO RETOME DE ONDE PAROU (EM VEZ DE REPROCESSAR TUDO
+//* DE NOVO), FORNECA O RESTARTDD DO PASSO A PARTIR DO CHKPTDD
+//* GRAVADO NA RODADA ANTERIOR (VER COMENTARIOS NOS STEPS ABAIXO).
+//*================================================================*
+//*
+//* STEP005: ARQUIVA O OUT-FILE/RPT-FILE DA RODADA ANTERIOR DE
+//* MYBATCH (MESMOS DSN QUE STEP010 ABAIXO VAI ABRIR COM OPEN OUTPUT
+//* E TRUNCAR) PARA UMA GERACAO GDG (+1) ANTES QUE ISSO ACONTECA.
+//* SEM COND: E O PRIMEIRO STEP DA RODADA.
+//STEP005  EXEC PGM=MYARCHV
+//STEPLIB  DD DSN=PROD.APLIC.LOADLIB,DISP=SHR
+//OUTPUTDD DD DSN=PROD.MYNIGHT.OUT.DIARIO,DISP=SHR
+//REPORTDD DD DSN=PROD.MYNIGHT.RPT.DIARIO,DISP=SHR
+//ARCOUTDD DD DSN=PROD.MYNIGHT.OUT.ARCH(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ARCRPTDD DD DSN=PROD.MYNIGHT.RPT.ARCH(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//*
+//STEP010  EXEC PGM=MYBATCH,COND=((0,NE),(0,NE,STEP005))
+//STEPLIB  DD DSN=PROD.APLIC.LOADLIB,DISP=SHR
+//INPUTDD  DD DSN=PROD.MYNIGHT.IN.DIARIO,DISP=SHR
+//* MESMO DSN LIDO PELO STEP005 ACIMA - DISP=OLD PORQUE JA PRECISA
+//* EXISTIR (VER NOTA DE BOOTSTRAP NO CABECALHO DO JOB).
+//OUTPUTDD DD DSN=PROD.MYNIGHT.OUT.DIARIO,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//REPORTDD DD DSN=PROD.MYNIGHT.RPT.DIARIO,
+//            DISP=(OLD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//REJECTDD DD DSN=PROD.MYNIGHT.REJ.DIARIO,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//* CHKPTDD DESTA RODADA (VIRA O RESTARTDD DE UMA EVENTUAL RE-
+//* SUBMISSAO DO STEP010, SE ELE FOR O QUE FALHAR).
+//CHKPTDD  DD DSN=PROD.MYNIGHT.CHKPT.MYBATCH,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=17,BLKSIZE=0)
+//* RESTARTDD SO EXISTE QUANDO ESTE JOB E RESUBMETIDO COM
+//* RESTART=STEP010; NA RODADA NORMAL DEIXE ESTA DD COMENTADA/
+//* AUSENTE (SELECT E OPTIONAL, O PROGRAMA TRATA A AUSENCIA).
+//*RESTARTDD DD DSN=PROD.MYNIGHT.CHKPT.MYBATCH.ULTIMO,DISP=SHR
+//* CTLCARDD: CTL-EXPECTED-COUNT PIC 9(07) + CTL-EXPECTED-CHECKSUM
+//* PIC 9(15) - PREENCHIDO PELA TRANSMISSAO DE ORIGEM A CADA RODADA.
+//CTLCARDD DD *
+0000100000000000000000
+/*
+//* PARMDD: PARM-CHECKPOINT-INTERVAL PIC 9(07) + PARM-MAX-REJECT-
+//* LIMIT PIC 9(07).
+//PARMDD   DD *
+00010000000050
+/*
+//*
+//STEP020  EXEC PGM=MYDB2BAT,COND=((0,NE),(0,NE,STEP005),(0,NE,STEP010))
+//STEPLIB  DD DSN=PROD.APLIC.LOADLIB,DISP=SHR
+//REPORTDD DD SYSOUT=*
+//EXCPTDD  DD DSN=PROD.MYNIGHT.EXC.MYDB2BAT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=168,BLKSIZE=0)
+//* CHKPTDD DESTA RODADA (VIRA O RESTARTDD DE UMA EVENTUAL RE-
+//* SUBMISSAO DO STEP020, SE ELE FOR O QUE FALHAR).
+//CHKPTDD  DD DSN=PROD.MYNIGHT.CHKPT.MYDB2BAT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//*RESTARTDD DD DSN=PROD.MYNIGHT.CHKPT.MYDB2BAT.ULTIMO,DISP=SHR
+//* PARMDD: PARM-COMMIT-FREQUENCY PIC 9(05) + PARM-COMMIT-MAX-
+//* SECONDS PIC 9(05).
+//PARMDD   DD *
+0010000060
+/*
+//*
+//* STEP030: RECARREGA O CUSTFILE (VSAM KSDS) A PARTIR DE TB_CLIENTES
+//* JA ATUALIZADO PELO STEP020, PARA QUE O LADO CICS (MYCICSBR) FIQUE
+//* ALINHADO COM O LADO DB2. SO RODA SE STEP005/STEP010/STEP020 TODOS
+//* TIVEREM TERMINADO SEM ABEND.
+//STEP030  EXEC PGM=MYCUSTLD,
+//            COND=((0,NE),(0,NE,STEP005),(0,NE,STEP010),
+//                  (0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.APLIC.LOADLIB,DISP=SHR
+//CUSTFILE DD DSN=PROD.MYNIGHT.CUSTFILE,DISP=OLD
+//REPORTDD DD DSN=PROD.MYNIGHT.RPT.MYCUSTLD,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//*
+//* STEP040: RECONCILIA O CUSTFILE RECEM-RECARREGADO (STEP030) CONTRA
+//* TB_CLIENTES. SO RODA SE TODOS OS PASSOS ANTERIORES TIVEREM
+//* TERMINADO SEM ABEND - EM PARTICULAR, DEPOIS DE STEP030, PARA QUE A
+//* RECONCILIACAO PARTA DE UM CUSTFILE JA ATUALIZADO (NAO DA FOTO DA
+//* NOITE ANTERIOR).
+//STEP040  EXEC PGM=MYRECON,
+//            COND=((0,NE),(0,NE,STEP005),(0,NE,STEP010),
+//                  (0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.APLIC.LOADLIB,DISP=SHR
+//CUSTFILE DD DSN=PROD.MYNIGHT.CUSTFILE,DISP=SHR
+//REPORTDD DD DSN=PROD.MYNIGHT.RPT.MYRECON,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//
