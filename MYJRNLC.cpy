@@ -0,0 +1,26 @@
+      *================================================================*
+      * COPYBOOK MYJRNLC - LAYOUT DO REGISTRO DO DIARIO DE ALTERACOES
+      * (CHANGE JOURNAL) DE TB_CLIENTES.
+      *
+      * TODO PROGRAMA QUE ATUALIZA TB_CLIENTES DEVE INCLUIR ESTE
+      * COPYBOOK NA WORKING-STORAGE (COPY MYJRNLC.) E, APOS CADA UPDATE
+      * BEM SUCEDIDO, PREENCHER OS CAMPOS ABAIXO E GRAVAR UMA LINHA NA
+      * TABELA TB_CLIENTES_JOURNAL (ASSUMIDA JA PROVISIONADA, MESMA
+      * IDEIA DA CLIENT_LOOKUP_LOG CRIADA PARA O MYIMSQL).
+      *
+      * ISSO DA A QUALQUER UM QUE PRECISE INVESTIGAR UMA ALTERACAO EM
+      * TB_CLIENTES UMA TRILHA UNICA: QUEM (PROGRAMA + TASK/JOB), QUANDO
+      * E O VALOR DO CAMPO ANTES/DEPOIS - INDEPENDENTE DE TER SIDO PELO
+      * LADO CICS OU BATCH.
+      *================================================================*
+       01 WS-JOURNAL-VARS.
+           05 WS-JRNL-PROGRAM-NAME  PIC X(08).
+           05 WS-JRNL-TASK-ID       PIC X(08).
+           05 WS-JRNL-ID-CLIENTE    PIC X(10).
+           05 WS-JRNL-NOME-ANTES    PIC X(40).
+           05 WS-JRNL-NOME-DEPOIS   PIC X(40).
+      *--- CONTINUACAO DA RAZAO SOCIAL. SO E PREENCHIDO PELOS
+      *--- PROGRAMAS QUE JA SUPORTAM O CAMPO CUST-NOME-CONT/
+      *--- NOME_CLIENTE_CONT; NOS DEMAIS FICA EM SPACES.
+           05 WS-JRNL-NOME-CONT-ANTES PIC X(40).
+           05 WS-JRNL-NOME-CONT-DEPOIS PIC X(40).
