@@ -14,20 +14,109 @@
       * 2. SE EIBCALEN > 0 (RETORNO):
       * - Se apertou ENTER: Recebe dados, processa, envia mapa c/ msg.
       * - Se apertou PF3: Envia mensagem de "adeus" e termina.
+      * - Se apertou PF4: Mostra a entrada salva anterior (browse).
+      *
+      * DATAI PASSA POR VALIDACAO (3110-VALIDATE-DATAI) ANTES DE SER
+      * SALVO: OBRIGATORIO, TAMANHO MINIMO E SO LETRAS/NUMEROS/ESPACO.
+      * QUANDO FALHA, O CAMPO E REALCADO (BRIGHT) E O CURSOR
+      * REPOSICIONADO NELE, COM A MENSAGEM DE ERRO EM MSGO.
+      *
+      * O DADO DIGITADO EM DATAI E GRAVADO NO ENTRYFILE (VSAM KSDS)
+      * ALEM DE FICAR NA COMMAREA, PARA QUE SOBREVIVA AO FIM DA SESSAO
+      * PSEUDO-CONVERSACIONAL - A COMMAREA SO DURA ATE O PF3/TIMEOUT.
+      *
+      * TODO ENTER (VALIDO OU NAO) GRAVA UM REGISTRO NA TDQ 'AUDT'
+      * (TRILHA DE AUDITORIA), COM EIBTRMID/EIBTASKN/EIBDATE/EIBTIME
+      * E O DATAI DIGITADO, PARA RECONSTRUIR QUEM DIGITOU O QUE E
+      * QUANDO. A TDQ 'AUDT' E DEFINIDA NA DCT, MAPEADA PARA UM
+      * DATASET SEQUENCIAL (EXTRAPARTITION) DE LOG.
+      *
+      * TODAS AS MENSAGENS EXIBIDAS AO USUARIO VEM DE WS-MSG-ENTRY
+      * (TABELA CARREGADA EM 1050-LOAD-MESSAGE-TABLE), BUSCADAS POR
+      * ID E PELO CODIGO DE IDIOMA EM WS-CA-LANGUAGE-CODE (COMMAREA).
+      * PF5 ALTERNA O IDIOMA DA SESSAO ENTRE 'PT' E 'EN'.
       *================================================================*
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *--- HISTORICO DE ENTRADAS SALVAS, CHAVEADO POR TERMINAL/DATA/
+      *--- TASK (A TASK GARANTE A CHAVE UNICA DENTRO DO MESMO TERMINAL
+      *--- E DATA, JA QUE O USUARIO PODE SALVAR VARIAS VEZES POR DIA)
+           SELECT ENTRYFILE ASSIGN TO ENTRYFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ENT-KEY
+                  FILE STATUS IS WS-ENTRYFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ENTRYFILE
+          RECORD CONTAINS 75 CHARACTERS.
+       01 ENTRY-RECORD.
+           05 ENT-KEY.
+               10 ENT-TERMID          PIC X(04).
+               10 ENT-DATE-TASKN.
+                   15 ENT-DATE        PIC 9(07). *> EIBDATE (Juliano)
+                   15 ENT-TASKN       PIC 9(07). *> EIBTASKN
+               10 ENT-DATE-TASKN-X REDEFINES ENT-DATE-TASKN
+                                       PIC X(14).
+           05 ENT-TIME                PIC 9(07). *> EIBTIME, p/ exibir
+           05 ENT-DADO                PIC X(50).
+      *
        WORKING-STORAGE SECTION.
       *
       *--- VARIAVEIS DE CONTROLE E MENSAGENS
        01 WS-PROGRAM-VARS.
            05 WS-MSG-SAIDA        PIC X(70).
-           05 WS-MSG-ADEUS        PIC X(30) VALUE 'Sessao encerrada.'.
+           05 WS-ENTRYFILE-STATUS PIC X(02).
+           05 WS-RESP             PIC S9(08) COMP. *> RESP do STARTBR/
+                                                    *> READNEXT/READPREV
+           05 WS-LAST-ENT-KEY     PIC X(18). *> chave mais alta achada
+                                              *> na varredura do 1o PF4
+      *
+      *--- TABELA DE MENSAGENS (CARREGADA EM 1050-LOAD-MESSAGE-TABLE),
+      *--- PARA QUE OS TEXTOS EXIBIDOS AO USUARIO NAO FIQUEM PRESOS
+      *--- NO IDIOMA DO PROGRAMADOR ORIGINAL
+       01 WS-MESSAGE-CONTROLE.
+           05 WS-MSG-TABLE-COUNT   PIC 9(02) COMP VALUE ZERO.
+           05 WS-MSG-ENTRY OCCURS 20 TIMES INDEXED BY WS-MSG-IDX.
+               10 WS-MSG-ID        PIC X(12).
+               10 WS-MSG-LANG      PIC X(02).
+               10 WS-MSG-TEXT      PIC X(70).
+           05 WS-LOOKUP-MSG-ID     PIC X(12).
+           05 WS-FOUND-MSG-TEXT    PIC X(70).
+      *
+
+      *--- VALIDACAO DE CAMPO (3110-VALIDATE-DATAI)
+       01 WS-VALIDATION-VARS.
+           05 WS-VAL-SUB           PIC 9(02) COMP.
+           05 WS-VAL-CHAR          PIC X(01).
+              88 WS-VAL-CHAR-OK    VALUE 'A' THRU 'Z' 'a' THRU 'z'
+                                         '0' THRU '9' SPACE.
+           05 WS-VALIDATION-SWITCH PIC X(01) VALUE 'V'.
+              88 WS-DATAI-VALID    VALUE 'V'.
+              88 WS-DATAI-INVALID  VALUE 'I'.
+           05 WS-MIN-DADO-LENGTH   PIC 9(02) VALUE 03.
+           05 WS-VAL-ERROR-MSG     PIC X(70).
+      *
+      *--- REGISTRO DE TRILHA DE AUDITORIA (GRAVADO NA TDQ 'AUDT')
+       01 WS-AUDIT-RECORD.
+           05 AUD-TERMID           PIC X(04).
+           05 AUD-TASKN            PIC 9(07).
+           05 AUD-DATE             PIC 9(07).
+           05 AUD-TIME             PIC 9(07).
+           05 AUD-DATAI            PIC X(30).
       *
       *--- AREA DE COMUNICACAO (PARA "LEMBRAR" DADOS ENTRE EXECUCOES)
        01 WS-COMMAREA.
            05 WS-CA-DADO-SALVO    PIC X(50) VALUE SPACES.
+           05 WS-CA-BROWSE-KEY    PIC X(18) VALUE LOW-VALUES.
+           05 WS-CA-LANGUAGE-CODE PIC X(02) VALUE 'PT'.
+              88 WS-LANG-PORTUGUES VALUE 'PT'.
+              88 WS-LANG-INGLES    VALUE 'EN'.
       *
       *--- MAPA SIMBOLICO (GERADO PELO BMS, AQUI SIMULADO)
       *--- NORMALMENTE SERIA: COPY MYMAP1C.
@@ -41,8 +130,10 @@
            05 MSGO-FLAG           PIC X(01).
            05 MSGO                PIC X(70). *> CAMPO DE MENSAGEM
       *
-      *--- COPYBOOKS PADRAO CICS (PARA AS TECLAS DE ATENCAO)
+      *--- COPYBOOKS PADRAO CICS (PARA AS TECLAS DE ATENCAO E OS
+      *--- ATRIBUTOS DE CAMPO, EX: DFHBMBRY PARA REALCE/BRIGHT)
        COPY DFHAID.
+       COPY DFHBMSCA.
       *
        LINKAGE SECTION.
       *
@@ -51,8 +142,8 @@
           COPY DFHEIBLK.
       *
       *--- AREA DE COMUNICACAO (COMO O CICS A VE)
-       01 DFHCOMMAREA             PIC X(50). *> Deve ser do mesmo tamanho
-                                           *> da WS-COMMAREA
+       01 DFHCOMMAREA             PIC X(70). *> Mesmo tamanho da
+                                           *> WS-COMMAREA
       *
        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
        MAIN-PROCEDURE.
@@ -60,6 +151,10 @@
       *--- CONFIGURA O MANIPULADOR DE ERROS PADRAO
            PERFORM 1000-HANDLE-ERRORS.
       *
+      *--- CARREGA A TABELA DE MENSAGENS (PRECISA ESTAR PRONTA ANTES
+      *--- DE QUALQUER MSGO SER MONTADO, EM 2000- OU EM 3000-)
+           PERFORM 1050-LOAD-MESSAGE-TABLE.
+      *
       *--- O CORACAO DO PROGRAMA: VERIFICA O TAMANHO DA COMMAREA
            EVALUATE EIBCALEN
       *
@@ -90,6 +185,130 @@
                PROGRAM(9900-PROGRAM-ABEND)
            END-EXEC.
            EXIT.
+      *
+       1050-LOAD-MESSAGE-TABLE.
+      * Carrega a tabela de mensagens (chave = ID + IDIOMA). Usa MOVE
+      * explicito, e nao VALUE/REDEFINES, para ficar facil de ler e
+      * de acrescentar uma mensagem ou idioma novo no futuro.
+           SET WS-MSG-IDX TO 1.
+           MOVE 'WELCOME'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'BEM-VINDO. POR FAVOR, DIGITE UM DADO:'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'WELCOME'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'WELCOME. PLEASE ENTER A VALUE:'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'SAVED'      TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'DADO RECEBIDO E SALVO:'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'SAVED'      TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'DATA RECEIVED AND SAVED:'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'REQUIRED'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'CAMPO OBRIGATORIO. DIGITE UM DADO.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'REQUIRED'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'REQUIRED FIELD. ENTER A VALUE.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'TOOSHORT'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'DADO MUITO CURTO (MINIMO 3 CARACTERES).'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'TOOSHORT'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'VALUE TOO SHORT (MINIMUM 3 CHARACTERS).'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'BADCHAR'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'USE SO LETRAS, NUMEROS E ESPACOS.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'BADCHAR'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'USE ONLY LETTERS, NUMBERS AND SPACES.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'GOODBYE'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'Sessao encerrada.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'GOODBYE'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'Session ended.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'INVALIDKEY' TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'TECLA INVALIDA. USE ENTER, PF3 OU PF4.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'INVALIDKEY' TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'INVALID KEY. USE ENTER, PF3 OR PF4.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'NOENTRY'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'NAO HA MAIS ENTRADAS SALVAS PARA ESTE TERMINAL.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'NOENTRY'    TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'NO MORE SAVED ENTRIES FOR THIS TERMINAL.'
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'PRIORPRE'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'ENTRADA ANTERIOR ('
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'PRIORPRE'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE 'PRIOR ENTRY ('
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'PRIORSUF'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'PT'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE '): '
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+           SET WS-MSG-IDX UP BY 1.
+           MOVE 'PRIORSUF'   TO WS-MSG-ID(WS-MSG-IDX).
+           MOVE 'EN'         TO WS-MSG-LANG(WS-MSG-IDX).
+           MOVE '): '
+               TO WS-MSG-TEXT(WS-MSG-IDX).
+      *
+           MOVE WS-MSG-IDX TO WS-MSG-TABLE-COUNT.
+           EXIT.
+      *
+       1060-GET-MESSAGE.
+      * Busca em WS-MSG-ENTRY o texto de WS-LOOKUP-MSG-ID no idioma
+      * WS-CA-LANGUAGE-CODE. Varredura linear simples: a tabela e
+      * pequena (20 linhas) e nao ha uma chave composta unica e
+      * ordenada para justificar SEARCH ALL.
+           MOVE SPACES TO WS-FOUND-MSG-TEXT.
+           PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-IDX > WS-MSG-TABLE-COUNT
+              IF WS-MSG-ID(WS-MSG-IDX)   = WS-LOOKUP-MSG-ID
+                 AND WS-MSG-LANG(WS-MSG-IDX) = WS-CA-LANGUAGE-CODE
+                 MOVE WS-MSG-TEXT(WS-MSG-IDX) TO WS-FOUND-MSG-TEXT
+                 MOVE WS-MSG-TABLE-COUNT TO WS-MSG-IDX *> sai do loop
+              END-IF
+           END-PERFORM.
+           EXIT.
       *
        2000-FIRST-TIME.
       * Logica para a primeira execucao da transacao.
@@ -97,7 +316,9 @@
            INITIALIZE WS-COMMAREA.
            INITIALIZE WS-MYMAP1-AREA.
       *
-           MOVE 'BEM-VINDO. POR FAVOR, DIGITE UM DADO:' TO MSGO.
+           MOVE 'WELCOME' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           MOVE WS-FOUND-MSG-TEXT TO MSGO.
       *
       *--- ENVIA O MAPA (TELA) PARA O TERMINAL
            EXEC CICS SEND
@@ -132,6 +353,14 @@
                WHEN DFHPF3
                    PERFORM 3200-PROCESS-EXIT
       *
+      * CASO 2D: Usuario apertou PF4 (Ver entrada salva anterior)
+               WHEN DFHPF4
+                   PERFORM 3400-BROWSE-PRIOR-ENTRY
+      *
+      * CASO 2E: Usuario apertou PF5 (Alterna idioma PT/EN)
+               WHEN DFHPF5
+                   PERFORM 3500-TOGGLE-LANGUAGE
+      *
       * CASO 2C: Outra tecla (Clear, PA1, etc.)
                WHEN OTHER
                    PERFORM 3300-INVALID-KEY
@@ -148,38 +377,144 @@
                INTO(WS-MYMAP1-AREA)
            END-EXEC.
       *
+           PERFORM 3160-WRITE-AUDIT-RECORD.
+      *
+           PERFORM 3110-VALIDATE-DATAI.
+      *
+           IF WS-DATAI-INVALID
+              PERFORM 3120-REDISPLAY-WITH-ERROR
+           ELSE
       *--- [ INICIO DA LOGICA DE NEGOCIO ] ---
-           MOVE DATAI TO WS-CA-DADO-SALVO. *> Salva o dado na Commarea
-           MOVE 'DADO RECEBIDO E SALVO:' TO WS-MSG-SAIDA.
+              MOVE DATAI TO WS-CA-DADO-SALVO *> Salva na Commarea
+              MOVE 'SAVED' TO WS-LOOKUP-MSG-ID
+              PERFORM 1060-GET-MESSAGE
+              MOVE WS-FOUND-MSG-TEXT TO WS-MSG-SAIDA
+              PERFORM 3150-SAVE-ENTRY *> Salva tambem no ENTRYFILE
       *--- [ FIM DA LOGICA DE NEGOCIO ] ---
       *
       *--- Prepara a mensagem de resposta
-           MOVE SPACES TO MSGO.
-           STRING WS-MSG-SAIDA DELIMITED BY SIZE
-                  WS-CA-DADO-SALVO DELIMITED BY SIZE
-                  INTO MSGO.
+              MOVE SPACES TO MSGO
+              STRING WS-MSG-SAIDA DELIMITED BY SIZE
+                     WS-CA-DADO-SALVO DELIMITED BY SIZE
+                     INTO MSGO
       *
       *--- Envia o mapa ATUALIZADO (so os dados) de volta
+              EXEC CICS SEND
+                  MAP('MYMAP1')
+                  MAPSET('MYSET1')
+                  FROM(WS-MYMAP1-AREA)
+                  DATAONLY              *> So atualiza os dados
+              END-EXEC
+      *
+      *--- Continua a conversacao
+              EXEC CICS RETURN
+                  TRANSID('TRN1')
+                  COMMAREA(WS-COMMAREA)
+                  LENGTH(LENGTH OF WS-COMMAREA)
+              END-EXEC
+           END-IF.
+           EXIT.
+      *
+       3110-VALIDATE-DATAI.
+      * Edita o DATAI recebido: obrigatorio, tamanho minimo e so
+      * letras/numeros/espaco. Usa DATAL (tamanho realmente digitado),
+      * nao o tamanho maximo do campo.
+           SET WS-DATAI-VALID TO TRUE.
+           MOVE SPACES TO WS-VAL-ERROR-MSG.
+      *
+           IF DATAL = 0
+              SET WS-DATAI-INVALID TO TRUE
+              MOVE 'REQUIRED' TO WS-LOOKUP-MSG-ID
+              PERFORM 1060-GET-MESSAGE
+              MOVE WS-FOUND-MSG-TEXT TO WS-VAL-ERROR-MSG
+           ELSE
+              IF DATAL < WS-MIN-DADO-LENGTH
+                 SET WS-DATAI-INVALID TO TRUE
+                 MOVE 'TOOSHORT' TO WS-LOOKUP-MSG-ID
+                 PERFORM 1060-GET-MESSAGE
+                 MOVE WS-FOUND-MSG-TEXT TO WS-VAL-ERROR-MSG
+              ELSE
+                 PERFORM VARYING WS-VAL-SUB FROM 1 BY 1
+                         UNTIL WS-VAL-SUB > DATAL
+                            OR WS-DATAI-INVALID
+                    MOVE DATAI(WS-VAL-SUB:1) TO WS-VAL-CHAR
+                    IF NOT WS-VAL-CHAR-OK
+                       SET WS-DATAI-INVALID TO TRUE
+                       MOVE 'BADCHAR' TO WS-LOOKUP-MSG-ID
+                       PERFORM 1060-GET-MESSAGE
+                       MOVE WS-FOUND-MSG-TEXT TO WS-VAL-ERROR-MSG
+                    END-IF
+                 END-PERFORM
+              END-IF
+           END-IF.
+           EXIT.
+      *
+       3120-REDISPLAY-WITH-ERROR.
+      * Realca o campo DATAI (bright) e reposiciona o cursor nele
+      * (DATAL = -1 e a convencao BMS p/ isso), mostrando o erro
+      * em MSGO.
+           MOVE -1 TO DATAL.
+           MOVE DFHBMBRY TO DATA-FLAG.
+           MOVE WS-VAL-ERROR-MSG TO MSGO.
+      *
            EXEC CICS SEND
                MAP('MYMAP1')
                MAPSET('MYSET1')
                FROM(WS-MYMAP1-AREA)
-               DATAONLY              *> So atualiza os dados
+               DATAONLY
+               CURSOR
            END-EXEC.
       *
-      *--- Continua a conversacao
            EXEC CICS RETURN
                TRANSID('TRN1')
                COMMAREA(WS-COMMAREA)
                LENGTH(LENGTH OF WS-COMMAREA)
            END-EXEC.
            EXIT.
+      *
+       3150-SAVE-ENTRY.
+      * Grava a entrada no ENTRYFILE, para que sobreviva a sessao.
+      * A TASK GARANTE CHAVE UNICA MESMO SE O MESMO TERMINAL SALVAR
+      * MAIS DE UMA VEZ NA MESMA DATA.
+           MOVE EIBTRMID TO ENT-TERMID.
+           MOVE EIBDATE  TO ENT-DATE.
+           MOVE EIBTASKN TO ENT-TASKN.
+           MOVE EIBTIME  TO ENT-TIME.
+           MOVE WS-CA-DADO-SALVO TO ENT-DADO.
+      *
+           EXEC CICS WRITE
+               FILE('ENTRYFILE')
+               FROM(ENTRY-RECORD)
+               RIDFLD(ENT-KEY)
+           END-EXEC.
+           EXIT.
+      *
+       3160-WRITE-AUDIT-RECORD.
+      * Grava a trilha de auditoria na TDQ 'AUDT', independente do
+      * DATAI ser valido ou nao (queremos reconstruir o que foi
+      * digitado mesmo quando a validacao rejeitar).
+           MOVE EIBTRMID TO AUD-TERMID.
+           MOVE EIBTASKN TO AUD-TASKN.
+           MOVE EIBDATE  TO AUD-DATE.
+           MOVE EIBTIME  TO AUD-TIME.
+           MOVE DATAI    TO AUD-DATAI.
+      *
+           EXEC CICS WRITEQ TD
+               QUEUE('AUDT')
+               FROM(WS-AUDIT-RECORD)
+               LENGTH(LENGTH OF WS-AUDIT-RECORD)
+           END-EXEC.
+           EXIT.
       *
        3200-PROCESS-EXIT.
       * Usuario apertou PF3. Envia uma mensagem limpa e encerra.
+           MOVE 'GOODBYE' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           MOVE WS-FOUND-MSG-TEXT TO WS-MSG-SAIDA.
+      *
            EXEC CICS SEND
                TEXT
-               FROM(WS-MSG-ADEUS)
+               FROM(WS-MSG-SAIDA)
                ERASE                 *> Apaga a tela
            END-EXEC.
       *
@@ -189,8 +524,10 @@
            EXIT.
       *
        3300-INVALID-KEY.
-      * Usuario apertou uma tecla nao mapeada (ex: PF5)
-           MOVE 'TECLA INVALIDA. USE ENTER OU PF3.' TO MSGO.
+      * Usuario apertou uma tecla nao mapeada.
+           MOVE 'INVALIDKEY' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           MOVE WS-FOUND-MSG-TEXT TO MSGO.
       *
       *--- Re-envia o mapa com a mensagem de erro
            EXEC CICS SEND
@@ -207,6 +544,175 @@
                LENGTH(LENGTH OF WS-COMMAREA)
            END-EXEC.
            EXIT.
+      *
+       3400-BROWSE-PRIOR-ENTRY.
+      * Mostra em MSGO a entrada salva anterior a atual (a cada PF4
+      * a busca continua andando para tras, uma entrada por vez).
+      * WS-CA-BROWSE-KEY guarda a posicao atual da navegacao.
+      *--- STARTBR SO SUPORTA GTEQ/EQUAL (LTEQ NAO EXISTE NO CICS
+      *--- REAL), ENTAO NAO DA PARA "ANCORAR" DIRETO NA CHAVE MAIS
+      *--- ALTA DO TERMINAL QUANDO ELA AINDA NAO E CONHECIDA (1o PF4
+      *--- DA SESSAO). NESSE CASO, ACHAMOS A CHAVE MAIS ALTA PRIMEIRO
+      *--- (3420-FIND-LAST-ENTRY, UM STARTBR GTEQ + READNEXT ATE SAIR
+      *--- DO INTERVALO DESTE TERMINAL - MESMA TECNICA JA USADA NESTE
+      *--- REPOSITORIO PARA "VARRER O ARQUIVO ATE O FIM" EM
+      *--- 4200-COUNT-TOTAL-RECORDS/4400-SPOOL-ALL-ROWS DO
+      *--- MYCICSBR.cbl).
+      *--- NO 1o PF4 A PROPRIA CHAVE MAIS ALTA ACHADA E A ENTRADA A
+      *--- MOSTRAR (UM READ DIRETO NELA) - SE USASSEMOS O MESMO
+      *--- STARTBR EQUAL/READPREV DOS PF4 SEGUINTES, O READPREV
+      *--- VOLTARIA UMA ENTRADA ANTES DELA E A MAIS RECENTE DO
+      *--- TERMINAL NUNCA SERIA EXIBIDA.
+           MOVE EIBTRMID TO ENT-TERMID.
+      *
+           IF WS-CA-BROWSE-KEY = LOW-VALUES
+      *--- PRIMEIRO PF4 DA SESSAO: DESCOBRE A CHAVE MAIS ALTA DESTE
+      *--- TERMINAL E LE ESSA ENTRADA DIRETO (E A MAIS RECENTE)
+              PERFORM 3420-FIND-LAST-ENTRY
+              IF WS-LAST-ENT-KEY = LOW-VALUES
+                 PERFORM 3450-NO-PRIOR-ENTRY
+              ELSE
+                 MOVE WS-LAST-ENT-KEY TO ENT-KEY
+                 EXEC CICS READ
+                     FILE('ENTRYFILE')
+                     INTO(ENTRY-RECORD)
+                     RIDFLD(ENT-KEY)
+                     RESP(WS-RESP)
+                 END-EXEC
+                 IF EIBRESP NOT = DFHRESP(NORMAL)
+                    PERFORM 3450-NO-PRIOR-ENTRY
+                 ELSE
+                    PERFORM 3430-SHOW-FOUND-ENTRY
+                 END-IF
+              END-IF
+           ELSE
+      *--- PF4 SEGUINTE: UM SO READPREV A PARTIR DA ULTIMA ENTRADA
+      *--- MOSTRADA JA DEVOLVE A ENTRADA IMEDIATAMENTE ANTERIOR A ELA.
+              MOVE WS-CA-BROWSE-KEY TO ENT-KEY
+              EXEC CICS STARTBR
+                  FILE('ENTRYFILE')
+                  RIDFLD(ENT-KEY)
+                  EQUAL
+                  RESP(WS-RESP)
+              END-EXEC
+              IF EIBRESP NOT = DFHRESP(NORMAL)
+                 PERFORM 3450-NO-PRIOR-ENTRY
+              ELSE
+                 EXEC CICS READPREV
+                     FILE('ENTRYFILE')
+                     INTO(ENTRY-RECORD)
+                     RIDFLD(ENT-KEY)
+                     RESP(WS-RESP)
+                 END-EXEC
+                 EXEC CICS ENDBR FILE('ENTRYFILE') END-EXEC
+                 IF EIBRESP NOT = DFHRESP(NORMAL)
+                          OR ENT-TERMID NOT = EIBTRMID
+                    PERFORM 3450-NO-PRIOR-ENTRY
+                 ELSE
+                    PERFORM 3430-SHOW-FOUND-ENTRY
+                 END-IF
+              END-IF
+           END-IF.
+           EXIT.
+      *
+      *--- FORMATA E EXIBE EM MSGO A ENTRADA JA LIDA EM ENTRY-RECORD
+      *--- (ENT-KEY/ENT-DATE-TASKN-X/ENT-TIME/ENT-DADO), E AVANCA A
+      *--- POSICAO DE NAVEGACAO DO PF4 PARA ELA.
+       3430-SHOW-FOUND-ENTRY.
+           MOVE ENT-KEY TO WS-CA-BROWSE-KEY.
+           MOVE SPACES TO MSGO.
+           MOVE 'PRIORPRE' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           MOVE WS-FOUND-MSG-TEXT TO WS-MSG-SAIDA.
+           MOVE 'PRIORSUF' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           STRING WS-MSG-SAIDA DELIMITED BY SIZE
+                  ENT-DATE-TASKN-X(1:7) '/' ENT-TIME
+                  WS-FOUND-MSG-TEXT DELIMITED BY SIZE
+                  ENT-DADO DELIMITED BY SIZE
+                  INTO MSGO.
+           PERFORM 5000-REDISPLAY-MAP.
+           EXIT.
+      *
+      *--- VARREDURA AUXILIAR DO 1o PF4 DA SESSAO: POSICIONA NO PRIMEIRO
+      *--- REGISTRO DESTE TERMINAL (CHAVE BAIXA) E AVANCA COM READNEXT
+      *--- GUARDANDO A ULTIMA CHAVE VISTA, ATE SAIR DO INTERVALO DO
+      *--- TERMINAL OU CHEGAR AO FIM DO ARQUIVO. WS-LAST-ENT-KEY FICA
+      *--- LOW-VALUES SE NAO HOUVER NENHUMA ENTRADA PARA O TERMINAL.
+       3420-FIND-LAST-ENTRY.
+           MOVE LOW-VALUES TO WS-LAST-ENT-KEY.
+           MOVE EIBTRMID TO ENT-TERMID.
+           MOVE LOW-VALUES TO ENT-DATE-TASKN-X.
+      *
+           EXEC CICS STARTBR
+               FILE('ENTRYFILE')
+               RIDFLD(ENT-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+      *
+           IF EIBRESP = DFHRESP(NORMAL)
+              EXEC CICS READNEXT
+                  FILE('ENTRYFILE')
+                  INTO(ENTRY-RECORD)
+                  RIDFLD(ENT-KEY)
+                  RESP(WS-RESP)
+              END-EXEC
+              PERFORM UNTIL EIBRESP NOT = DFHRESP(NORMAL)
+                       OR ENT-TERMID NOT = EIBTRMID
+                 MOVE ENT-KEY TO WS-LAST-ENT-KEY
+                 EXEC CICS READNEXT
+                     FILE('ENTRYFILE')
+                     INTO(ENTRY-RECORD)
+                     RIDFLD(ENT-KEY)
+                     RESP(WS-RESP)
+                 END-EXEC
+              END-PERFORM
+              EXEC CICS ENDBR FILE('ENTRYFILE') END-EXEC
+           END-IF.
+           EXIT.
+      *
+       3450-NO-PRIOR-ENTRY.
+      * Chegamos ao inicio do historico deste terminal (ou nao ha
+      * nenhuma entrada salva ainda). Condicao NOTFND/ENDFILE do
+      * STARTBR/READPREV tambem cai aqui.
+           MOVE 'NOENTRY' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           MOVE WS-FOUND-MSG-TEXT TO MSGO.
+           PERFORM 5000-REDISPLAY-MAP.
+           EXIT.
+      *
+       3500-TOGGLE-LANGUAGE.
+      * Alterna o idioma da sessao entre 'PT' e 'EN', e reenvia o
+      * mapa com a mensagem de boas-vindas no idioma novo.
+           IF WS-LANG-PORTUGUES
+              SET WS-LANG-INGLES TO TRUE
+           ELSE
+              SET WS-LANG-PORTUGUES TO TRUE
+           END-IF.
+      *
+           MOVE 'WELCOME' TO WS-LOOKUP-MSG-ID.
+           PERFORM 1060-GET-MESSAGE.
+           MOVE WS-FOUND-MSG-TEXT TO MSGO.
+           PERFORM 5000-REDISPLAY-MAP.
+           EXIT.
+      *
+       5000-REDISPLAY-MAP.
+      * Reenvia o mapa (so os dados) com o que estiver em MSGO, e
+      * continua a conversacao.
+           EXEC CICS SEND
+               MAP('MYMAP1')
+               MAPSET('MYSET1')
+               FROM(WS-MYMAP1-AREA)
+               DATAONLY
+           END-EXEC.
+      *
+           EXEC CICS RETURN
+               TRANSID('TRN1')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+           EXIT.
       *
       *================================================================*
       * PARAGRAFOS DE ERRO
@@ -232,4 +738,4 @@
                ERASE
            END-EXEC.
            EXEC CICS RETURN END-EXEC.
-           EXIT.
\ No newline at end of file
+           EXIT.
\ No newline at end of file
