@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYARCHV.
+       AUTHOR.     MARCIO MARCOS.
+      *
+      *================================================================*
+      * PROGRAMA BATCH DE ARQUIVAMENTO:
+      * COPIA O OUT-FILE E O RPT-FILE DA RODADA ANTERIOR DE MYBATCH
+      * PARA UMA GERACAO DATADA (GDG) ANTES QUE A PROXIMA RODADA DE
+      * MYBATCH OS SOBRESCREVA (MYBATCH SEMPRE ABRE OUT-FILE/RPT-FILE
+      * COM OPEN OUTPUT, O QUE TRUNCA O CONTEUDO ANTERIOR).
+      *
+      * EXECUTAR COMO PASSO ANTERIOR AO STEP DE MYBATCH NA JCL. A
+      * NUMERACAO DA GERACAO (+1) E DE RESPONSABILIDADE DA JCL/GDG
+      * BASE, NAO DESTE PROGRAMA - AQUI SO EXISTE A COPIA FISICA DOS
+      * REGISTROS PARA O QUE QUER QUE ARCOUTDD/ARCRPTDD APONTEM.
+      *================================================================*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *--- SAIDA DA RODADA ANTERIOR DE MYBATCH, A SER ARQUIVADA
+           SELECT OUT-FILE ASSIGN TO OUTPUTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-OUT-FILE-STATUS.
+      *
+           SELECT RPT-FILE ASSIGN TO REPORTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-FILE-STATUS.
+      *
+      *--- GERACOES DE ARQUIVAMENTO (GDG NA JCL: ARCOUTDD/ARCRPTDD
+      *--- APONTAM PARA A PROXIMA GERACAO, EX: OUT.ARCH(+1))
+           SELECT ARCH-OUT-FILE ASSIGN TO ARCOUTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ARCH-OUT-STATUS.
+      *
+           SELECT ARCH-RPT-FILE ASSIGN TO ARCRPTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ARCH-RPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD OUT-FILE
+          RECORD CONTAINS 100 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 OUT-RECORD                PIC X(100).
+      *
+       FD RPT-FILE
+          RECORD CONTAINS 133 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 RPT-RECORD                PIC X(133).
+      *
+       FD ARCH-OUT-FILE
+          RECORD CONTAINS 100 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 ARCH-OUT-RECORD           PIC X(100).
+      *
+       FD ARCH-RPT-FILE
+          RECORD CONTAINS 133 CHARACTERS
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+       01 ARCH-RPT-RECORD           PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUS-FIELDS.
+           05 WS-OUT-FILE-STATUS    PIC X(02).
+              88 WS-OUT-OK          VALUE '00'.
+              88 WS-OUT-EOF         VALUE '10'.
+           05 WS-RPT-FILE-STATUS    PIC X(02).
+              88 WS-RPT-OK          VALUE '00'.
+              88 WS-RPT-EOF         VALUE '10'.
+           05 WS-ARCH-OUT-STATUS    PIC X(02).
+              88 WS-ARCH-OUT-OK     VALUE '00'.
+           05 WS-ARCH-RPT-STATUS    PIC X(02).
+              88 WS-ARCH-RPT-OK     VALUE '00'.
+      *
+       01 WS-COUNTERS.
+           05 WS-COUNT-OUT-COPIED   PIC 9(07) VALUE ZERO.
+           05 WS-COUNT-RPT-COPIED   PIC 9(07) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ARCHIVE-OUT-FILE.
+           PERFORM 2100-ARCHIVE-RPT-FILE.
+           PERFORM 3000-FINALIZE.
+      *
+           DISPLAY 'PROGRAMA MYARCHV CONCLUIDO'.
+           DISPLAY 'REGISTROS DE OUT-FILE ARQUIVADOS: '
+                   WS-COUNT-OUT-COPIED.
+           DISPLAY 'REGISTROS DE RPT-FILE ARQUIVADOS: '
+                   WS-COUNT-RPT-COPIED.
+           STOP RUN.
+      *
+      *================================================================*
+      * PARAGRAFOS DE INICIALIZACAO
+      *================================================================*
+       1000-INITIALIZE.
+           OPEN INPUT OUT-FILE.
+           IF NOT WS-OUT-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO OUT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-OUT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           OPEN INPUT RPT-FILE.
+           IF NOT WS-RPT-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO RPT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-RPT-FILE-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT ARCH-OUT-FILE.
+           IF NOT WS-ARCH-OUT-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO ARCH-OUT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-ARCH-OUT-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT ARCH-RPT-FILE.
+           IF NOT WS-ARCH-RPT-OK
+              DISPLAY 'ERRO FATAL NA ABERTURA DO ARCH-RPT-FILE'
+              DISPLAY 'FILE STATUS: ' WS-ARCH-RPT-STATUS
+              PERFORM 9900-FILE-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE COPIA
+      *================================================================*
+      *--- LE E REGRAVA UM REGISTRO POR VEZ, CHECANDO O STATUS DE
+      *--- LEITURA LOGO APOS CADA READ (MESMA TECNICA DO
+      *--- 4000-READ-NEXT-RECORD DO MYBATCH) PARA DISTINGUIR FIM DE
+      *--- ARQUIVO (SAIDA NORMAL DO LOOP) DE UM ERRO REAL DE LEITURA
+      *--- (QUE TEM QUE ABENDAR, NAO FICAR REPETINDO O ULTIMO REGISTRO
+      *--- PARA SEMPRE).
+       2000-ARCHIVE-OUT-FILE.
+           READ OUT-FILE.
+           PERFORM UNTIL WS-OUT-EOF
+              IF NOT WS-OUT-OK
+                 DISPLAY 'ERRO FATAL DE LEITURA NO OUT-FILE'
+                 DISPLAY 'FILE STATUS: ' WS-OUT-FILE-STATUS
+                 PERFORM 9900-FILE-ERROR-ABEND
+              END-IF
+              MOVE OUT-RECORD TO ARCH-OUT-RECORD
+              WRITE ARCH-OUT-RECORD
+              IF NOT WS-ARCH-OUT-OK
+                 DISPLAY 'ERRO FATAL DE ESCRITA NO ARCH-OUT-FILE'
+                 DISPLAY 'FILE STATUS: ' WS-ARCH-OUT-STATUS
+                 PERFORM 9900-FILE-ERROR-ABEND
+              END-IF
+              ADD 1 TO WS-COUNT-OUT-COPIED
+              READ OUT-FILE
+           END-PERFORM.
+           EXIT.
+      *
+       2100-ARCHIVE-RPT-FILE.
+           READ RPT-FILE.
+           PERFORM UNTIL WS-RPT-EOF
+              IF NOT WS-RPT-OK
+                 DISPLAY 'ERRO FATAL DE LEITURA NO RPT-FILE'
+                 DISPLAY 'FILE STATUS: ' WS-RPT-FILE-STATUS
+                 PERFORM 9900-FILE-ERROR-ABEND
+              END-IF
+              MOVE RPT-RECORD TO ARCH-RPT-RECORD
+              WRITE ARCH-RPT-RECORD
+              IF NOT WS-ARCH-RPT-OK
+                 DISPLAY 'ERRO FATAL DE ESCRITA NO ARCH-RPT-FILE'
+                 DISPLAY 'FILE STATUS: ' WS-ARCH-RPT-STATUS
+                 PERFORM 9900-FILE-ERROR-ABEND
+              END-IF
+              ADD 1 TO WS-COUNT-RPT-COPIED
+              READ RPT-FILE
+           END-PERFORM.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE FINALIZACAO
+      *================================================================*
+       3000-FINALIZE.
+           CLOSE OUT-FILE RPT-FILE ARCH-OUT-FILE ARCH-RPT-FILE.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE ERRO/ABEND
+      *================================================================*
+       9900-FILE-ERROR-ABEND.
+           DISPLAY '*** PROGRAMA MYARCHV ENCERRADO COM ERRO'
+                   ' DE ARQUIVO ***'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
