@@ -1,144 +1,570 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MYCICSBQ.
-       AUTHOR.     MARCIO MARCOS.
-      *
-      *================================================================*
-      * PROGRAMA CICS - BROWSE (PAGINACAO) COM DB2
-      *
-      * TRANSACAO: 'TRN4'
-      * TABELA:    'TB_CLIENTES'
-      * MAPA:      'MYMAP4'
-      *
-      * LOGICA:
-      * 1. EIBCALEN = 0: Carrega a primeira pagina (a partir de LOW-VALUES)
-      * 2. EIBAID = PF8: Carrega a proxima pagina
-      * 3. EIBAID = PF7: Carrega a pagina anterior (Logica complexa)
-      * 4. EIBAID = PF3: Sai
-      *================================================================*
-      *
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-      *--- VARIAVEIS DE CONTROLE
-       01 WS-PROGRAM-VARS.
-           05 WS-MSG-SAIDA        PIC X(70).
-           05 WS-SUB              PIC 9(02) COMP. *> Subscrito do loop
-           05 WS-MAX-LINHAS       PIC 9(02) COMP VALUE 10.
-           05 WS-START-KEY        PIC X(10). *> Chave p/ iniciar o cursor
-           05 WS-ROWS-FETCHED     PIC 9(02) COMP.
-      *
-      *--- SQLCA E DCLGEN
-           EXEC SQL INCLUDE SQLCA END-EXEC.
-           EXEC SQL INCLUDE DCLCLI END-EXEC.
-      *
-       01 WS-SQL-CONTROLE.
-           05 WS-SQLCODE            PIC S9(09) COMP VALUE 0.
-              88 SQL-OK             VALUE 0.
-              88 SQL-NOT-FOUND      VALUE +100.
-      *
-      *--- MAPA SIMBOLICO
-       COPY MYMAP4C. *> Assume BMS gerou MYMAP4C com 10 linhas
-      *
-      *--- AREA DE COMUNICACAO (SALVA O ESTADO DA PAGINACAO)
-       01 WS-COMMAREA.
-           05 CA-FIRST-KEY-ON-SCREEN PIC X(10). *> 1a chave da tela
-           05 CA-LAST-KEY-ON-SCREEN  PIC X(10). *> Ultima chave da tela
-           05 CA-FLAG-END-OF-DATA    PIC X(01) VALUE 'N'.
-              88 IS-END-OF-DATA                VALUE 'Y'.
-           05 CA-FLAG-START-OF-DATA  PIC X(01) VALUE 'N'.
-              88 IS-START-OF-DATA              VALUE 'Y'.
-      *
-      *--- COPYBOOKS PADRAO CICS
-       COPY DFHAID.
-      *
-      *--- DECLARACOES DOS CURSORES DB2
-       01 WS-CURSORS-DB2.
-      *--- CURSOR 1: PARA FRENTE (PF8 / CARGA INICIAL)
-           EXEC SQL
-               DECLARE C_FWD CURSOR FOR
-                  SELECT ID_CLIENTE, NOME_CLIENTE
-                  FROM TB_CLIENTES
-                  WHERE ID_CLIENTE > :WS-START-KEY
-                  ORDER BY ID_CLIENTE ASC
-           END-EXEC.
-      *
-      *--- CURSOR 2: PARA TRAS (USADO APENAS PELO PF7)
-           EXEC SQL
-               DECLARE C_BACK CURSOR FOR
-                  SELECT ID_CLIENTE
-                  FROM TB_CLIENTES
-                  WHERE ID_CLIENTE < :WS-START-KEY
-                  ORDER BY ID_CLIENTE DESC
-           END-EXEC.
-      *
-      *--- CURSOR 3: CARGA INICIAL (UNICO QUE USA >=)
-           EXEC SQL
-               DECLARE C_START CURSOR FOR
-                  SELECT ID_CLIENTE, NOME_CLIENTE
-                  FROM TB_CLIENTES
-                  WHERE ID_CLIENTE >= :WS-START-KEY
-                  ORDER BY ID_CLIENTE ASC
-           END-EXEC.
-      *
-       LINKAGE SECTION.
-      *
-       01 DFHEIBLK.
-          COPY DFHEIBLK.
-       01 DFHCOMMAREA             PIC X(22). *> Tamanho de WS-COMMAREA
-      *
-       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
-       MAIN-PROCEDURE.
-           EXEC CICS HANDLE CONDITION
-               ERROR(9000-CICS-ERROR)
-               MAPFAIL(9100-MAPFAIL-ERROR)
-           END-EXEC.
-           EXEC CICS HANDLE ABEND
-               PROGRAM(9900-PROGRAM-ABEND)
-           END-EXEC.
-      *
-           EVALUATE EIBCALEN
-               WHEN 0
-                   PERFORM 1000-FIRST-TIME
-               WHEN OTHER
-                   PERFORM 2000-SUBSEQUENT-TIME
-           END-EVALUATE.
-       GOBACK.
-      *
-      *================================================================*
-      * PARAGRAFOS DE PROCESSAMENTO PRINCIPAL
-      *================================================================*
-      *
-       1000-FIRST-TIME.
-      * Primeira execucao: Inicia do comeco do arquivo.
-           INITIALIZE WS-COMMAREA.
-           MOVE LOW-VALUES TO WS-START-KEY.
-           SET IS-START-OF-DATA TO TRUE.
-           MOVE 'INICIO DA CONSULTA' TO WS-MSG-SAIDA.
-      *
-           PERFORM 4000-LOAD-DATA-START. *> Unico que usa C_START (>=)
-           PERFORM 5000-SEND-AND-RETURN.
-           EXIT.
-      *
-       2000-SUBSEQUENT-TIME.
-      * Restaura o estado da sessao
-           MOVE DFHCOMMAREA TO WS-COMMAREA.
-           MOVE SPACES TO WS-MSG-SAIDA.
-      *
-           EVALUATE EIBAID
-               WHEN DFHPF8 *> PAGE FORWARD
-                   PERFORM 2100-PROCESS-PAGE-FORWARD
-      *
-               WHEN DFHPF7 *> PAGE BACK
-                   PERFORM 2200-PROCESS-PAGE-BACK
-      *
-               WHEN DFHPF3 *> EXIT
-                   PERFORM 3000-PROCESS-EXIT
-      *
-               WHEN OTHER
-                   MOVE 'TECLA INVALIDA. USE PF3, PF7 OU PF8.'
-                       TO WS-MSG-SAIDA
-                   PERFORM 5000-SEND-AND-RETURN
-           END-EVALUATE.
-           EXIT.
-      *
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYCICSBQ.
+       AUTHOR.     MARCIO MARCOS.
+      *
+      *================================================================*
+      * PROGRAMA CICS - BROWSE (PAGINACAO) COM DB2
+      *
+      * TRANSACAO: 'TRN4'
+      * TABELA:    'TB_CLIENTES'
+      * MAPA:      'MYMAP4'
+      *
+      * LOGICA:
+      * 1. EIBCALEN = 0: Carrega a primeira pagina (a partir de LOW-VALUES)
+      * 2. EIBAID = PF8: Carrega a proxima pagina (C_FWD)
+      * 3. EIBAID = PF7: Carrega a pagina anterior (C_BACK)
+      * 4. EIBAID = ENTER: Salta direto p/ o ID_CLIENTE em BUSCAI
+      * 5. EIBAID = PF9: Exporta a consulta inteira (C_EXPORT) p/ SPOOL
+      * 6. EIBAID = PF3: Sai
+      *
+      * O NOME_CLIENTE EXIBIDO E MASCARADO CONFORME O NIVEL DE
+      * AUTORIZACAO DO OPERADOR (EIBOPID), CARREGADO EM
+      * 1050-LOAD-AUTH-TABLE: NAO CADASTRADO = MASCARADO (PADRAO
+      * SEGURO), 'F' = COMPLETO, 'N' = OCULTO.
+      *
+      * A TELA (10 LINHAS) MOSTRA UM TOTAL DE CLIENTES RESTANTES A
+      * PARTIR DA POSICAO ATUAL (TOTALO), CALCULADO VIA COUNT(*) COM O
+      * MESMO PREDICADO ID_CLIENTE >= :WS-START-KEY USADO PELOS
+      * CURSORES DE CARGA.
+      *
+      * NOME_CLIENTE_CONT GUARDA A CONTINUACAO DA RAZAO SOCIAL DE
+      * CLIENTES CORPORATIVOS QUE NAO CABEM EM NOME_CLIENTE.
+      * AS 10 LINHAS DA TELA CONTINUAM MOSTRANDO SO NOME_CLIENTE
+      * (LARGURA FIXA DA TELA, MESMO CRITERIO DO MYCICSBR); A
+      * EXPORTACAO COMPLETA PARA O SPOOL (PF9) MOSTRA O NOME COMPLETO
+      * (NOME_CLIENTE + NOME_CLIENTE_CONT).
+      *================================================================*
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *--- VARIAVEIS DE CONTROLE
+       01 WS-PROGRAM-VARS.
+           05 WS-MSG-SAIDA        PIC X(70).
+           05 WS-SUB              PIC 9(02) COMP. *> Subscrito do loop
+           05 WS-MAX-LINHAS       PIC 9(02) COMP VALUE 10.
+           05 WS-START-KEY        PIC X(10). *> Chave p/ iniciar o cursor
+           05 WS-ROWS-FETCHED     PIC 9(02) COMP.
+      *
+      *--- CONTROLE DA EXPORTACAO PARA O SPOOL (PF9)
+       01 WS-EXPORT-VARS.
+           05 WS-SPOOL-TOKEN       PIC X(08).
+      *--- LARGURA MAIOR QUE A TELA: O SPOOL NAO TEM O LIMITE DE 80/132
+      *--- COLUNAS DA TELA, ENTAO CABE O NOME COMPLETO (PRINCIPAL +
+      *--- CONTINUACAO).
+           05 WS-SPOOL-LINE        PIC X(120).
+           05 WS-EXPORT-SWITCH     PIC X(01) VALUE 'N'.
+              88 WS-EXPORT-DONE    VALUE 'Y'.
+      *
+      *--- TOTAL DE CLIENTES RESTANTES A PARTIR DA POSICAO ATUAL DA
+      *--- CONSULTA, EXIBIDO NA TELA.
+       01 WS-COUNT-VARS.
+           05 WS-TOTAL-MATCHES     PIC 9(09) COMP VALUE 0.
+           05 WS-TOTAL-MATCHES-ED  PIC ZZZZZZZZ9.
+      *
+      *--- MASCARAMENTO DE CAMPOS POR OPERADOR (EIBOPID). NIVEL PADRAO
+      *--- (OPERADOR NAO CADASTRADO) E MASCARADO, NUNCA COMPLETO -
+      *--- MELHOR PECAR PELO EXCESSO DE CAUTELA DO QUE EXPOR DADO DE
+      *--- CLIENTE A QUEM NAO TEM AUTORIZACAO CADASTRADA.
+       01 WS-AUTH-CONTROLE.
+           05 WS-AUTH-COUNT        PIC 9(02) COMP VALUE ZERO.
+           05 WS-AUTH-ENTRY OCCURS 10 TIMES INDEXED BY WS-AUTH-IDX.
+              10 WS-AUTH-OPID      PIC X(03). *> EIBOPID real e X(3)
+              10 WS-AUTH-LEVEL     PIC X(01).
+           05 WS-CURRENT-AUTH-LEVEL PIC X(01) VALUE 'M'.
+              88 CURRENT-AUTH-FULL   VALUE 'F'.
+              88 CURRENT-AUTH-MASKED VALUE 'M'.
+              88 CURRENT-AUTH-NONE   VALUE 'N'.
+           05 WS-MASKED-NOME       PIC X(40).
+      *--- MASCARAMENTO DA CONTINUACAO DA RAZAO SOCIAL,
+      *--- MESMA POLITICA DE WS-MASKED-NOME. SO USADA NA EXPORTACAO
+      *--- PARA O SPOOL (PF9), QUE NAO TEM O LIMITE DE LARGURA DA TELA.
+           05 WS-MASKED-NOME-CONT  PIC X(40).
+      *
+      *--- SQLCA E DCLGEN
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE DCLCLI END-EXEC.
+      *
+       01 WS-SQL-CONTROLE.
+           05 WS-SQLCODE            PIC S9(09) COMP VALUE 0.
+              88 SQL-OK             VALUE 0.
+              88 SQL-NOT-FOUND      VALUE +100.
+      *
+      *--- MAPA SIMBOLICO. ALEM DAS 10 LINHAS (ID-CLIENTEO/NOME-
+      *--- CLIENTEO OCCURS 10) E DO MSGO, ASSUME UM CAMPO DE ENTRADA
+      *--- BUSCAI/BUSCAL PARA O SALTO DIRETO POR CHAVE (ENTER) E UM
+      *--- CAMPO DE SAIDA TOTALO PARA O TOTAL DE CLIENTES RESTANTES A
+      *--- PARTIR DA POSICAO ATUAL.
+       COPY MYMAP4C. *> Assume BMS gerou MYMAP4C com 10 linhas + BUSCAI
+      *
+      *--- AREA DE COMUNICACAO (SALVA O ESTADO DA PAGINACAO)
+       01 WS-COMMAREA.
+           05 CA-FIRST-KEY-ON-SCREEN PIC X(10). *> 1a chave da tela
+           05 CA-LAST-KEY-ON-SCREEN  PIC X(10). *> Ultima chave da tela
+           05 CA-FLAG-END-OF-DATA    PIC X(01) VALUE 'N'.
+              88 IS-END-OF-DATA                VALUE 'Y'.
+           05 CA-FLAG-START-OF-DATA  PIC X(01) VALUE 'N'.
+              88 IS-START-OF-DATA              VALUE 'Y'.
+      *
+      *--- COPYBOOKS PADRAO CICS
+       COPY DFHAID.
+      *
+      *--- DECLARACOES DOS CURSORES DB2
+       01 WS-CURSORS-DB2.
+      *--- CURSOR 1: PARA FRENTE (PF8 / CARGA INICIAL)
+           EXEC SQL
+               DECLARE C_FWD CURSOR FOR
+                  SELECT ID_CLIENTE, NOME_CLIENTE
+                  FROM TB_CLIENTES
+                  WHERE ID_CLIENTE > :WS-START-KEY
+                  ORDER BY ID_CLIENTE ASC
+           END-EXEC.
+      *
+      *--- CURSOR 2: PARA TRAS (USADO APENAS PELO PF7)
+           EXEC SQL
+               DECLARE C_BACK CURSOR FOR
+                  SELECT ID_CLIENTE
+                  FROM TB_CLIENTES
+                  WHERE ID_CLIENTE < :WS-START-KEY
+                  ORDER BY ID_CLIENTE DESC
+           END-EXEC.
+      *
+      *--- CURSOR 3: CARGA INICIAL (UNICO QUE USA >=)
+           EXEC SQL
+               DECLARE C_START CURSOR FOR
+                  SELECT ID_CLIENTE, NOME_CLIENTE
+                  FROM TB_CLIENTES
+                  WHERE ID_CLIENTE >= :WS-START-KEY
+                  ORDER BY ID_CLIENTE ASC
+           END-EXEC.
+      *
+      *--- CURSOR 4: EXPORTACAO COMPLETA PARA O SPOOL (PF9). INCLUI
+      *--- NOME_CLIENTE_CONT: O SPOOL NAO TEM O LIMITE DE
+      *--- LARGURA DA TELA, ENTAO MOSTRA A RAZAO SOCIAL COMPLETA.
+           EXEC SQL
+               DECLARE C_EXPORT CURSOR FOR
+                  SELECT ID_CLIENTE, NOME_CLIENTE, NOME_CLIENTE_CONT
+                  FROM TB_CLIENTES
+                  ORDER BY ID_CLIENTE ASC
+           END-EXEC.
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHEIBLK.
+          COPY DFHEIBLK.
+       01 DFHCOMMAREA             PIC X(22). *> Tamanho de WS-COMMAREA
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-PROCEDURE.
+           EXEC CICS HANDLE CONDITION
+               ERROR(9000-CICS-ERROR)
+               MAPFAIL(9100-MAPFAIL-ERROR)
+           END-EXEC.
+           EXEC CICS HANDLE ABEND
+               PROGRAM(9900-PROGRAM-ABEND)
+           END-EXEC.
+      *
+      *--- NIVEL DE AUTORIZACAO DO OPERADOR (EIBOPID NAO MUDA DURANTE
+      *--- A TASK, ENTAO BASTA CALCULAR UMA VEZ AQUI)
+           PERFORM 1050-LOAD-AUTH-TABLE.
+           PERFORM 1060-GET-AUTH-LEVEL.
+      *
+           EVALUATE EIBCALEN
+               WHEN 0
+                   PERFORM 1000-FIRST-TIME
+               WHEN OTHER
+                   PERFORM 2000-SUBSEQUENT-TIME
+           END-EVALUATE.
+       GOBACK.
+      *
+       1050-LOAD-AUTH-TABLE.
+      * Carrega a tabela de autorizacao por operador. Fora estes dois
+      * exemplos, qualquer EIBOPID (inclusive espacos, em terminais
+      * sem sign-on) cai no nivel padrao 'M' (mascarado) de
+      * WS-CURRENT-AUTH-LEVEL, definido em WORKING-STORAGE.
+           SET WS-AUTH-IDX TO 1.
+           MOVE 'SUP' TO WS-AUTH-OPID(WS-AUTH-IDX).
+           MOVE 'F'   TO WS-AUTH-LEVEL(WS-AUTH-IDX).
+           SET WS-AUTH-IDX UP BY 1.
+           MOVE 'AUD' TO WS-AUTH-OPID(WS-AUTH-IDX).
+           MOVE 'F'   TO WS-AUTH-LEVEL(WS-AUTH-IDX).
+      *
+           MOVE WS-AUTH-IDX TO WS-AUTH-COUNT.
+           EXIT.
+      *
+       1060-GET-AUTH-LEVEL.
+      * Busca o nivel de autorizacao de EIBOPID na tabela. Varredura
+      * linear: tabela pequena, sem chave composta a justificar
+      * SEARCH ALL (mesmo raciocinio do MYCICS).
+           MOVE 'M' TO WS-CURRENT-AUTH-LEVEL. *> padrao seguro
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+                   UNTIL WS-AUTH-IDX > WS-AUTH-COUNT
+              IF WS-AUTH-OPID(WS-AUTH-IDX) = EIBOPID
+                 MOVE WS-AUTH-LEVEL(WS-AUTH-IDX)
+                     TO WS-CURRENT-AUTH-LEVEL
+                 MOVE WS-AUTH-COUNT TO WS-AUTH-IDX *> sai do loop
+              END-IF
+           END-PERFORM.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE PROCESSAMENTO PRINCIPAL
+      *================================================================*
+      *
+       1000-FIRST-TIME.
+      * Primeira execucao: Inicia do comeco do arquivo.
+           INITIALIZE WS-COMMAREA.
+           MOVE LOW-VALUES TO WS-START-KEY.
+           SET IS-START-OF-DATA TO TRUE.
+           MOVE 'INICIO DA CONSULTA' TO WS-MSG-SAIDA.
+      *
+           PERFORM 4000-LOAD-DATA-START. *> Unico que usa C_START (>=)
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       2000-SUBSEQUENT-TIME.
+      * Restaura o estado da sessao
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE SPACES TO WS-MSG-SAIDA.
+      *
+           EVALUATE EIBAID
+               WHEN DFHENTER *> SALTO DIRETO PARA A CHAVE EM BUSCAI
+                   PERFORM 2050-PROCESS-JUMP-TO-KEY
+      *
+               WHEN DFHPF8 *> PAGE FORWARD
+                   PERFORM 2100-PROCESS-PAGE-FORWARD
+      *
+               WHEN DFHPF7 *> PAGE BACK
+                   PERFORM 2200-PROCESS-PAGE-BACK
+      *
+               WHEN DFHPF9 *> EXPORTA A CONSULTA INTEIRA PARA O SPOOL
+                   PERFORM 2300-PROCESS-EXPORT-REPORT
+      *
+               WHEN DFHPF3 *> EXIT
+                   PERFORM 3000-PROCESS-EXIT
+      *
+               WHEN OTHER
+                   MOVE 'TECLA INVALIDA. USE ENTER, PF3, PF7, PF8/PF9.'
+                       TO WS-MSG-SAIDA
+                   PERFORM 5000-SEND-AND-RETURN
+           END-EVALUATE.
+           EXIT.
+      *
+       2050-PROCESS-JUMP-TO-KEY.
+      * Usuario digitou um ID_CLIENTE em BUSCAI e apertou ENTER: reposi-
+      * ciona a consulta diretamente nele, em vez de paginar a partir
+      * do topo (BUSCAL = 0 quer dizer que o campo ficou em branco).
+           EXEC CICS RECEIVE
+               MAP('MYMAP4')
+               MAPSET('MYSET4')
+               INTO(WS-MYMAP4-AREA)
+           END-EXEC.
+      *
+           IF BUSCAL = 0
+              MOVE 'DIGITE UM ID_CLIENTE EM BUSCA E TECLE ENTER.'
+                  TO WS-MSG-SAIDA
+              PERFORM 5000-SEND-AND-RETURN
+           ELSE
+              MOVE BUSCAI TO WS-START-KEY
+              PERFORM 4000-LOAD-DATA-START
+              PERFORM 5000-SEND-AND-RETURN
+           END-IF.
+           EXIT.
+      *
+       2100-PROCESS-PAGE-FORWARD.
+      * Avanca uma pagina a partir da ultima chave exibida, usando
+      * C_FWD (>, nao precisa pular registro como o READNEXT do VSAM
+      * em MYCICSBR: o cursor ja exclui a propria chave de partida).
+           IF IS-END-OF-DATA
+              MOVE 'FIM DOS DADOS. NAO HA MAIS REGISTROS.'
+                  TO WS-MSG-SAIDA
+              PERFORM 5000-SEND-AND-RETURN
+           ELSE
+              MOVE CA-LAST-KEY-ON-SCREEN TO WS-START-KEY
+              PERFORM 4100-LOAD-DATA-FORWARD
+              PERFORM 5000-SEND-AND-RETURN
+           END-IF.
+           EXIT.
+      *
+       2200-PROCESS-PAGE-BACK.
+      * Volta uma pagina usando C_BACK, espelhando o que o MYCICSBR ja
+      * faz com READPREV no VSAM: le ate 10 registros para tras a
+      * partir da primeira chave da tela atual para descobrir onde a
+      * pagina anterior comecava, e recarrega para frente a partir dali.
+           IF IS-START-OF-DATA
+              MOVE 'JA ESTA NO INICIO DA CONSULTA.' TO WS-MSG-SAIDA
+              PERFORM 5000-SEND-AND-RETURN
+           ELSE
+              PERFORM 4300-CALCULATE-PAGE-BACK-KEY
+              PERFORM 4000-LOAD-DATA-START
+              PERFORM 5000-SEND-AND-RETURN
+           END-IF.
+           EXIT.
+      *
+       2300-PROCESS-EXPORT-REPORT.
+      * PF9: espalha toda a TB_CLIENTES (nao so a pagina atual) para o
+      * SPOOL de saida (JES), como um relatorio para auditoria.
+           PERFORM 4400-SPOOL-ALL-ROWS.
+           MOVE 'RELATORIO COMPLETO ENVIADO AO SPOOL (JES).'
+               TO WS-MSG-SAIDA.
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       3000-PROCESS-EXIT.
+           EXEC CICS SEND
+               TEXT
+               FROM('Sessao de consulta encerrada.')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE I/O (O CORACAO DA LOGICA)
+      *================================================================*
+      *
+       4000-LOAD-DATA-START.
+      * Carrega ate WS-MAX-LINHAS linhas a partir de WS-START-KEY
+      * (inclusive), usando C_START (>=). Usado na carga inicial, ao
+      * reposicionar apos o PF7 (pagina anterior) e ao saltar direto
+      * para uma chave digitada em BUSCAI (ENTER).
+           INITIALIZE WS-MYMAP4-AREA.
+           IF WS-START-KEY = LOW-VALUES
+              SET IS-START-OF-DATA TO TRUE
+           ELSE
+              MOVE 'N' TO CA-FLAG-START-OF-DATA
+           END-IF.
+           MOVE 'N' TO CA-FLAG-END-OF-DATA.
+      *
+           EXEC SQL OPEN C_START END-EXEC.
+      *
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-LINHAS
+              EXEC SQL
+                  FETCH C_START INTO :D-ID-CLIENTE, :D-NOME-CLIENTE
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQL-NOT-FOUND
+                 SET IS-END-OF-DATA TO TRUE
+                 MOVE 'FIM DOS DADOS.' TO WS-MSG-SAIDA
+                 EXIT PERFORM
+              END-IF
+              IF WS-SUB = 1
+                 MOVE D-ID-CLIENTE TO CA-FIRST-KEY-ON-SCREEN
+              END-IF
+              MOVE D-ID-CLIENTE TO CA-LAST-KEY-ON-SCREEN
+              PERFORM 4500-MASK-NOME-CLIENTE
+              MOVE D-ID-CLIENTE TO ID-CLIENTEO(WS-SUB)
+              MOVE WS-MASKED-NOME TO NOME-CLIENTEO(WS-SUB)
+           END-PERFORM.
+      *
+           EXEC SQL CLOSE C_START END-EXEC.
+           PERFORM 4600-COUNT-REMAINING-MATCHES.
+           EXIT.
+      *
+       4100-LOAD-DATA-FORWARD.
+      * Carrega ate WS-MAX-LINHAS linhas apos WS-START-KEY (exclusive),
+      * usando C_FWD (>). So usado pelo PF8 - depois da primeira
+      * pagina nunca mais estamos no inicio da consulta.
+           INITIALIZE WS-MYMAP4-AREA.
+           MOVE 'N' TO CA-FLAG-START-OF-DATA.
+           MOVE 'N' TO CA-FLAG-END-OF-DATA.
+      *
+           EXEC SQL OPEN C_FWD END-EXEC.
+      *
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-LINHAS
+              EXEC SQL
+                  FETCH C_FWD INTO :D-ID-CLIENTE, :D-NOME-CLIENTE
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQL-NOT-FOUND
+                 SET IS-END-OF-DATA TO TRUE
+                 MOVE 'FIM DOS DADOS.' TO WS-MSG-SAIDA
+                 EXIT PERFORM
+              END-IF
+              IF WS-SUB = 1
+                 MOVE D-ID-CLIENTE TO CA-FIRST-KEY-ON-SCREEN
+              END-IF
+              MOVE D-ID-CLIENTE TO CA-LAST-KEY-ON-SCREEN
+              PERFORM 4500-MASK-NOME-CLIENTE
+              MOVE D-ID-CLIENTE TO ID-CLIENTEO(WS-SUB)
+              MOVE WS-MASKED-NOME TO NOME-CLIENTEO(WS-SUB)
+           END-PERFORM.
+      *
+           EXEC SQL CLOSE C_FWD END-EXEC.
+      *--- WS-START-KEY AQUI E A ULTIMA CHAVE DA PAGINA ANTERIOR (LIMITE
+      *--- EXCLUSIVO DO C_FWD); A CONTAGEM ABAIXO USA >=, ENTAO INCLUI
+      *--- ESSA CHAVE DE FRONTEIRA - O TOTAL PODE FICAR 1 A MAIS QUE OS
+      *--- REGISTROS REALMENTE NOVOS NESTA PAGINA, ACEITAVEL PARA UM
+      *--- CONTADOR INFORMATIVO.
+           PERFORM 4600-COUNT-REMAINING-MATCHES.
+           EXIT.
+      *
+       4300-CALCULATE-PAGE-BACK-KEY.
+      * Le ate WS-MAX-LINHAS registros para tras a partir da primeira
+      * chave da tela atual, usando C_BACK (<), para descobrir a chave
+      * de inicio da pagina anterior. Se o inicio da tabela for
+      * atingido antes disso, a pagina anterior e a primeira (LOW-
+      * VALUES), igual ao 4100-CALCULATE-PAGE-BACK-KEY do MYCICSBR.
+           MOVE CA-FIRST-KEY-ON-SCREEN TO WS-START-KEY.
+      *
+           EXEC SQL OPEN C_BACK END-EXEC.
+      *
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-LINHAS
+              EXEC SQL
+                  FETCH C_BACK INTO :D-ID-CLIENTE
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQL-NOT-FOUND
+                 MOVE LOW-VALUES TO WS-START-KEY
+                 EXIT PERFORM
+              ELSE
+                 MOVE D-ID-CLIENTE TO WS-START-KEY
+              END-IF
+           END-PERFORM.
+      *
+           EXEC SQL CLOSE C_BACK END-EXEC.
+           EXIT.
+      *
+       4400-SPOOL-ALL-ROWS.
+      * Varre C_EXPORT (a TB_CLIENTES inteira, sem limite de pagina) e
+      * envia cada linha ao SPOOL de saida via EXEC CICS SPOOLWRITE,
+      * para ser impressa/consultada como um relatorio batch comum.
+           MOVE SPACES TO WS-SPOOL-LINE.
+           MOVE '*** TB_CLIENTES - EXPORTACAO COMPLETA (TRN4/PF9) ***'
+               TO WS-SPOOL-LINE.
+      *
+           EXEC CICS SPOOLOPEN OUTPUT
+               TOKEN(WS-SPOOL-TOKEN)
+           END-EXEC.
+           EXEC CICS SPOOLWRITE
+               TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-SPOOL-LINE)
+               LENGTH(LENGTH OF WS-SPOOL-LINE)
+           END-EXEC.
+      *
+           EXEC SQL OPEN C_EXPORT END-EXEC.
+      *
+           MOVE 'N' TO WS-EXPORT-SWITCH.
+           PERFORM UNTIL WS-EXPORT-DONE
+              EXEC SQL
+                  FETCH C_EXPORT
+                  INTO :D-ID-CLIENTE, :D-NOME-CLIENTE,
+                       :D-NOME-CLIENTE-CONT
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQL-NOT-FOUND
+                 SET WS-EXPORT-DONE TO TRUE
+              ELSE
+                 PERFORM 4500-MASK-NOME-CLIENTE
+                 MOVE SPACES TO WS-SPOOL-LINE
+                 STRING D-ID-CLIENTE        DELIMITED BY SIZE
+                        '  '                DELIMITED BY SIZE
+                        WS-MASKED-NOME      DELIMITED BY SIZE
+                        '  '                DELIMITED BY SIZE
+                        WS-MASKED-NOME-CONT DELIMITED BY SIZE
+                        INTO WS-SPOOL-LINE
+                 EXEC CICS SPOOLWRITE
+                     TOKEN(WS-SPOOL-TOKEN)
+                     FROM(WS-SPOOL-LINE)
+                     LENGTH(LENGTH OF WS-SPOOL-LINE)
+                 END-EXEC
+              END-IF
+           END-PERFORM.
+      *
+           EXEC SQL CLOSE C_EXPORT END-EXEC.
+           EXEC CICS SPOOLCLOSE
+               TOKEN(WS-SPOOL-TOKEN)
+           END-EXEC.
+           EXIT.
+      *
+       4500-MASK-NOME-CLIENTE.
+      * Aplica o mascaramento em D-NOME-CLIENTE conforme o nivel de
+      * autorizacao do operador corrente (WS-CURRENT-AUTH-LEVEL),
+      * devolvendo o resultado em WS-MASKED-NOME. Tambem mascara
+      * D-NOME-CLIENTE-CONT em WS-MASKED-NOME-CONT - so usado
+      * pela exportacao PF9, que e a unica rotina que le a continuacao.
+           EVALUATE TRUE
+              WHEN CURRENT-AUTH-FULL
+                 MOVE D-NOME-CLIENTE TO WS-MASKED-NOME
+                 MOVE D-NOME-CLIENTE-CONT TO WS-MASKED-NOME-CONT
+              WHEN CURRENT-AUTH-NONE
+                 MOVE '*** SEM AUTORIZACAO ***' TO WS-MASKED-NOME
+                 MOVE '*** SEM AUTORIZACAO ***' TO WS-MASKED-NOME-CONT
+              WHEN OTHER *> CURRENT-AUTH-MASKED (ou nivel desconhecido)
+                 MOVE SPACES TO WS-MASKED-NOME
+                 MOVE D-NOME-CLIENTE(1:1) TO WS-MASKED-NOME(1:1)
+                 MOVE ALL '*' TO WS-MASKED-NOME(2:39)
+                 MOVE SPACES TO WS-MASKED-NOME-CONT
+                 IF D-NOME-CLIENTE-CONT NOT = SPACES
+                    MOVE D-NOME-CLIENTE-CONT(1:1)
+                        TO WS-MASKED-NOME-CONT(1:1)
+                    MOVE ALL '*' TO WS-MASKED-NOME-CONT(2:39)
+                 END-IF
+           END-EVALUATE.
+           EXIT.
+      *
+       4600-COUNT-REMAINING-MATCHES.
+      * Conta quantos clientes existem a partir da posicao atual da
+      * consulta (mesmo predicado >= usado por C_START/C_FWD ao montar
+      * a pagina), para exibir na tela quantos registros ainda restam.
+      * E um SELECT simples (sem cursor), ja que COUNT(*)
+      * sempre devolve uma unica linha.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-TOTAL-MATCHES
+                 FROM TB_CLIENTES
+                WHERE ID_CLIENTE >= :WS-START-KEY
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQL-OK
+              MOVE WS-TOTAL-MATCHES TO WS-TOTAL-MATCHES-ED
+           ELSE
+              MOVE ZERO TO WS-TOTAL-MATCHES-ED
+           END-IF.
+           MOVE WS-TOTAL-MATCHES-ED TO TOTALO.
+           EXIT.
+      *
+       5000-SEND-AND-RETURN.
+      * Envia o mapa populado e retorna para o CICS
+           MOVE WS-MSG-SAIDA TO MSGO.
+      *
+           EXEC CICS SEND
+               MAP('MYMAP4')
+               MAPSET('MYSET4')
+               FROM(WS-MYMAP4-AREA)
+               ERASE
+           END-EXEC.
+      *
+           EXEC CICS RETURN
+               TRANSID('TRN4')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE ERRO
+      *================================================================*
+       9000-CICS-ERROR.
+           DISPLAY 'ERRO GRAVE DE CICS. FUNCAO: ' EIBFN.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+      *
+       9100-MAPFAIL-ERROR.
+           DISPLAY 'ERRO DE MAPFAIL.'.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+      *
+       9900-PROGRAM-ABEND.
+      * Envia mensagem de erro fatal ao usuario e encerra
+           EXEC CICS SEND
+               TEXT
+               FROM('ERRO IRRECUPERAVEL. CONTATE O SUPORTE.')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+           EXIT.
\ No newline at end of file
