@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYCUSTLD.
+       AUTHOR.     MARCIO MARCOS.
+       DATE-WRITTEN. 08/08/2026.
+      *================================================================*
+      * PROGRAMA BATCH - RECARGA NOTURNA DO CUSTFILE (VSAM)
+      *
+      * EXTRAI TODAS AS LINHAS DE TB_CLIENTES (DB2) EM ORDEM DE
+      * ID_CLIENTE E RECONSTROI O CUSTFILE (VSAM KSDS) DO ZERO, PARA
+      * QUE O LADO CICS (MYCICSBR) FIQUE ALINHADO COM O LADO DB2
+      * (MYCICSQL/MYDB2BAT) TODA NOITE. EXECUTAR APOS QUALQUER
+      * ATUALIZACAO NOTURNA EM TB_CLIENTES E, IDEALMENTE, ANTES DE
+      * MYRECON (QUE COMPARA OS DOIS LADOS) PARA QUE A RECONCILIACAO
+      * PARTA DE UM CUSTFILE JA ATUALIZADO.
+      *
+      * OPEN OUTPUT NO CUSTFILE SUBSTITUI TODO O CONTEUDO ANTERIOR;
+      * COMO O CURSOR LE EM ORDEM ASCENDENTE DE ID_CLIENTE (A CHAVE
+      * PRIMARIA DO KSDS), A CARGA SEQUENCIAL E VALIDA PARA UM
+      * ARQUIVO INDEXADO.
+      *================================================================*
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS CUST-ID
+                  FILE STATUS IS WS-CUSTFILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO REPORTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *--- LAYOUT IDENTICO AO CUST-RECORD DO MYCICSBR/MYRECON: OS 100
+      *--- BYTES FISICOS DO CUSTFILE, COM CUST-NOME-CONT (CONTINUACAO
+      *--- DA RAZAO SOCIAL) NOS BYTES ANTES EM FILLER.
+       FD  CUSTFILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 CUSTFILE-RECORD.
+           05 CUST-ID              PIC X(10).
+           05 CUST-NOME            PIC X(40).
+           05 CUST-NOME-CONT       PIC X(40).
+           05 FILLER                PIC X(10).
+      *
+       FD  RPT-FILE
+           RECORD CONTAINS 133 CHARACTERS.
+       01 RPT-RECORD                PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *--- HOST VARIABLES SEM DCLGEN, IGUAL AO MYDB2BAT/MYRECON. INCLUI
+      *--- NOME_CLIENTE_CONT, A CONTINUACAO DA RAZAO SOCIAL.
+       01 WS-DB-HOST-VARS.
+           05 D-ID-CLIENTE          PIC X(10).
+           05 D-NOME-CLIENTE        PIC X(40).
+           05 D-NOME-CLIENTE-CONT   PIC X(40).
+      *
+           EXEC SQL
+               DECLARE C_TBCLIENTES CURSOR FOR
+                   SELECT ID_CLIENTE, NOME_CLIENTE, NOME_CLIENTE_CONT
+                   FROM TB_CLIENTES
+                   ORDER BY ID_CLIENTE
+           END-EXEC.
+      *
+       01 WS-FILE-STATUS-VARS.
+           05 WS-CUSTFILE-STATUS   PIC X(02).
+              88 WS-CUSTFILE-OK          VALUE '00'.
+           05 WS-RPT-FILE-STATUS   PIC X(02).
+              88 WS-RPT-OK               VALUE '00'.
+      *
+       01 WS-EOF-TBCLIENTES        PIC X(01) VALUE 'N'.
+           88 FIM-TBCLIENTES              VALUE 'S'.
+      *
+       01 WS-COUNTERS.
+           05 WS-COUNT-ROWS-LOADED  PIC 9(07) VALUE ZERO.
+      *
+       01 WS-RPT-HEADER            PIC X(133) VALUE
+           "RECARGA DO CUSTFILE (VSAM) A PARTIR DE TB_CLIENTES (DB2)".
+      *
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORDS UNTIL FIM-TBCLIENTES.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN OUTPUT CUSTFILE.
+           IF NOT WS-CUSTFILE-OK
+               DISPLAY "MYCUSTLD: ERRO AO ABRIR CUSTFILE. STATUS: "
+                       WS-CUSTFILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYCUSTLD: ERRO AO ABRIR RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           MOVE WS-RPT-HEADER TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYCUSTLD: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           EXEC SQL OPEN C_TBCLIENTES END-EXEC.
+           PERFORM 9100-CHECK-SQLCODE.
+           PERFORM 4100-FETCH-NEXT-ROW.
+           EXIT.
+      *
+       2000-PROCESS-RECORDS.
+           MOVE D-ID-CLIENTE TO CUST-ID.
+           MOVE D-NOME-CLIENTE TO CUST-NOME.
+           MOVE D-NOME-CLIENTE-CONT TO CUST-NOME-CONT.
+           WRITE CUSTFILE-RECORD.
+           IF NOT WS-CUSTFILE-OK
+               DISPLAY "MYCUSTLD: ERRO NA GRAVACAO DO CUSTFILE. "
+                       "ID=" D-ID-CLIENTE
+                       " STATUS: " WS-CUSTFILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           ADD 1 TO WS-COUNT-ROWS-LOADED.
+           PERFORM 4100-FETCH-NEXT-ROW.
+      *
+       3000-FINALIZE.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYCUSTLD: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           MOVE SPACES TO RPT-RECORD.
+           STRING "TOTAL DE CLIENTES CARREGADOS: " DELIMITED BY SIZE
+                  WS-COUNT-ROWS-LOADED DELIMITED BY SIZE
+                  INTO RPT-RECORD.
+           WRITE RPT-RECORD.
+           IF NOT WS-RPT-OK
+               DISPLAY "MYCUSTLD: ERRO DE ESCRITA NO RPT-FILE. STATUS: "
+                       WS-RPT-FILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+           EXEC SQL CLOSE C_TBCLIENTES END-EXEC.
+           CLOSE CUSTFILE.
+           CLOSE RPT-FILE.
+           DISPLAY "MYCUSTLD CONCLUIDO. TOTAL CARREGADO: "
+                   WS-COUNT-ROWS-LOADED.
+           EXIT.
+      *
+       4100-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH C_TBCLIENTES
+               INTO :D-ID-CLIENTE, :D-NOME-CLIENTE, :D-NOME-CLIENTE-CONT
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET FIM-TBCLIENTES TO TRUE
+               WHEN OTHER
+                   DISPLAY "MYCUSTLD: ERRO NO FETCH DE TB_CLIENTES. "
+                           "SQLCODE: " SQLCODE
+                   PERFORM 9900-SQL-ERROR-ABEND
+           END-EVALUATE.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE ERRO/ABEND
+      *================================================================*
+       9100-CHECK-SQLCODE.
+           IF SQLCODE NOT = 0
+               DISPLAY "MYCUSTLD: ERRO NO OPEN DO CURSOR. SQLCODE: "
+                       SQLCODE
+               PERFORM 9900-SQL-ERROR-ABEND
+           END-IF.
+           EXIT.
+      *
+       9900-SQL-ERROR-ABEND.
+           DISPLAY "*** PROGRAMA MYCUSTLD ENCERRADO COM ERRO"
+                   " DE SQL ***".
+           EXEC SQL ROLLBACK END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+      *
+       9910-FILE-ERROR-ABEND.
+           DISPLAY "*** PROGRAMA MYCUSTLD ENCERRADO COM ERRO"
+                   " DE ARQUIVO ***".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
