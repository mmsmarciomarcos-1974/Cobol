@@ -1,288 +1,692 @@
-	   IDENTIFICATION DIVISION.
-       PROGRAM-ID. MYCICSBR.
-       AUTHOR.     MARCIO MARCOS.
-      *
-      *================================================================*
-      * PROGRAMA CICS - BROWSE (CONSULTA COM PAGINACAO)
-      *
-      * TRANSACAO: 'TRN2' (Exemplo)
-      * ARQUIVO:   'CUSTFILE' (VSAM KSDS)
-      *
-      * LOGICA:
-      * 1. EIBCALEN = 0: Carrega a primeira pagina (a partir de LOW-VALUES)
-      * 2. EIBAID = PF8: Carrega a proxima pagina
-      * 3. EIBAID = PF7: Carrega a pagina anterior
-      * 4. EIBAID = PF3: Sai
-      *================================================================*
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUSTFILE ASSIGN TO CUSTFILE
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS CUST-ID
-                  FILE STATUS IS WS-CUSTFILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CUSTFILE
-          RECORD CONTAINS 100 CHARACTERS.
-       01 CUST-RECORD.
-          05 CUST-ID            PIC X(10).
-          05 CUST-NOME          PIC X(40).
-          05 FILLER             PIC X(50).
-
-       WORKING-STORAGE SECTION.
-      *
-      *--- VARIAVEIS DE CONTROLE DE ARQUIVO E LOOP
-       01 WS-PROGRAM-VARS.
-           05 WS-CUSTFILE-STATUS  PIC X(02).
-           05 WS-SUB              PIC 9(02) COMP. *> Subscrito do loop
-           05 WS-MAX-LINHAS       PIC 9(02) COMP VALUE 10.
-           05 WS-MSG-SAIDA        PIC X(70).
-      *
-      *--- MAPA SIMBOLICO (GERADO PELO BMS)
-       COPY MYMAP2C. *> Assume que o BMS gerou MYMAP2C
-      *
-      *--- AREA DE COMUNICACAO (PARA SALVAR O ESTADO DA PAGINACAO)
-       01 WS-COMMAREA.
-           05 CA-MSG              PIC X(70).
-           05 CA-FIRST-KEY-SCREEN PIC X(10). *> Chave do 1o reg da tela
-           05 CA-LAST-KEY-SCREEN  PIC X(10). *> Chave do ultimo reg da tela
-           05 CA-START-BROWSE-KEY PIC X(10). *> Chave p/ proximo STARTBR
-      *
-      *--- COPYBOOKS PADRAO CICS
-       COPY DFHAID.
-      *
-       LINKAGE SECTION.
-      *
-       01 DFHEIBLK.
-          COPY DFHEIBLK.
-       01 DFHCOMMAREA             PIC X(90). *> Tamanho de WS-COMMAREA
-      *
-       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
-       MAIN-PROCEDURE.
-           EXEC CICS HANDLE CONDITION
-               ERROR(9000-CICS-ERROR)
-               MAPFAIL(9100-MAPFAIL-ERROR)
-               NOTFND(9200-NOTFND-ERROR)
-               ENDFILE(9300-ENDFILE-ERROR)
-           END-EXEC.
-           EXEC CICS HANDLE ABEND
-               PROGRAM(9900-PROGRAM-ABEND)
-           END-EXEC.
-      *
-      *--- VERIFICA O TAMANHO DA COMMAREA
-           EVALUATE EIBCALEN
-      *
-      * CASO 1: EIBCALEN = 0. PRIMEIRA VEZ.
-               WHEN 0
-                   PERFORM 2000-FIRST-TIME
-      *
-      * CASO 2: EIBCALEN > 0. RETORNO DO USUARIO.
-               WHEN OTHER
-                   PERFORM 3000-SUBSEQUENT-TIME
-      *
-           END-EVALUATE.
-       GOBACK.
-      *
-      *================================================================*
-      * PARAGRAFOS DE PROCESSAMENTO PRINCIPAL
-      *================================================================*
-      *
-       2000-FIRST-TIME.
-      * Limpa a Commarea e define a chave inicial (inicio do arquivo)
-           INITIALIZE WS-COMMAREA.
-           MOVE LOW-VALUES TO CA-START-BROWSE-KEY.
-           MOVE 'INICIO DO ARQUIVO' TO WS-MSG-SAIDA.
-      *
-           PERFORM 4000-LOAD-DATA-FORWARD.
-           PERFORM 5000-SEND-AND-RETURN.
-           EXIT.
-      *
-       3000-SUBSEQUENT-TIME.
-      * Restaura o estado da sessao
-           MOVE DFHCOMMAREA TO WS-COMMAREA.
-           MOVE SPACES TO WS-MSG-SAIDA.
-      *
-           EVALUATE EIBAID
-               WHEN DFHPF8 *> PAGE FORWARD
-                   PERFORM 3100-PROCESS-PAGE-FORWARD
-      *
-               WHEN DFHPF7 *> PAGE BACK
-                   PERFORM 3200-PROCESS-PAGE-BACK
-      *
-               WHEN DFHPF3 *> EXIT
-                   PERFORM 3300-PROCESS-EXIT
-      *
-               WHEN OTHER
-                   MOVE 'TECLA INVALIDA. USE PF3, PF7 OU PF8.'
-                       TO WS-MSG-SAIDA
-                   PERFORM 5000-SEND-AND-RETURN
-           END-EVALUATE.
-           EXIT.
-      *
-       3100-PROCESS-PAGE-FORWARD.
-      * Define a chave inicial como a ULTIMA chave da tela anterior
-           MOVE CA-LAST-KEY-SCREEN TO CA-START-BROWSE-KEY.
-      *
-           PERFORM 4000-LOAD-DATA-FORWARD.
-           PERFORM 5000-SEND-AND-RETURN.
-           EXIT.
-      *
-       3200-PROCESS-PAGE-BACK.
-      * Se ja estamos na primeira pagina, nao faz nada
-           IF CA-FIRST-KEY-SCREEN = LOW-VALUES
-              MOVE 'JA ESTA NO INICIO DO ARQUIVO.' TO WS-MSG-SAIDA
-              PERFORM 5000-SEND-AND-RETURN
-           ELSE
-      * Logica complexa: le 10 registros PARA TRAS para achar
-      * a chave de inicio da pagina anterior.
-              PERFORM 4100-CALCULATE-PAGE-BACK-KEY
-              PERFORM 4000-LOAD-DATA-FORWARD
-              PERFORM 5000-SEND-AND-RETURN
-           END-IF.
-           EXIT.
-      *
-       3300-PROCESS-EXIT.
-           EXEC CICS SEND
-               TEXT
-               FROM('Sessao de consulta encerrada.')
-               ERASE
-           END-EXEC.
-           EXEC CICS RETURN END-EXEC.
-           EXIT.
-      *
-      *================================================================*
-      * PARAGRAFOS DE I/O (O CORACAO DA LOGICA)
-      *================================================================*
-      *
-       4000-LOAD-DATA-FORWARD.
-      * Rotina principal: Carrega 10 registros A PARTIR
-      * da chave em CA-START-BROWSE-KEY.
-      *
-           INITIALIZE WS-MYMAP2-AREA.
-           MOVE CA-START-BROWSE-KEY TO CUST-ID.
-      *
-      *--- INICIA A NAVEGACAO NO ARQUIVO
-           EXEC CICS STARTBR
-               FILE('CUSTFILE')
-               RIDFLD(CUST-ID)
-               GENERIC
-               GTEQ
-           END-EXEC.
-      *
-      *--- SE ESTAMOS AVANCANDO (PF8), PULAMOS O PRIMEIRO REGISTRO
-      *--- (POIS ELE ERA O ULTIMO DA TELA ANTERIOR)
-           IF EIBAID = DFHPF8
-              EXEC CICS READNEXT
-                  FILE('CUSTFILE')
-                  INTO(CUST-RECORD)
-                  RIDFLD(CUST-ID)
-              END-EXEC
-           END-IF.
-      *
-      *--- PREENCHE AS 10 LINHAS DA TELA
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-MAX-LINHAS
-      *
-              EXEC CICS READNEXT
-                  FILE('CUSTFILE')
-                  INTO(CUST-RECORD)
-                  RIDFLD(CUST-ID)
-              END-EXEC
-      *
-      *--- SE O ARQUIVO ACABOU, SAI DO LOOP
-              IF EIBRESP = DFHRESP(ENDFILE)
-                 MOVE 'FIM DOS DADOS.' TO WS-MSG-SAIDA
-                 EXIT PERFORM
-              END-IF
-      *
-      *--- SALVA A PRIMEIRA CHAVE (APENAS NA PRIMEIRA LINHA)
-              IF WS-SUB = 1
-                 MOVE CUST-ID TO CA-FIRST-KEY-SCREEN
-              END-IF
-      *
-      *--- SALVA A CHAVE ATUAL COMO A "ULTIMA CHAVE"
-              MOVE CUST-ID TO CA-LAST-KEY-SCREEN
-      *
-      *--- MOVE DADOS PARA A LINHA DO MAPA
-              MOVE CUST-ID TO ID-CLIENTEO(WS-SUB)
-              MOVE CUST-NOME TO NOME-CLIENTEO(WS-SUB)
-      *
-           END-PERFORM.
-      *
-           EXEC CICS ENDBR FILE('CUSTFILE') END-EXEC.
-           EXIT.
-      *
-       4100-CALCULATE-PAGE-BACK-KEY.
-      * Rotina para "voltar a pagina".
-      * Le 10 registros PARA TRAS para descobrir onde a
-      * pagina anterior comecava.
-      *
-           MOVE CA-FIRST-KEY-SCREEN TO CUST-ID.
-      *
-           EXEC CICS STARTBR
-               FILE('CUSTFILE')
-               RIDFLD(CUST-ID)
-               GENERIC
-               GTEQ
-           END-EXEC.
-      *
-      *--- LE 10 VEZES PARA TRAS
-           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > WS-MAX-LINHAS
-      *
-              EXEC CICS READPREV
-                  FILE('CUSTFILE')
-                  INTO(CUST-RECORD)
-                  RIDFLD(CUST-ID)
-              END-EXEC
-      *
-              IF EIBRESP = DFHRESP(ENDFILE) *> Chegou no inicio do arquivo
-                 MOVE LOW-VALUES TO CA-START-BROWSE-KEY
-                 EXIT PERFORM
-              ELSE
-                 MOVE CUST-ID TO CA-START-BROWSE-KEY
-              END-IF
-           END-PERFORM.
-      *
-           EXEC CICS ENDBR FILE('CUSTFILE') END-EXEC.
-           EXIT.
-      *
-       5000-SEND-AND-RETURN.
-      * Envia o mapa populado e retorna para o CICS
-      *
-           MOVE WS-MSG-SAIDA TO MSGO.
-      *
-           EXEC CICS SEND
-               MAP('MYMAP2')
-               MAPSET('MYSET2')
-               FROM(WS-MYMAP2-AREA)
-               ERASE
-           END-EXEC.
-      *
-           EXEC CICS RETURN
-               TRANSID('TRN2')
-               COMMAREA(WS-COMMAREA)
-               LENGTH(LENGTH OF WS-COMMAREA)
-           END-EXEC.
-           EXIT.
-      *
-      *================================================================*
-      * PARAGRAFOS DE ERRO
-      *================================================================*
-       9000-CICS-ERROR.
-           DISPLAY 'ERRO GRAVE DE CICS. FUNCAO: ' EIBFN.
-           PERFORM 9900-PROGRAM-ABEND.
-           EXIT.
-       9100-MAPFAIL-ERROR.
-           DISPLAY 'ERRO DE MAPFAIL.'.
-           PERFORM 9900-PROGRAM-ABEND.
-           EXIT.
-       9200-NOTFND-ERROR.
-           DISPLAY 'REGISTRO NAO ENCONTRADO NO VSAM.'.
-           PERFORM 9900-PROGRAM-ABEND.
-           EXIT.
-       9300-ENDFILE-ERROR.
-      * Esta condicao e tratada no loop (4000-), mas se ocorrer
-      * fora dele, e um erro
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYCICSBR.
+       AUTHOR.     MARCIO MARCOS.
+      *
+      *================================================================*
+      * PROGRAMA CICS - BROWSE (CONSULTA COM PAGINACAO)
+      *
+      * TRANSACAO: 'TRN2' (Exemplo)
+      * ARQUIVO:   'CUSTFILE' (VSAM KSDS), indice alt. CUSTFILN/NOME
+      *
+      * LOGICA:
+      * 1. EIBCALEN = 0: Carrega a primeira pagina (a partir de LOW-VALUES)
+      * 2. EIBAID = ENTER: Aplica TAMPAGI (tam. de pagina) e/ou salta p/
+      *    a chave em BUSCAI/BUSCANI (conforme o indice ativo)
+      * 3. EIBAID = PF8: Carrega a proxima pagina
+      * 4. EIBAID = PF7: Carrega a pagina anterior
+      * 5. EIBAID = PF6: Atualiza a pagina atual (dados podem ter mudado)
+      * 6. EIBAID = PF9: Exporta o arquivo inteiro para o SPOOL
+      * 7. EIBAID = PF10: Alterna entre indice por CUST-ID e por CUST-NOME
+      * 8. EIBAID = PF3: Sai
+      *
+      * CUST-NOME-CONT GUARDA A CONTINUACAO DA RAZAO SOCIAL DE CLIENTES
+      * CORPORATIVOS QUE NAO CABEM EM CUST-NOME. A LISTA DE
+      * 20 LINHAS DA TELA CONTINUA MOSTRANDO SO CUST-NOME (LARGURA FIXA
+      * DA TELA); A EXPORTACAO COMPLETA PARA O SPOOL (PF9) MOSTRA O
+      * NOME COMPLETO (CUST-NOME + CUST-NOME-CONT).
+      *================================================================*
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--- CUST-NOME E UM INDICE ALTERNATIVO (AIX) SOBRE O MESMO
+      *--- CLUSTER; O CICS ENXERGA O CAMINHO (PATH) COMO UM FCT/FILE
+      *--- SEPARADO, ASSUMIDO AQUI COMO 'CUSTFILN'.
+           SELECT CUSTFILE ASSIGN TO CUSTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CUST-ID
+                  ALTERNATE RECORD KEY IS CUST-NOME WITH DUPLICATES
+                  FILE STATUS IS WS-CUSTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTFILE
+          RECORD CONTAINS 100 CHARACTERS.
+       01 CUST-RECORD.
+          05 CUST-ID            PIC X(10).
+          05 CUST-NOME          PIC X(40).
+      *--- CONTINUACAO DO NOME LEGAL PARA CLIENTES CORPORATIVOS CUJA
+      *--- RAZAO SOCIAL NAO CABE NOS 40 BYTES DE CUST-NOME.
+      *--- APROVEITA OS 50 BYTES DE FILLER JA RESERVADOS NO REGISTRO,
+      *--- SEM MUDAR O TAMANHO FISICO DE 100 BYTES DO CUSTFILE.
+          05 CUST-NOME-CONT      PIC X(40).
+          05 FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *
+      *--- VARIAVEIS DE CONTROLE DE ARQUIVO E LOOP
+       01 WS-PROGRAM-VARS.
+           05 WS-CUSTFILE-STATUS  PIC X(02).
+           05 WS-RESP              PIC S9(08) COMP. *> RESP do READNEXT
+           05 WS-SUB              PIC 9(02) COMP. *> Subscrito do loop
+           05 WS-MAX-LINHAS       PIC 9(02) COMP VALUE 10.
+           05 WS-MSG-SAIDA        PIC X(70).
+      *--- WS-SKIP-FIRST-REC: quem chama 4000-LOAD-DATA-FORWARD decide
+      *--- se o 1o registro do STARTBR deve ser descartado (avanco de
+      *--- pagina, PF8) ou mantido (1a pagina, PF7, ENTER, PF6, PF10) -
+      *--- antes isso era decidido lendo EIBAID direto dentro do
+      *--- paragrafo, o que so cobria o caso do PF8.
+           05 WS-SKIP-FIRST-REC   PIC X(01) VALUE 'N'.
+              88 WS-SKIP-FIRST-YES  VALUE 'Y'.
+           05 WS-ENTER-INVALID    PIC X(01) VALUE 'N'.
+              88 WS-ENTER-IS-INVALID VALUE 'Y'.
+      *--- CAMPOS PARA O INDICADOR DE POSICAO
+           05 WS-LAST-POS         PIC 9(07).
+           05 WS-POS-START-ED     PIC ZZZZZZ9.
+           05 WS-POS-END-ED       PIC ZZZZZZ9.
+           05 WS-POS-TOTAL-ED     PIC ZZZZZZ9.
+      *
+      *--- CONTROLE DA EXPORTACAO PARA O SPOOL (PF9), IGUAL AO MYCICSBQ
+       01 WS-EXPORT-VARS.
+           05 WS-SPOOL-TOKEN       PIC X(08).
+      *--- LARGURA 120 P/ CABER O NOME COMPLETO + A CONTINUACAO, JA
+      *--- QUE O SPOOL NAO TEM O LIMITE DE COLUNAS DA TELA.
+           05 WS-SPOOL-LINE        PIC X(120).
+           05 WS-EXPORT-SWITCH     PIC X(01) VALUE 'N'.
+              88 WS-EXPORT-DONE    VALUE 'Y'.
+      *
+      *--- MAPA SIMBOLICO (GERADO PELO BMS). ALEM DAS 10(->20) LINHAS E
+      *--- DO MSGO, ASSUME OS CAMPOS DE ENTRADA BUSCAI/BUSCAL (SALTO
+      *--- POR ID), BUSCANI/BUSCANL (SALTO POR NOME),
+      *--- TAMPAGI/TAMPAGL (TAMANHO DE PAGINA) E O
+      *--- CAMPO DE SAIDA POSICAOO.
+       COPY MYMAP2C. *> Assume regerado p/ OCCURS 20
+      *
+      *--- AREA DE COMUNICACAO (PARA SALVAR O ESTADO DA PAGINACAO)
+       01 WS-COMMAREA.
+           05 CA-MSG                 PIC X(70).
+      *--- LARGURA 40 PARA CABER TANTO CUST-ID QUANTO CUST-NOME,
+      *--- CONFORME QUAL INDICE ESTA ATIVO (CA-BROWSE-MODE)
+           05 CA-FIRST-KEY-SCREEN    PIC X(40). *> 1a chave da tela
+           05 CA-LAST-KEY-SCREEN     PIC X(40). *> Ultima chave da tela
+           05 CA-START-BROWSE-KEY    PIC X(40). *> Chave p/ o STARTBR
+           05 CA-BROWSE-MODE         PIC X(01) VALUE 'I'.
+              88 CA-BROWSE-BY-ID       VALUE 'I'.
+              88 CA-BROWSE-BY-NOME     VALUE 'N'.
+           05 CA-PAGE-SIZE           PIC 9(02) VALUE 10.
+           05 CA-TOTAL-RECORDS       PIC 9(07).
+           05 CA-CURRENT-START-POS   PIC 9(07).
+           05 CA-ROWS-FETCHED        PIC 9(02).
+           05 CA-POSITION-FLAG       PIC X(01) VALUE 'Y'.
+              88 CA-POSITION-KNOWN     VALUE 'Y'.
+              88 CA-POSITION-UNKNOWN   VALUE 'N'.
+      *
+      *--- COPYBOOKS PADRAO CICS
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHEIBLK.
+          COPY DFHEIBLK.
+       01 DFHCOMMAREA             PIC X(210). *> Tamanho de WS-COMMAREA
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-PROCEDURE.
+           EXEC CICS HANDLE CONDITION
+               ERROR(9000-CICS-ERROR)
+               MAPFAIL(9100-MAPFAIL-ERROR)
+               NOTFND(9200-NOTFND-ERROR)
+               ENDFILE(9300-ENDFILE-ERROR)
+           END-EXEC.
+           EXEC CICS HANDLE ABEND
+               PROGRAM(9900-PROGRAM-ABEND)
+           END-EXEC.
+      *
+      *--- VERIFICA O TAMANHO DA COMMAREA
+           EVALUATE EIBCALEN
+      *
+      * CASO 1: EIBCALEN = 0. PRIMEIRA VEZ.
+               WHEN 0
+                   PERFORM 2000-FIRST-TIME
+      *
+      * CASO 2: EIBCALEN > 0. RETORNO DO USUARIO.
+               WHEN OTHER
+                   PERFORM 3000-SUBSEQUENT-TIME
+      *
+           END-EVALUATE.
+       GOBACK.
+      *
+      *================================================================*
+      * PARAGRAFOS DE PROCESSAMENTO PRINCIPAL
+      *================================================================*
+      *
+       2000-FIRST-TIME.
+      * Limpa a Commarea e define a chave/ordem/pagina iniciais
+           INITIALIZE WS-COMMAREA.
+           MOVE LOW-VALUES TO CA-START-BROWSE-KEY.
+           MOVE CA-PAGE-SIZE TO WS-MAX-LINHAS.
+           MOVE 1 TO CA-CURRENT-START-POS.
+           MOVE 'N' TO WS-SKIP-FIRST-REC.
+           MOVE 'INICIO DO ARQUIVO' TO WS-MSG-SAIDA.
+      *
+           PERFORM 4200-COUNT-TOTAL-RECORDS.
+           PERFORM 4000-LOAD-DATA-FORWARD.
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       3000-SUBSEQUENT-TIME.
+      * Restaura o estado da sessao
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+           MOVE SPACES TO WS-MSG-SAIDA.
+           MOVE CA-PAGE-SIZE TO WS-MAX-LINHAS.
+      *
+           EVALUATE EIBAID
+               WHEN DFHENTER *> APLICA TAMPAGI E/OU SALTA PARA A CHAVE
+                   PERFORM 3050-PROCESS-ENTER
+      *
+               WHEN DFHPF8 *> PAGE FORWARD
+                   PERFORM 3100-PROCESS-PAGE-FORWARD
+      *
+               WHEN DFHPF7 *> PAGE BACK
+                   PERFORM 3200-PROCESS-PAGE-BACK
+      *
+               WHEN DFHPF6 *> REFRESH (RELE A PAGINA ATUAL)
+                   PERFORM 3600-PROCESS-REFRESH
+      *
+               WHEN DFHPF9 *> EXPORTA O ARQUIVO INTEIRO PARA O SPOOL
+                   PERFORM 3700-PROCESS-EXPORT-REPORT
+      *
+               WHEN DFHPF10 *> ALTERNA ENTRE INDICE POR ID E POR NOME
+                   PERFORM 3800-PROCESS-TOGGLE-MODE
+      *
+               WHEN DFHPF3 *> EXIT
+                   PERFORM 3300-PROCESS-EXIT
+      *
+               WHEN OTHER
+                   MOVE 'TECLA INVALIDA. USE ENTER/PF3/6/7/8/9/10.'
+                       TO WS-MSG-SAIDA
+                   PERFORM 5000-SEND-AND-RETURN
+           END-EVALUATE.
+           EXIT.
+      *
+       3050-PROCESS-ENTER.
+      * ENTER e multifuncao: aplica um novo tamanho de pagina de
+      * TAMPAGI (se preenchido e valido), depois salta para a chave em
+      * BUSCAI/BUSCANI (conforme o indice ativo) se preenchida; sem
+      * nada digitado, so redesenha a pagina atual com o novo tamanho.
+           EXEC CICS RECEIVE
+               MAP('MYMAP2')
+               MAPSET('MYSET2')
+               INTO(WS-MYMAP2-AREA)
+           END-EXEC.
+      *
+           MOVE 'N' TO WS-ENTER-INVALID.
+           IF TAMPAGL > 0
+              IF TAMPAGI >= 5 AND TAMPAGI <= 20
+                 MOVE TAMPAGI TO CA-PAGE-SIZE
+                 MOVE TAMPAGI TO WS-MAX-LINHAS
+              ELSE
+                 MOVE 'TAMANHO DE PAGINA DEVE SER DE 5 A 20.'
+                     TO WS-MSG-SAIDA
+                 SET WS-ENTER-IS-INVALID TO TRUE
+              END-IF
+           END-IF.
+      *
+           IF NOT WS-ENTER-IS-INVALID
+              EVALUATE TRUE
+                 WHEN CA-BROWSE-BY-NOME AND BUSCANL > 0
+                    MOVE SPACES TO CA-START-BROWSE-KEY
+                    MOVE BUSCANI TO CA-START-BROWSE-KEY(1:40)
+                    SET CA-POSITION-UNKNOWN TO TRUE
+                    MOVE 'N' TO WS-SKIP-FIRST-REC
+                    PERFORM 4000-LOAD-DATA-FORWARD
+                 WHEN CA-BROWSE-BY-ID AND BUSCAL > 0
+                    MOVE SPACES TO CA-START-BROWSE-KEY
+                    MOVE BUSCAI TO CA-START-BROWSE-KEY(1:10)
+                    SET CA-POSITION-UNKNOWN TO TRUE
+                    MOVE 'N' TO WS-SKIP-FIRST-REC
+                    PERFORM 4000-LOAD-DATA-FORWARD
+                 WHEN OTHER *> so o tamanho de pagina mudou (ou nada)
+                    PERFORM 3650-RELOAD-CURRENT-PAGE
+              END-EVALUATE
+           END-IF.
+      *
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       3100-PROCESS-PAGE-FORWARD.
+      * Define a chave inicial como a ULTIMA chave da tela anterior
+           ADD CA-ROWS-FETCHED TO CA-CURRENT-START-POS.
+           MOVE CA-LAST-KEY-SCREEN TO CA-START-BROWSE-KEY.
+           MOVE 'Y' TO WS-SKIP-FIRST-REC.
+      *
+           PERFORM 4000-LOAD-DATA-FORWARD.
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       3200-PROCESS-PAGE-BACK.
+      * Se ja estamos na primeira pagina, nao faz nada. CA-FIRST-KEY-
+      * SCREEN so fica LOW-VALUES depois que 4100-CALCULATE-PAGE-BACK-
+      * KEY ja bateu no inicio do arquivo (veja mais abaixo); antes da
+      * primeira carga de pagina ela ainda esta com o valor de
+      * INITIALIZE WS-COMMAREA, que e SPACES.
+           IF CA-FIRST-KEY-SCREEN = LOW-VALUES
+              OR CA-FIRST-KEY-SCREEN = SPACES
+              MOVE 'JA ESTA NO INICIO DO ARQUIVO.' TO WS-MSG-SAIDA
+              PERFORM 5000-SEND-AND-RETURN
+           ELSE
+              IF CA-CURRENT-START-POS > CA-PAGE-SIZE
+                 SUBTRACT CA-PAGE-SIZE FROM CA-CURRENT-START-POS
+              ELSE
+                 MOVE 1 TO CA-CURRENT-START-POS
+              END-IF
+      * Logica complexa: le ate WS-MAX-LINHAS registros PARA TRAS para
+      * achar a chave de inicio da pagina anterior.
+              PERFORM 4100-CALCULATE-PAGE-BACK-KEY
+              MOVE 'N' TO WS-SKIP-FIRST-REC
+              PERFORM 4000-LOAD-DATA-FORWARD
+              PERFORM 5000-SEND-AND-RETURN
+           END-IF.
+           EXIT.
+      *
+       3300-PROCESS-EXIT.
+           EXEC CICS SEND
+               TEXT
+               FROM('Sessao de consulta encerrada.')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+           EXIT.
+      *
+       3600-PROCESS-REFRESH.
+      * PF6: reconsulta o arquivo a partir da tela atual, para pegar
+      * alteracoes feitas por outro usuario sem perder a posicao.
+      * CA-TOTAL-RECORDS nao e recalculado aqui (so no logon),
+      * entao pode ficar levemente desatualizado ate a proxima sessao.
+           PERFORM 3650-RELOAD-CURRENT-PAGE.
+           MOVE 'DADOS ATUALIZADOS.' TO WS-MSG-SAIDA.
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       3650-RELOAD-CURRENT-PAGE.
+      * Recarrega a pagina atual a partir de CA-FIRST-KEY-SCREEN (onde
+      * o usuario esta agora), sem avancar nem voltar.
+           MOVE CA-FIRST-KEY-SCREEN TO CA-START-BROWSE-KEY.
+           MOVE 'N' TO WS-SKIP-FIRST-REC.
+           PERFORM 4000-LOAD-DATA-FORWARD.
+           EXIT.
+      *
+       3700-PROCESS-EXPORT-REPORT.
+      * PF9: exporta o CUSTFILE inteiro (pela ordem do indice ativo)
+      * para o SPOOL, espelhando o PF9 do MYCICSBQ. Sempre
+      * do inicio do arquivo (nao so da posicao atual) para que o
+      * relatorio de auditoria de fim de mes fique completo.
+           PERFORM 4400-SPOOL-ALL-ROWS.
+           MOVE 'RELATORIO COMPLETO ENVIADO AO SPOOL (JES).'
+               TO WS-MSG-SAIDA.
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+       3800-PROCESS-TOGGLE-MODE.
+      * PF10: alterna entre navegar por CUST-ID (chave primaria, arquivo
+      * CUSTFILE) e por CUST-NOME (indice alternativo, arquivo
+      * CUSTFILN), reiniciando do comeco do arquivo na nova ordem.
+           IF CA-BROWSE-BY-ID
+              SET CA-BROWSE-BY-NOME TO TRUE
+              MOVE 'NAVEGANDO POR NOME (INDICE ALTERNATIVO).'
+                  TO WS-MSG-SAIDA
+           ELSE
+              SET CA-BROWSE-BY-ID TO TRUE
+              MOVE 'NAVEGANDO POR ID (CHAVE PRIMARIA).' TO WS-MSG-SAIDA
+           END-IF.
+           MOVE LOW-VALUES TO CA-START-BROWSE-KEY.
+           MOVE 'N' TO WS-SKIP-FIRST-REC.
+           MOVE 1 TO CA-CURRENT-START-POS.
+           SET CA-POSITION-KNOWN TO TRUE.
+      *
+           PERFORM 4000-LOAD-DATA-FORWARD.
+           PERFORM 5000-SEND-AND-RETURN.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE I/O (O CORACAO DA LOGICA)
+      *================================================================*
+      *
+       4000-LOAD-DATA-FORWARD.
+      * Rotina principal: Carrega ate WS-MAX-LINHAS registros A PARTIR
+      * de CA-START-BROWSE-KEY, pela chave/indice ativo (CA-BROWSE-
+      * MODE). WS-SKIP-FIRST-REC decide se o 1o registro do
+      * STARTBR e descartado (avanco de pagina) ou mantido.
+      *
+           INITIALIZE WS-MYMAP2-AREA.
+           MOVE ZERO TO CA-ROWS-FETCHED.
+      *
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 MOVE CA-START-BROWSE-KEY(1:40) TO CUST-NOME
+                 EXEC CICS STARTBR
+                     FILE('CUSTFILN')
+                     RIDFLD(CUST-NOME)
+                     GENERIC
+                     GTEQ
+                 END-EXEC
+              WHEN OTHER
+                 MOVE CA-START-BROWSE-KEY(1:10) TO CUST-ID
+                 EXEC CICS STARTBR
+                     FILE('CUSTFILE')
+                     RIDFLD(CUST-ID)
+                     GENERIC
+                     GTEQ
+                 END-EXEC
+           END-EVALUATE.
+      *
+      *--- SE ESTAMOS AVANCANDO (PF8), PULAMOS O PRIMEIRO REGISTRO
+      *--- (POIS ELE ERA O ULTIMO DA TELA ANTERIOR)
+           IF WS-SKIP-FIRST-YES
+              PERFORM 4050-READNEXT-CURRENT-INDEX
+           END-IF.
+      *
+      *--- PREENCHE AS LINHAS DA TELA
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-LINHAS
+      *
+              PERFORM 4050-READNEXT-CURRENT-INDEX
+      *
+      *--- SE O ARQUIVO ACABOU, SAI DO LOOP
+              IF EIBRESP = DFHRESP(ENDFILE)
+                 MOVE 'FIM DOS DADOS.' TO WS-MSG-SAIDA
+                 EXIT PERFORM
+              END-IF
+      *
+      *--- SALVA A PRIMEIRA CHAVE (APENAS NA PRIMEIRA LINHA)
+              IF WS-SUB = 1
+                 IF CA-BROWSE-BY-NOME
+                    MOVE CUST-NOME TO CA-FIRST-KEY-SCREEN
+                 ELSE
+                    MOVE CUST-ID TO CA-FIRST-KEY-SCREEN
+                 END-IF
+              END-IF
+      *
+      *--- SALVA A CHAVE ATUAL COMO A "ULTIMA CHAVE"
+              IF CA-BROWSE-BY-NOME
+                 MOVE CUST-NOME TO CA-LAST-KEY-SCREEN
+              ELSE
+                 MOVE CUST-ID TO CA-LAST-KEY-SCREEN
+              END-IF
+      *
+      *--- MOVE DADOS PARA A LINHA DO MAPA
+              MOVE CUST-ID TO ID-CLIENTEO(WS-SUB)
+              MOVE CUST-NOME TO NOME-CLIENTEO(WS-SUB)
+              ADD 1 TO CA-ROWS-FETCHED
+      *
+           END-PERFORM.
+      *
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 EXEC CICS ENDBR FILE('CUSTFILN') END-EXEC
+              WHEN OTHER
+                 EXEC CICS ENDBR FILE('CUSTFILE') END-EXEC
+           END-EVALUATE.
+           EXIT.
+      *
+       4050-READNEXT-CURRENT-INDEX.
+      * READNEXT usando o arquivo/indice ativo no momento. RESP/
+      * NOHANDLE em vez do HANDLE CONDITION ENDFILE global: chamadores
+      * como 4200-COUNT-TOTAL-RECORDS e 4400-SPOOL-ALL-ROWS percorrem o
+      * arquivo ate o fim de proposito (nao so ocasionalmente, como a
+      * paginacao normal), entao bater em ENDFILE aqui e o caminho
+      * normal, nao um erro - so EIBRESP/EIBRESP2 e EIBRESP continuam
+      * refletindo o resultado do comando para quem chamou verificar.
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 EXEC CICS READNEXT
+                     FILE('CUSTFILN')
+                     INTO(CUST-RECORD)
+                     RIDFLD(CUST-NOME)
+                     RESP(WS-RESP)
+                 END-EXEC
+              WHEN OTHER
+                 EXEC CICS READNEXT
+                     FILE('CUSTFILE')
+                     INTO(CUST-RECORD)
+                     RIDFLD(CUST-ID)
+                     RESP(WS-RESP)
+                 END-EXEC
+           END-EVALUATE.
+           EXIT.
+      *
+       4100-CALCULATE-PAGE-BACK-KEY.
+      * Rotina para "voltar a pagina".
+      * Le ate WS-MAX-LINHAS registros PARA TRAS, pelo indice ativo,
+      * para descobrir onde a pagina anterior comecava.
+      *
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 MOVE CA-FIRST-KEY-SCREEN(1:40) TO CUST-NOME
+                 EXEC CICS STARTBR
+                     FILE('CUSTFILN')
+                     RIDFLD(CUST-NOME)
+                     GENERIC
+                     GTEQ
+                 END-EXEC
+              WHEN OTHER
+                 MOVE CA-FIRST-KEY-SCREEN(1:10) TO CUST-ID
+                 EXEC CICS STARTBR
+                     FILE('CUSTFILE')
+                     RIDFLD(CUST-ID)
+                     GENERIC
+                     GTEQ
+                 END-EXEC
+           END-EVALUATE.
+      *
+      *--- LE PARA TRAS
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-MAX-LINHAS
+      *
+              EVALUATE TRUE
+                 WHEN CA-BROWSE-BY-NOME
+                    EXEC CICS READPREV
+                        FILE('CUSTFILN')
+                        INTO(CUST-RECORD)
+                        RIDFLD(CUST-NOME)
+                        RESP(WS-RESP)
+                    END-EXEC
+                 WHEN OTHER
+                    EXEC CICS READPREV
+                        FILE('CUSTFILE')
+                        INTO(CUST-RECORD)
+                        RIDFLD(CUST-ID)
+                        RESP(WS-RESP)
+                    END-EXEC
+              END-EVALUATE
+      *
+              IF EIBRESP = DFHRESP(ENDFILE) *> Chegou no inicio do arquivo
+                 MOVE LOW-VALUES TO CA-START-BROWSE-KEY
+                 EXIT PERFORM
+              ELSE
+                 IF CA-BROWSE-BY-NOME
+                    MOVE CUST-NOME TO CA-START-BROWSE-KEY
+                 ELSE
+                    MOVE CUST-ID TO CA-START-BROWSE-KEY
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 EXEC CICS ENDBR FILE('CUSTFILN') END-EXEC
+              WHEN OTHER
+                 EXEC CICS ENDBR FILE('CUSTFILE') END-EXEC
+           END-EVALUATE.
+           EXIT.
+      *
+       4200-COUNT-TOTAL-RECORDS.
+      * Conta o total de registros em CUSTFILE uma unica vez, no inicio
+      * da sessao (cache em CA-TOTAL-RECORDS) - refazer isso a cada
+      * tela custaria um browse completo por pagina. Pode ficar
+      * levemente desatualizado se o arquivo mudar durante a sessao; o
+      * PF6 (refresh) atualiza so a pagina atual, nao o
+      * total. Sempre pela chave primaria: o total independe do indice
+      * usado para navegar.
+           MOVE ZERO TO CA-TOTAL-RECORDS.
+           MOVE LOW-VALUES TO CUST-ID.
+           EXEC CICS STARTBR
+               FILE('CUSTFILE')
+               RIDFLD(CUST-ID)
+               GENERIC
+               GTEQ
+           END-EXEC.
+           PERFORM UNTIL EIBRESP = DFHRESP(ENDFILE)
+              EXEC CICS READNEXT
+                  FILE('CUSTFILE')
+                  INTO(CUST-RECORD)
+                  RIDFLD(CUST-ID)
+                  RESP(WS-RESP)
+              END-EXEC
+              IF EIBRESP NOT = DFHRESP(ENDFILE)
+                 ADD 1 TO CA-TOTAL-RECORDS
+              END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR FILE('CUSTFILE') END-EXEC.
+           EXIT.
+      *
+       4250-BUILD-POSITION-MSG.
+      * Monta o indicador de posicao: "MOSTRANDO REGS N-N DE
+      * N" com a posicao corrente, ou uma mensagem de posicao
+      * desconhecida apos um salto de chave/troca de indice (nao ha
+      * como saber a posicao relativa de uma chave arbitraria sem
+      * percorrer o arquivo inteiro ate ela).
+           IF CA-POSITION-UNKNOWN
+              MOVE CA-TOTAL-RECORDS TO WS-POS-TOTAL-ED
+              STRING 'POSICAO DESCONHECIDA. TOTAL: ' DELIMITED BY SIZE
+                     WS-POS-TOTAL-ED                  DELIMITED BY SIZE
+                     ' REGISTROS.'                     DELIMITED BY SIZE
+                     INTO POSICAOO
+              END-STRING
+           ELSE
+              COMPUTE WS-LAST-POS =
+                      CA-CURRENT-START-POS + CA-ROWS-FETCHED - 1
+              MOVE CA-CURRENT-START-POS TO WS-POS-START-ED
+              MOVE WS-LAST-POS          TO WS-POS-END-ED
+              MOVE CA-TOTAL-RECORDS     TO WS-POS-TOTAL-ED
+              STRING 'MOSTRANDO REGS ' DELIMITED BY SIZE
+                     WS-POS-START-ED   DELIMITED BY SIZE
+                     '-'               DELIMITED BY SIZE
+                     WS-POS-END-ED     DELIMITED BY SIZE
+                     ' DE '            DELIMITED BY SIZE
+                     WS-POS-TOTAL-ED   DELIMITED BY SIZE
+                     INTO POSICAOO
+              END-STRING
+           END-IF.
+           EXIT.
+      *
+       4400-SPOOL-ALL-ROWS.
+      * Percorre CUSTFILE do inicio ao fim, pelo indice ativo, e grava
+      * cada linha no SPOOL de saida via EXEC CICS SPOOLWRITE, para ser
+      * consultado/impresso como um relatorio batch comum.
+           MOVE SPACES TO WS-SPOOL-LINE.
+           MOVE '*** CUSTFILE - EXPORTACAO COMPLETA (TRN2/PF9) ***'
+               TO WS-SPOOL-LINE.
+      *
+           EXEC CICS SPOOLOPEN OUTPUT
+               TOKEN(WS-SPOOL-TOKEN)
+           END-EXEC.
+           EXEC CICS SPOOLWRITE
+               TOKEN(WS-SPOOL-TOKEN)
+               FROM(WS-SPOOL-LINE)
+               LENGTH(LENGTH OF WS-SPOOL-LINE)
+           END-EXEC.
+      *
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 MOVE LOW-VALUES TO CUST-NOME
+                 EXEC CICS STARTBR
+                     FILE('CUSTFILN')
+                     RIDFLD(CUST-NOME)
+                     GENERIC
+                     GTEQ
+                 END-EXEC
+              WHEN OTHER
+                 MOVE LOW-VALUES TO CUST-ID
+                 EXEC CICS STARTBR
+                     FILE('CUSTFILE')
+                     RIDFLD(CUST-ID)
+                     GENERIC
+                     GTEQ
+                 END-EXEC
+           END-EVALUATE.
+      *
+           MOVE 'N' TO WS-EXPORT-SWITCH.
+           PERFORM UNTIL WS-EXPORT-DONE
+              PERFORM 4050-READNEXT-CURRENT-INDEX
+              IF EIBRESP = DFHRESP(ENDFILE)
+                 SET WS-EXPORT-DONE TO TRUE
+              ELSE
+                 MOVE SPACES TO WS-SPOOL-LINE
+                 STRING CUST-ID        DELIMITED BY SIZE
+                        '  '           DELIMITED BY SIZE
+                        CUST-NOME      DELIMITED BY SIZE
+                        '  '           DELIMITED BY SIZE
+                        CUST-NOME-CONT DELIMITED BY SIZE
+                        INTO WS-SPOOL-LINE
+                 END-STRING
+                 EXEC CICS SPOOLWRITE
+                     TOKEN(WS-SPOOL-TOKEN)
+                     FROM(WS-SPOOL-LINE)
+                     LENGTH(LENGTH OF WS-SPOOL-LINE)
+                 END-EXEC
+              END-IF
+           END-PERFORM.
+      *
+           EVALUATE TRUE
+              WHEN CA-BROWSE-BY-NOME
+                 EXEC CICS ENDBR FILE('CUSTFILN') END-EXEC
+              WHEN OTHER
+                 EXEC CICS ENDBR FILE('CUSTFILE') END-EXEC
+           END-EVALUATE.
+           EXEC CICS SPOOLCLOSE
+               TOKEN(WS-SPOOL-TOKEN)
+           END-EXEC.
+           EXIT.
+      *
+       5000-SEND-AND-RETURN.
+      * Envia o mapa populado e retorna para o CICS
+      *
+           MOVE WS-MSG-SAIDA TO MSGO.
+           PERFORM 4250-BUILD-POSITION-MSG.
+      *
+           EXEC CICS SEND
+               MAP('MYMAP2')
+               MAPSET('MYSET2')
+               FROM(WS-MYMAP2-AREA)
+               ERASE
+           END-EXEC.
+      *
+           EXEC CICS RETURN
+               TRANSID('TRN2')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE ERRO
+      *================================================================*
+       9000-CICS-ERROR.
+           DISPLAY 'ERRO GRAVE DE CICS. FUNCAO: ' EIBFN.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+       9100-MAPFAIL-ERROR.
+           DISPLAY 'ERRO DE MAPFAIL.'.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+       9200-NOTFND-ERROR.
+           DISPLAY 'REGISTRO NAO ENCONTRADO NO VSAM.'.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+       9300-ENDFILE-ERROR.
+      * Esta condicao e tratada no loop (4000-), mas se ocorrer
+      * fora dele, e um erro.
+           DISPLAY 'ERRO DE ENDFILE FORA DO LOOP DE BROWSE.'.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+       9900-PROGRAM-ABEND.
+      * Envia mensagem de erro fatal ao usuario e encerra
+           EXEC CICS SEND
+               TEXT
+               FROM('ERRO IRRECUPERAVEL. CONTATE O SUPORTE.')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+           EXIT.
