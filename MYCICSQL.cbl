@@ -1,124 +1,603 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MYCICSQL.
-       AUTHOR.     MARCIO MARCOS.
-      *
-      *================================================================*
-      * PROGRAMA CICS - CONSULTA SIMPLES DB2
-      *
-      * TRANSACAO: 'TRN3' (Exemplo)
-      * MAPA:      'MYMAP3'
-      * TABELA:    'TB_CLIENTES'
-      *
-      * LOGICA:
-      * 1. Envia tela limpa.
-      * 2. Usuario digita um ID e aperta ENTER.
-      * 3. Programa le o ID, executa um 'SELECT' no DB2.
-      * 4. Programa exibe os dados ou uma mensagem de erro na tela.
-      *================================================================*
-      *
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-      *--- VARIAVEIS DE CONTROLE
-       01 WS-PROGRAM-VARS.
-           05 WS-MSG-SAIDA        PIC X(70).
-           05 WS-ID-ENTRADA       PIC X(10).
-      *
-      *----------------------------------------------------------------*
-      * AREAS DE COMUNICACAO SQL E DCLGEN
-      *----------------------------------------------------------------*
-      *--- SQL COMMUNICATION AREA (SEMPRE NECESSARIA)
-           EXEC SQL INCLUDE SQLCA END-EXEC.
-      *
-      *--- DCLGEN (COPYBOOK) DA TABELA TB_CLIENTES
-           EXEC SQL INCLUDE DCLCLI END-EXEC.
-      * (O DCLGEN contera as variaveis D-ID-CLIENTE, D-NOME-CLIENTE...)
-      *
-      *--- VARIAVEL DE CONTROLE DO SQLCODE (BOA PRATICA)
-       01 WS-SQL-CONTROLE.
-           05 WS-SQLCODE            PIC S9(09) COMP VALUE 0.
-              88 SQL-OK             VALUE 0.
-              88 SQL-NOT-FOUND      VALUE +100.
-      *
-      *--- MAPA SIMBOLICO (GERADO PELO BMS)
-       COPY MYMAP3C.
-      *
-      *--- AREA DE COMUNICACAO (PARA "LEMBRAR" DADOS ENTRE EXECUCOES)
-       01 WS-COMMAREA.
-           05 CA-DUMMY             PIC X(01). *> Apenas para exemplo
-      *
-      *--- COPYBOOKS PADRAO CICS
-       COPY DFHAID.
-      *
-       LINKAGE SECTION.
-      *
-       01 DFHEIBLK.
-          COPY DFHEIBLK.
-       01 DFHCOMMAREA             PIC X(01). *> Tamanho de WS-COMMAREA
-      *
-       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
-       MAIN-PROCEDURE.
-      *--- CONFIGURA O MANIPULADOR DE ERROS
-           EXEC CICS HANDLE CONDITION
-               ERROR(9000-CICS-ERROR)
-               MAPFAIL(9100-MAPFAIL-ERROR)
-           END-EXEC.
-           EXEC CICS HANDLE ABEND
-               PROGRAM(9900-PROGRAM-ABEND)
-           END-EXEC.
-      *
-      *--- O CORACAO DO PROGRAMA: VERIFICA O TAMANHO DA COMMAREA
-           EVALUATE EIBCALEN
-               WHEN 0
-                   PERFORM 1000-FIRST-TIME
-               WHEN OTHER
-                   PERFORM 2000-SUBSEQUENT-TIME
-           END-EVALUATE.
-       GOBACK.
-      *
-      *================================================================*
-      * PARAGRAFOS DE PROCESSAMENTO PRINCIPAL
-      *================================================================*
-      *
-       1000-FIRST-TIME.
-      * Logica para a primeira execucao da transacao.
-           INITIALIZE WS-COMMAREA.
-           INITIALIZE MYMAP3O. *> Limpa o mapa (Area de Output)
-      *
-           MOVE 'DIGITE O ID DO CLIENTE E TECLE ENTER:' TO MSGO.
-      *
-      *--- ENVIA O MAPA (TELA) PARA O TERMINAL
-           EXEC CICS SEND
-               MAP('MYMAP3')
-               MAPSET('MYSET3')
-               FROM(MYMAP3O)
-               ERASE                 *> Apaga a tela
-           END-EXEC.
-      *
-           PERFORM 4000-RETURN-TO-CICS.
-           EXIT.
-      *
-       2000-SUBSEQUENT-TIME.
-      * Logica para quando o usuario ja esta na tela e aperta algo.
-           MOVE DFHCOMMAREA TO WS-COMMAREA.
-      *
-           EVALUATE EIBAID
-      *
-      * CASO 2A: Usuario apertou ENTER
-               WHEN DFHENTER
-                   PERFORM 2100-PROCESS-ENTER
-      *
-      * CASO 2B: Usuario apertou PF3 (Sair)
-               WHEN DFHPF3
-                   PERFORM 3000-PROCESS-EXIT
-      *
-      * CASO 2C: Outra tecla (Clear, PA1, etc.)
-               WHEN OTHER
-                   MOVE 'TECLA INVALIDA. USE ENTER OU PF3.' TO MSGO
-                   PERFORM 4000-RETURN-TO-CICS
-           END-EVALUATE.
-           EXIT.
-      *
-       2100-PROCESS-ENTER.
-      * Usuario apertou ENTER. Devemos ler os dados da tela.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYCICSQL.
+       AUTHOR.     MARCIO MARCOS.
+      *
+      *================================================================*
+      * PROGRAMA CICS - CONSULTA SIMPLES DB2
+      *
+      * TRANSACAO: 'TRN3' (Exemplo)
+      * MAPA:      'MYMAP3'
+      * TABELA:    'TB_CLIENTES'
+      *
+      * LOGICA:
+      * 1. Envia tela limpa.
+      * 2. ENTER: usuario digitou um ID (busca exata), parte do NOME
+      *    (busca LIKE, lista ate 10 resultados p/ escolha em SELI) ou
+      *    um SELI (escolhe um item da lista mostrada).
+      * 3. PF5: entra em modo de edicao do registro exibido.
+      * 4. PF6: confirma a edicao (UPDATE em TB_CLIENTES).
+      * 5. PF3: sai.
+      *
+      * O NOME_CLIENTE EXIBIDO E MASCARADO CONFORME O NIVEL DE
+      * AUTORIZACAO DO OPERADOR (EIBOPID) - MESMO MECANISMO DO MYCICSBQ:
+      * TABELA CARREGADA EM 1050-LOAD-AUTH-TABLE, NAO
+      * CADASTRADO = MASCARADO (PADRAO SEGURO).
+      *
+      * TODA CHAMADA SQL E CRONOMETRADA (ASKTIME ANTES/DEPOIS) E O
+      * TEMPO GASTO E MOSTRADO NO CAMPO DIAGNOSTICO DA TELA (DIAGO) E
+      * REGISTRADO VIA DISPLAY, PARA SEPARAR LENTIDAO DO DB2 DE
+      * LENTIDAO DE REDE/CICS.
+      *
+      * TODO UPDATE BEM SUCEDIDO EM TB_CLIENTES GRAVA UMA LINHA NO
+      * DIARIO DE ALTERACOES (COPYBOOK MYJRNLC, TABELA
+      * TB_CLIENTES_JOURNAL) COM PROGRAMA, TASK, DATA/HORA E O VALOR DO
+      * NOME ANTES/DEPOIS.
+      *
+      * NOME_CLIENTE_CONT GUARDA A CONTINUACAO DA RAZAO SOCIAL DE
+      * CLIENTES CORPORATIVOS QUE NAO CABEM EM NOME_CLIENTE.
+      * ESTA TELA MOSTRA/EDITA UM UNICO CLIENTE POR VEZ (SEM O LIMITE DE
+      * LARGURA DE UMA LISTA), ENTAO O CAMPO DE CONTINUACAO E EXIBIDO E
+      * EDITAVEL DA MESMA FORMA QUE O NOME PRINCIPAL, COM O MESMO
+      * MASCARAMENTO E REGISTRADO NO DIARIO DE ALTERACOES.
+      *================================================================*
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *--- VARIAVEIS DE CONTROLE
+       01 WS-PROGRAM-VARS.
+           05 WS-MSG-SAIDA        PIC X(70).
+           05 WS-ID-ENTRADA       PIC X(10).
+           05 WS-SUB              PIC 9(02) COMP. *> Subscrito do loop
+      *
+      *--- MASCARAMENTO DE CAMPOS POR OPERADOR (EIBOPID). MESMO DESENHO
+      *--- DO MYCICSBQ: NIVEL PADRAO (OPERADOR NAO
+      *--- CADASTRADO) E MASCARADO, NUNCA COMPLETO.
+       01 WS-AUTH-CONTROLE.
+           05 WS-AUTH-COUNT        PIC 9(02) COMP VALUE ZERO.
+           05 WS-AUTH-ENTRY OCCURS 10 TIMES INDEXED BY WS-AUTH-IDX.
+              10 WS-AUTH-OPID      PIC X(03). *> EIBOPID real e X(3)
+              10 WS-AUTH-LEVEL     PIC X(01).
+           05 WS-CURRENT-AUTH-LEVEL PIC X(01) VALUE 'M'.
+              88 CURRENT-AUTH-FULL   VALUE 'F'.
+              88 CURRENT-AUTH-MASKED VALUE 'M'.
+              88 CURRENT-AUTH-NONE   VALUE 'N'.
+           05 WS-MASKED-NOME       PIC X(40).
+      *--- MASCARAMENTO DA CONTINUACAO DA RAZAO SOCIAL -
+      *--- MESMA POLITICA DE NIVEL DE AUTORIZACAO DE WS-MASKED-NOME,
+      *--- JA QUE E
+      *--- A MESMA RAZAO SOCIAL, SO QUE NA PARTE QUE NAO COUBE EM
+      *--- CUST-NOME/NOME_CLIENTE.
+           05 WS-MASKED-NOME-CONT  PIC X(40).
+      *
+      *--- CRONOMETRAGEM DAS CHAMADAS SQL
+       01 WS-TIMING-VARS.
+           05 WS-TIME-BEFORE       PIC S9(15) COMP-3 VALUE 0.
+           05 WS-TIME-AFTER        PIC S9(15) COMP-3 VALUE 0.
+           05 WS-ELAPSED-MS        PIC S9(15) COMP-3 VALUE 0.
+           05 WS-ELAPSED-ED        PIC ZZZZZ9.
+           05 WS-SQL-DESC          PIC X(20).
+      *
+      *--- DIARIO DE ALTERACOES DE TB_CLIENTES. LAYOUT
+      *--- COMPARTILHADO COM QUALQUER OUTRO PROGRAMA QUE ATUALIZE
+      *--- TB_CLIENTES (COPYBOOK MYJRNLC).
+       COPY MYJRNLC.
+      *
+      *----------------------------------------------------------------*
+      * AREAS DE COMUNICACAO SQL E DCLGEN
+      *----------------------------------------------------------------*
+      *--- SQL COMMUNICATION AREA (SEMPRE NECESSARIA)
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      *--- DCLGEN (COPYBOOK) DA TABELA TB_CLIENTES
+           EXEC SQL INCLUDE DCLCLI END-EXEC.
+      * (O DCLGEN contera as variaveis D-ID-CLIENTE, D-NOME-CLIENTE,
+      * D-NOME-CLIENTE-CONT... - CONTINUACAO DA RAZAO SOCIAL)
+      *
+      *--- VARIAVEL DE CONTROLE DO SQLCODE (BOA PRATICA)
+       01 WS-SQL-CONTROLE.
+           05 WS-SQLCODE            PIC S9(09) COMP VALUE 0.
+              88 SQL-OK             VALUE 0.
+              88 SQL-NOT-FOUND      VALUE +100.
+      *
+      *--- MAPA SIMBOLICO (GERADO PELO BMS). ALEM DE ID-CLIENTEI/O,
+      *--- NOME-CLIENTEO E MSGO, ASSUME OS CAMPOS: NOMEI (BUSCA PARCIAL
+      *--- POR NOME), SELI (ESCOLHA NA LISTA),
+      *--- ID-LISTAO/NOME-LISTAO OCCURS 10 (RESULTADOS DA BUSCA),
+      *--- NOME-CLIENTEI (CAMPO EDITAVEL EM MODO DE EDICAO)
+      *--- E DIAGO (TEMPO DA ULTIMA CHAMADA SQL EM MS).
+      *--- ASSUME TAMBEM NOME-CONTO (EXIBICAO DA CONTINUACAO DA RAZAO
+      *--- SOCIAL) E NOME-CONTI/NOMECONL (CAMPO EDITAVEL DA CONTINUACAO
+      *--- EM MODO DE EDICAO) - MESMA TELA DE EDICAO DO NOME
+      *--- PRINCIPAL, JA QUE ESTA TELA (AO CONTRARIO DA LISTA DE 20
+      *--- LINHAS DO MYCICSBR) EXIBE UM UNICO CLIENTE POR VEZ.
+       COPY MYMAP3C.
+      *
+      *--- CONTROLE DA BUSCA POR NOME (LIKE) E DA LISTA DE RESULTADOS
+       01 WS-SEARCH-VARS.
+           05 WS-NOME-LIKE         PIC X(42). *> '%' + nome + '%'
+           05 WS-MATCH-COUNT       PIC 9(02) COMP VALUE ZERO.
+           05 WS-LIST-IDS OCCURS 10 TIMES PIC X(10).
+      *
+      *--- AREA DE COMUNICACAO (LEMBRA O REGISTRO EXIBIDO E O MODO)
+       01 WS-COMMAREA.
+           05 CA-LAST-ID-CLIENTE   PIC X(10).
+           05 CA-EDIT-FLAG         PIC X(01) VALUE 'N'.
+              88 CA-EDIT-MODE-ON     VALUE 'Y'.
+           05 CA-LIST-FLAG         PIC X(01) VALUE 'N'.
+              88 CA-LIST-IS-ACTIVE   VALUE 'Y'.
+           05 CA-LIST-IDS OCCURS 10 TIMES PIC X(10).
+      *
+      *--- COPYBOOKS PADRAO CICS
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHEIBLK.
+          COPY DFHEIBLK.
+       01 DFHCOMMAREA             PIC X(112). *> Tamanho de WS-COMMAREA
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-PROCEDURE.
+      *--- CONFIGURA O MANIPULADOR DE ERROS
+           EXEC CICS HANDLE CONDITION
+               ERROR(9000-CICS-ERROR)
+               MAPFAIL(9100-MAPFAIL-ERROR)
+           END-EXEC.
+           EXEC CICS HANDLE ABEND
+               PROGRAM(9900-PROGRAM-ABEND)
+           END-EXEC.
+      *
+      *--- NIVEL DE AUTORIZACAO DO OPERADOR (EIBOPID NAO MUDA DURANTE
+      *--- A TASK, ENTAO BASTA CALCULAR UMA VEZ AQUI)
+           PERFORM 1050-LOAD-AUTH-TABLE.
+           PERFORM 1060-GET-AUTH-LEVEL.
+      *
+      *--- O CORACAO DO PROGRAMA: VERIFICA O TAMANHO DA COMMAREA
+           EVALUATE EIBCALEN
+               WHEN 0
+                   PERFORM 1000-FIRST-TIME
+               WHEN OTHER
+                   PERFORM 2000-SUBSEQUENT-TIME
+           END-EVALUATE.
+       GOBACK.
+      *
+       1050-LOAD-AUTH-TABLE.
+      * Carrega a tabela de autorizacao por operador. Mesmo desenho
+      * (e mesmos exemplos) do MYCICSBQ - qualquer EIBOPID
+      * fora estes dois cai no nivel padrao 'M' (mascarado).
+           SET WS-AUTH-IDX TO 1.
+           MOVE 'SUP' TO WS-AUTH-OPID(WS-AUTH-IDX).
+           MOVE 'F'   TO WS-AUTH-LEVEL(WS-AUTH-IDX).
+           SET WS-AUTH-IDX UP BY 1.
+           MOVE 'AUD' TO WS-AUTH-OPID(WS-AUTH-IDX).
+           MOVE 'F'   TO WS-AUTH-LEVEL(WS-AUTH-IDX).
+      *
+           MOVE WS-AUTH-IDX TO WS-AUTH-COUNT.
+           EXIT.
+      *
+       1060-GET-AUTH-LEVEL.
+      * Busca o nivel de autorizacao de EIBOPID na tabela. Varredura
+      * linear (mesmo raciocinio do MYCICS e do MYCICSBQ - tabela
+      * pequena, sem chave composta a justificar SEARCH ALL).
+           MOVE 'M' TO WS-CURRENT-AUTH-LEVEL. *> padrao seguro
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+                   UNTIL WS-AUTH-IDX > WS-AUTH-COUNT
+              IF WS-AUTH-OPID(WS-AUTH-IDX) = EIBOPID
+                 MOVE WS-AUTH-LEVEL(WS-AUTH-IDX)
+                     TO WS-CURRENT-AUTH-LEVEL
+                 MOVE WS-AUTH-COUNT TO WS-AUTH-IDX *> sai do loop
+              END-IF
+           END-PERFORM.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE PROCESSAMENTO PRINCIPAL
+      *================================================================*
+      *
+       1000-FIRST-TIME.
+      * Logica para a primeira execucao da transacao.
+           INITIALIZE WS-COMMAREA.
+           INITIALIZE MYMAP3O. *> Limpa o mapa (Area de Output)
+      *
+           MOVE 'DIGITE O ID OU PARTE DO NOME E TECLE ENTER:' TO MSGO.
+      *
+      *--- ENVIA O MAPA (TELA) PARA O TERMINAL
+           EXEC CICS SEND
+               MAP('MYMAP3')
+               MAPSET('MYSET3')
+               FROM(MYMAP3O)
+               ERASE                 *> Apaga a tela
+           END-EXEC.
+      *
+           PERFORM 4000-RETURN-TO-CICS.
+           EXIT.
+      *
+       2000-SUBSEQUENT-TIME.
+      * Logica para quando o usuario ja esta na tela e aperta algo.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+      *
+           EVALUATE EIBAID
+      *
+      * CASO 2A: Usuario apertou ENTER
+               WHEN DFHENTER
+                   PERFORM 2100-PROCESS-ENTER
+      *
+      * CASO 2B: Usuario apertou PF5 (Entrar em modo de edicao)
+               WHEN DFHPF5
+                   PERFORM 2400-PROCESS-EDIT-MODE
+      *
+      * CASO 2C: Usuario apertou PF6 (Confirmar a edicao)
+               WHEN DFHPF6
+                   PERFORM 2500-PROCESS-CONFIRM-UPDATE
+      *
+      * CASO 2D: Usuario apertou PF3 (Sair)
+               WHEN DFHPF3
+                   PERFORM 3000-PROCESS-EXIT
+      *
+      * CASO 2E: Outra tecla (Clear, PA1, etc.)
+               WHEN OTHER
+                   MOVE 'TECLA INVALIDA. USE ENTER, PF3, PF5 OU PF6.'
+                       TO MSGO
+                   PERFORM 4000-RETURN-TO-CICS
+           END-EVALUATE.
+           EXIT.
+      *
+       2100-PROCESS-ENTER.
+      * Usuario apertou ENTER. Devemos ler os dados da tela: pode ser um
+      * ID exato, parte de um NOME (busca LIKE) ou a escolha (SELI) de
+      * um item de uma lista mostrada anteriormente.
+           EXEC CICS RECEIVE
+               MAP('MYMAP3')
+               MAPSET('MYSET3')
+               INTO(MYMAP3I)
+           END-EXEC.
+      *
+           EVALUATE TRUE
+              WHEN CA-LIST-IS-ACTIVE AND SELIL > 0
+                 PERFORM 2150-PROCESS-PICK-FROM-LIST
+              WHEN IDCLIL > 0
+                 MOVE ID-CLIENTEI TO WS-ID-ENTRADA
+                 PERFORM 2200-PROCESS-EXACT-LOOKUP
+              WHEN NOMEIL > 0
+                 PERFORM 2300-PROCESS-NAME-SEARCH
+              WHEN OTHER
+                 MOVE 'INFORME UM ID OU PARTE DO NOME.' TO MSGO
+                 PERFORM 4000-RETURN-TO-CICS
+           END-EVALUATE.
+           EXIT.
+      *
+       2150-PROCESS-PICK-FROM-LIST.
+      * Usuario escolheu o item SELI da ultima lista de busca por nome.
+           IF SELI < 1 OR SELI > WS-MATCH-COUNT
+              MOVE 'ITEM INVALIDO NA LISTA.' TO MSGO
+              PERFORM 4000-RETURN-TO-CICS
+           ELSE
+              MOVE CA-LIST-IDS(SELI) TO WS-ID-ENTRADA
+              PERFORM 2200-PROCESS-EXACT-LOOKUP
+           END-IF.
+           EXIT.
+      *
+       2200-PROCESS-EXACT-LOOKUP.
+      * Busca exata por ID_CLIENTE (fluxo original de TRN3), cronome-
+      * trada.
+           MOVE WS-ID-ENTRADA TO D-ID-CLIENTE.
+           MOVE 'N' TO CA-LIST-FLAG.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-TIME-BEFORE) END-EXEC.
+           EXEC SQL
+               SELECT NOME_CLIENTE, NOME_CLIENTE_CONT
+                 INTO :D-NOME-CLIENTE, :D-NOME-CLIENTE-CONT
+                 FROM TB_CLIENTES
+                WHERE ID_CLIENTE = :D-ID-CLIENTE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EXEC CICS ASKTIME ABSTIME(WS-TIME-AFTER) END-EXEC.
+           MOVE 'SELECT-EXATO' TO WS-SQL-DESC.
+           PERFORM 4600-LOG-SQL-TIMING.
+      *
+           IF SQL-OK
+              MOVE D-ID-CLIENTE TO CA-LAST-ID-CLIENTE
+              MOVE 'N' TO CA-EDIT-FLAG
+              PERFORM 4500-MASK-NOME-CLIENTE
+              MOVE D-ID-CLIENTE TO ID-CLIENTEO
+              MOVE WS-MASKED-NOME TO NOME-CLIENTEO
+              MOVE WS-MASKED-NOME-CONT TO NOME-CONTO
+              MOVE 'CLIENTE ENCONTRADO. PF5 PARA EDITAR.' TO MSGO
+           ELSE
+              MOVE SPACES TO CA-LAST-ID-CLIENTE
+              MOVE SPACES TO ID-CLIENTEO
+              MOVE SPACES TO NOME-CLIENTEO
+              MOVE SPACES TO NOME-CONTO
+              MOVE 'CLIENTE NAO ENCONTRADO.' TO MSGO
+           END-IF.
+      *
+           PERFORM 4000-RETURN-TO-CICS.
+           EXIT.
+      *
+       2300-PROCESS-NAME-SEARCH.
+      * Busca parcial (LIKE) por NOME_CLIENTE, cronometrada. Se houver
+      * exatamente 1 resultado, exibe direto; se
+      * houver mais de um, monta uma lista (ate 10) p/ escolha em SELI.
+           MOVE SPACES TO WS-NOME-LIKE.
+           STRING '%' DELIMITED BY SIZE
+                  NOMEI(1:NOMEIL) DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+                  INTO WS-NOME-LIKE.
+      *
+           MOVE ZERO TO WS-MATCH-COUNT.
+           EXEC CICS ASKTIME ABSTIME(WS-TIME-BEFORE) END-EXEC.
+           EXEC SQL
+               DECLARE C_SEARCH CURSOR FOR
+                  SELECT ID_CLIENTE, NOME_CLIENTE
+                  FROM TB_CLIENTES
+                  WHERE NOME_CLIENTE LIKE :WS-NOME-LIKE
+                  ORDER BY NOME_CLIENTE ASC
+           END-EXEC.
+           EXEC SQL OPEN C_SEARCH END-EXEC.
+      *
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 10
+              EXEC SQL
+                  FETCH C_SEARCH INTO :D-ID-CLIENTE, :D-NOME-CLIENTE
+              END-EXEC
+              MOVE SQLCODE TO WS-SQLCODE
+              IF SQL-NOT-FOUND
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO WS-MATCH-COUNT
+              MOVE D-ID-CLIENTE TO WS-LIST-IDS(WS-SUB)
+              MOVE D-ID-CLIENTE TO CA-LIST-IDS(WS-SUB)
+              PERFORM 4500-MASK-NOME-CLIENTE
+              MOVE D-ID-CLIENTE TO ID-LISTAO(WS-SUB)
+              MOVE WS-MASKED-NOME TO NOME-LISTAO(WS-SUB)
+           END-PERFORM.
+           EXEC SQL CLOSE C_SEARCH END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-TIME-AFTER) END-EXEC.
+           MOVE 'LIKE-NOME' TO WS-SQL-DESC.
+           PERFORM 4600-LOG-SQL-TIMING.
+      *
+           EVALUATE WS-MATCH-COUNT
+              WHEN 0
+                 MOVE 'N' TO CA-LIST-FLAG
+                 MOVE 'NENHUM CLIENTE ENCONTRADO COM ESSE NOME.'
+                     TO MSGO
+              WHEN 1
+                 MOVE 'N' TO CA-LIST-FLAG
+                 MOVE WS-LIST-IDS(1) TO WS-ID-ENTRADA
+                 PERFORM 2200-PROCESS-EXACT-LOOKUP
+              WHEN OTHER
+                 SET CA-LIST-IS-ACTIVE TO TRUE
+                 MOVE 'VARIOS CLIENTES ENCONTRADOS. DIGITE SELI.'
+                     TO MSGO
+           END-EVALUATE.
+      *
+           IF WS-MATCH-COUNT NOT = 1
+              PERFORM 4000-RETURN-TO-CICS
+           END-IF.
+           EXIT.
+      *
+       2400-PROCESS-EDIT-MODE.
+      * PF5: entra em modo de edicao do registro atualmente exibido.
+           IF CA-LAST-ID-CLIENTE = SPACES
+              MOVE 'NENHUM CLIENTE EXIBIDO PARA EDITAR.' TO MSGO
+           ELSE
+              IF CURRENT-AUTH-FULL
+                 SET CA-EDIT-MODE-ON TO TRUE
+                 MOVE CA-LAST-ID-CLIENTE TO ID-CLIENTEO
+                 MOVE 'DIGITE O NOVO NOME E TECLE PF6 P/ CONFIRMAR.'
+                     TO MSGO
+              ELSE
+                 MOVE 'SEM AUTORIZACAO PARA EDITAR ESTE REGISTRO.'
+                     TO MSGO
+              END-IF
+           END-IF.
+      *
+           PERFORM 4000-RETURN-TO-CICS.
+           EXIT.
+      *
+       2500-PROCESS-CONFIRM-UPDATE.
+      * PF6: confirma a edicao, com tratamento de SQLCODE e
+      * cronometragem da chamada.
+           EXEC CICS RECEIVE
+               MAP('MYMAP3')
+               MAPSET('MYSET3')
+               INTO(MYMAP3I)
+           END-EXEC.
+      *
+           IF NOT CA-EDIT-MODE-ON
+              MOVE 'NAO ESTA EM MODO DE EDICAO. USE PF5 PRIMEIRO.'
+                  TO MSGO
+              PERFORM 4000-RETURN-TO-CICS
+           ELSE
+              IF NOMECLIL = 0
+                 MOVE 'DIGITE O NOVO NOME.' TO MSGO
+                 PERFORM 4000-RETURN-TO-CICS
+              ELSE
+                 MOVE CA-LAST-ID-CLIENTE TO D-ID-CLIENTE
+                 MOVE NOME-CLIENTEI TO D-NOME-CLIENTE
+      *--- CONTINUACAO DA RAZAO SOCIAL - CAMPO OPCIONAL, PODE
+      *--- VIR EM BRANCO PARA CLIENTES SEM RAZAO SOCIAL ESTENDIDA
+                 MOVE NOME-CONTI TO D-NOME-CLIENTE-CONT
+      *
+      *--- CAPTURA O VALOR ANTES DA ALTERACAO PARA O DIARIO, ANTES QUE
+      *--- O UPDATE ABAIXO O SUBSTITUA
+                 MOVE SPACES TO WS-JRNL-NOME-ANTES
+                 MOVE SPACES TO WS-JRNL-NOME-CONT-ANTES
+                 EXEC SQL
+                     SELECT NOME_CLIENTE, NOME_CLIENTE_CONT
+                       INTO :WS-JRNL-NOME-ANTES,
+                            :WS-JRNL-NOME-CONT-ANTES
+                       FROM TB_CLIENTES
+                      WHERE ID_CLIENTE = :D-ID-CLIENTE
+                 END-EXEC
+      *
+                 EXEC CICS ASKTIME ABSTIME(WS-TIME-BEFORE) END-EXEC
+                 EXEC SQL
+                     UPDATE TB_CLIENTES
+                        SET NOME_CLIENTE = :D-NOME-CLIENTE,
+                            NOME_CLIENTE_CONT = :D-NOME-CLIENTE-CONT
+                      WHERE ID_CLIENTE = :D-ID-CLIENTE
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQLCODE
+                 EXEC CICS ASKTIME ABSTIME(WS-TIME-AFTER) END-EXEC
+                 MOVE 'UPDATE' TO WS-SQL-DESC
+                 PERFORM 4600-LOG-SQL-TIMING
+      *
+                 EVALUATE TRUE
+                    WHEN SQL-OK
+      *--- GRAVA O DIARIO ANTES DO SYNCPOINT: O INSERT NO DIARIO TEM
+      *--- QUE COMMITAR NA MESMA UNIDADE DE TRABALHO DO UPDATE, SENAO
+      *--- UMA FALHA ENTRE OS DOIS DEIXARIA A ALTERACAO COMMITADA SEM
+      *--- A LINHA DE AUDITORIA CORRESPONDENTE. SE O INSERT FALHAR,
+      *--- DESFAZ O UPDATE TAMBEM (SYNCPOINT ROLLBACK) EM VEZ DE
+      *--- COMMITAR UMA ALTERACAO SEM O REGISTRO DE AUDITORIA.
+                       PERFORM 4700-GRAVAR-JOURNAL
+                       IF SQL-OK
+                          EXEC CICS SYNCPOINT END-EXEC
+                          MOVE 'N' TO CA-EDIT-FLAG
+                          PERFORM 4500-MASK-NOME-CLIENTE
+                          MOVE D-ID-CLIENTE TO ID-CLIENTEO
+                          MOVE WS-MASKED-NOME TO NOME-CLIENTEO
+                          MOVE WS-MASKED-NOME-CONT TO NOME-CONTO
+                          MOVE 'CLIENTE ATUALIZADO COM SUCESSO.'
+                              TO MSGO
+                       ELSE
+                          EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                          MOVE 'ERRO NO DIARIO. ALTERACAO DESFEITA.'
+                              TO MSGO
+                       END-IF
+                    WHEN SQL-NOT-FOUND
+                       EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                       MOVE 'REGISTRO NAO ENCONTRADO PARA ATUALIZAR.'
+                           TO MSGO
+                    WHEN OTHER
+                       EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                       MOVE 'ERRO NO UPDATE. CONTATE O SUPORTE.'
+                           TO MSGO
+                 END-EVALUATE
+                 PERFORM 4000-RETURN-TO-CICS
+              END-IF
+           END-IF.
+           EXIT.
+      *
+       3000-PROCESS-EXIT.
+           EXEC CICS SEND
+               TEXT
+               FROM('Sessao de consulta encerrada.')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE I/O E APOIO
+      *================================================================*
+      *
+       4000-RETURN-TO-CICS.
+      * Envia o mapa populado e retorna para o CICS, guardando o estado
+      * (registro exibido, modo de edicao, lista de busca) na commarea.
+           EXEC CICS SEND
+               MAP('MYMAP3')
+               MAPSET('MYSET3')
+               FROM(MYMAP3O)
+               ERASE
+           END-EXEC.
+      *
+           EXEC CICS RETURN
+               TRANSID('TRN3')
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+           EXIT.
+      *
+       4500-MASK-NOME-CLIENTE.
+      * Aplica o mascaramento em D-NOME-CLIENTE conforme o nivel de
+      * autorizacao do operador corrente - identico ao
+      * 4500-MASK-NOME-CLIENTE do MYCICSBQ. Aplica a mesma politica na
+      * continuacao da razao social, D-NOME-CLIENTE-CONT.
+           EVALUATE TRUE
+              WHEN CURRENT-AUTH-FULL
+                 MOVE D-NOME-CLIENTE TO WS-MASKED-NOME
+                 MOVE D-NOME-CLIENTE-CONT TO WS-MASKED-NOME-CONT
+              WHEN CURRENT-AUTH-NONE
+                 MOVE '*** SEM AUTORIZACAO ***' TO WS-MASKED-NOME
+                 MOVE '*** SEM AUTORIZACAO ***' TO WS-MASKED-NOME-CONT
+              WHEN OTHER *> CURRENT-AUTH-MASKED (ou nivel desconhecido)
+                 MOVE SPACES TO WS-MASKED-NOME
+                 MOVE D-NOME-CLIENTE(1:1) TO WS-MASKED-NOME(1:1)
+                 MOVE ALL '*' TO WS-MASKED-NOME(2:39)
+                 MOVE SPACES TO WS-MASKED-NOME-CONT
+                 IF D-NOME-CLIENTE-CONT NOT = SPACES
+                    MOVE D-NOME-CLIENTE-CONT(1:1)
+                        TO WS-MASKED-NOME-CONT(1:1)
+                    MOVE ALL '*' TO WS-MASKED-NOME-CONT(2:39)
+                 END-IF
+           END-EVALUATE.
+           EXIT.
+      *
+       4600-LOG-SQL-TIMING.
+      * Calcula o tempo decorrido (ms) de uma chamada SQL cronometrada
+      * com ASKTIME antes/depois, registra via DISPLAY (log de sistema)
+      * e mostra no campo diagnostico da tela. ABSTIME e a
+      * contagem de milissegundos do CICS, entao a diferenca simples
+      * ja da o tempo decorrido.
+           COMPUTE WS-ELAPSED-MS = WS-TIME-AFTER - WS-TIME-BEFORE.
+           MOVE WS-ELAPSED-MS TO WS-ELAPSED-ED.
+           DISPLAY 'MYCICSQL SQL-TIMING ' WS-SQL-DESC ' '
+               WS-ELAPSED-ED 'MS SQLCODE=' WS-SQLCODE.
+           STRING WS-SQL-DESC DELIMITED BY SPACE
+               ' ' WS-ELAPSED-ED DELIMITED BY SIZE
+               'MS' DELIMITED BY SIZE
+               INTO DIAGO.
+           EXIT.
+      *
+      *--- GRAVA UMA LINHA NO DIARIO DE ALTERACOES DE TB_CLIENTES.
+      *--- CHAMADO SOMENTE APOS UM UPDATE BEM SUCEDIDO (SQL-OK),
+      *--- COM D-ID-CLIENTE/D-NOME-CLIENTE/D-NOME-CLIENTE-CONT JA
+      *--- CONTENDO O VALOR NOVO E WS-JRNL-NOME-ANTES/
+      *--- WS-JRNL-NOME-CONT-ANTES JA CAPTURADOS ANTES DO UPDATE
+      *--- (TAMBEM REGISTRA A CONTINUACAO DA RAZAO SOCIAL).
+       4700-GRAVAR-JOURNAL.
+           MOVE 'MYCICSQL' TO WS-JRNL-PROGRAM-NAME.
+           MOVE EIBTRMID TO WS-JRNL-TASK-ID.
+           MOVE D-ID-CLIENTE TO WS-JRNL-ID-CLIENTE.
+           MOVE D-NOME-CLIENTE TO WS-JRNL-NOME-DEPOIS.
+           MOVE D-NOME-CLIENTE-CONT TO WS-JRNL-NOME-CONT-DEPOIS.
+           EXEC SQL
+               INSERT INTO TB_CLIENTES_JOURNAL
+                   (PROGRAM_NAME, TASK_ID, CHANGE_TS, ID_CLIENTE,
+                    NOME_ANTES, NOME_DEPOIS,
+                    NOME_CONT_ANTES, NOME_CONT_DEPOIS)
+               VALUES
+                   (:WS-JRNL-PROGRAM-NAME, :WS-JRNL-TASK-ID,
+                    CURRENT TIMESTAMP, :WS-JRNL-ID-CLIENTE,
+                    :WS-JRNL-NOME-ANTES, :WS-JRNL-NOME-DEPOIS,
+                    :WS-JRNL-NOME-CONT-ANTES, :WS-JRNL-NOME-CONT-DEPOIS)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE ERRO
+      *================================================================*
+      *
+       9000-CICS-ERROR.
+           DISPLAY 'ERRO GRAVE DE CICS. FUNCAO: ' EIBFN.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+      *
+       9100-MAPFAIL-ERROR.
+           DISPLAY 'ERRO DE MAPFAIL.'.
+           PERFORM 9900-PROGRAM-ABEND.
+           EXIT.
+      *
+       9900-PROGRAM-ABEND.
+      * Envia mensagem de erro fatal ao usuario e encerra
+           EXEC CICS SEND
+               TEXT
+               FROM('ERRO IRRECUPERAVEL. CONTATE O SUPORTE.')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+           EXIT.
