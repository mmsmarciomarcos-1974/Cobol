@@ -4,8 +4,56 @@
       *
       * ESTE PROGRAMA SIMULA A MISTURA DE CORES BASICAS.
       * ELE RECEBE DUAS CORES COMO ENTRADA E MOSTRA O RESULTADO.
+      *
+      * MODO INTERATIVO (PADRAO): ACCEPT/DISPLAY, UM PAR DE CORES POR
+      * VEZ. MODO BATCH: SE INPUTDD ESTIVER PRESENTE (SELECT OPTIONAL
+      * PAIR-FILE), O PROGRAMA LE OS PARES DELE E GRAVA O RELATORIO
+      * EM OUTPUTDD SEM PERGUNTAR NADA, IGUAL A CONVENCAO DE ARQUIVOS
+      * OPCIONAIS JA USADA EM MYBATCH/MYDB2BAT (PARM-FILE/RESTART-
+      * FILE) PARA LIGAR/DESLIGAR COMPORTAMENTO CONFORME O DD ESTA OU
+      * NAO PRESENTE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *--- PARES DE CORES PARA O MODO BATCH (OPCIONAL; SE AUSENTE, O
+      *--- PROGRAMA SEGUE NO MODO INTERATIVO DE SEMPRE)
+           SELECT OPTIONAL PAIR-FILE ASSIGN TO INPUTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PAIR-FILE-STATUS.
+      *
+      *--- RELATORIO DO MODO BATCH (SO E ABERTO QUANDO INPUTDD EXISTE)
+           SELECT RPT-FILE ASSIGN TO OUTPUTDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-FILE-STATUS.
+      *
+      *--- HISTORICO DA SESSAO (GRAVADO EM TODA MISTURA, NOS DOIS
+      *--- MODOS, PARA QUE A SESSAO POSSA SER REVISADA DEPOIS)
+           SELECT LOG-FILE ASSIGN TO HISTLOGDD
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-LOG-FILE-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PAIR-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01 PAIR-RECORD.
+           05 PR-COR-1             PIC X(15).
+           05 PR-COR-2             PIC X(15).
+      *
+       FD  RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RPT-RECORD               PIC X(80).
+      *
+       FD  LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 LOG-RECORD                PIC X(80).
+      *
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * VARIAVEIS PARA ENTRADA DO USUARIO
@@ -25,6 +73,10 @@
       * VARIAVEL DE SAIDA
       *----------------------------------------------------------------*
        01 WS-COR-RESULTADO         PIC X(25).
+      *
+      *--- VALOR HEX APROXIMADO DO RESULTADO, PARA USO PROGRAMATICO
+      *--- (LABEL, SWATCH DE RELATORIO) ALEM DO NOME POR EXTENSO
+       01 WS-COR-RESULTADO-HEX     PIC X(07) VALUE SPACES.
 
       *----------------------------------------------------------------*
       * VARIAVEL DE CONTROLE DE LOOP
@@ -32,7 +84,42 @@
        01 WS-CONTROLE-LOOP         PIC X(1) VALUE 'S'.
            88 CONTINUAR-PROGRAMA             VALUE 'S', 's'.
            88 ENCERRAR-PROGRAMA              VALUE 'N', 'n'.
-
+      *
+      *----------------------------------------------------------------*
+      * TABELA DE CORES VALIDAS (BASICAS + DERIVADAS QUE O PROGRAMA
+      * JA PRODUZ), USADA PARA VALIDAR A ENTRADA E AUTORIZAR AS
+      * DERIVADAS A SEREM ENCADEADAS COMO ENTRADA DE UMA NOVA MISTURA.
+      *----------------------------------------------------------------*
+       01 WS-CORES-VALIDAS-TABLE.
+           05 WS-CORES-VALIDAS OCCURS 20 TIMES
+                                INDEXED BY WS-COR-IDX
+                                PIC X(15).
+       01 WS-QTD-CORES-VALIDAS     PIC 9(02) COMP VALUE 20.
+       01 WS-COR-A-VALIDAR         PIC X(15).
+       01 WS-COR-VALIDA-FLAG       PIC X(01) VALUE 'N'.
+           88 COR-E-VALIDA               VALUE 'S'.
+           88 COR-NAO-VALIDA             VALUE 'N'.
+      *
+      *----------------------------------------------------------------*
+      * CONTROLE DE MODO DE EXECUCAO (INTERATIVO X BATCH) E DE FIM DE
+      * ARQUIVO DO MODO BATCH
+      *----------------------------------------------------------------*
+       01 WS-MODO-EXECUCAO         PIC X(01) VALUE 'I'.
+           88 MODO-INTERATIVO            VALUE 'I'.
+           88 MODO-BATCH                 VALUE 'B'.
+       01 WS-EOF-PAIR-FILE         PIC X(01) VALUE 'N'.
+           88 FIM-PAIR-FILE              VALUE 'S'.
+      *
+      *----------------------------------------------------------------*
+      * FILE STATUS DOS ARQUIVOS
+      *----------------------------------------------------------------*
+       01 WS-FILE-STATUS-VARS.
+           05 WS-PAIR-FILE-STATUS  PIC X(02).
+           05 WS-RPT-FILE-STATUS   PIC X(02).
+              88 WS-RPT-OK               VALUE '00'.
+           05 WS-LOG-FILE-STATUS   PIC X(02).
+              88 WS-LOG-OK               VALUE '00'.
+      *
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *
@@ -44,37 +131,62 @@
            DISPLAY " ".
            DISPLAY "Cores primarias: VERMELHO, AZUL, AMARELO".
            DISPLAY "Outras: BRANCO, PRETO".
+           DISPLAY "Derivadas (podem ser encadeadas): VERDE, ".
+           DISPLAY "LARANJA, ROXO, ROSA, CINZA, VINHO, LILAS, ".
+           DISPLAY "AMARELO CLARO, AZUL CLARO, AZUL ESCURO.".
            DISPLAY " ".
       *
-      * INICIA O LOOP PRINCIPAL DO PROGRAMA
+           PERFORM 050-CARREGAR-CORES-VALIDAS.
       *
-           PERFORM UNTIL ENCERRAR-PROGRAMA
+           OPEN OUTPUT LOG-FILE.
+      *
+           PERFORM 400-DETECTAR-MODO-EXECUCAO.
+      *
+           IF MODO-BATCH
+               PERFORM 410-PROCESSAR-BATCH
+           ELSE
+      *
+      * INICIA O LOOP PRINCIPAL DO PROGRAMA (MODO INTERATIVO)
+      *
+               PERFORM UNTIL ENCERRAR-PROGRAMA
       *
       * LIMPA AS VARIAVEIS PARA A NOVA EXECUCAO
       *
-              INITIALIZE WS-CORES-ENTRADA
-                         WS-CORES-PROCESSADAS
-                         WS-COR-RESULTADO
+                   INITIALIZE WS-CORES-ENTRADA
+                              WS-CORES-PROCESSADAS
+                              WS-COR-RESULTADO
+                              WS-COR-RESULTADO-HEX
       *
-      * OBTEM AS CORES DO USUARIO
+      * OBTEM AS CORES DO USUARIO (JA VALIDADAS)
       *
-              PERFORM 100-OBTER-CORES
+                   PERFORM 100-OBTER-CORES
       *
       * PROCESSA A MISTURA
       *
-              PERFORM 200-MISTURAR-CORES
+                   PERFORM 200-MISTURAR-CORES
+      *
+      * DEFINE O HEX APROXIMADO DO RESULTADO
+      *
+                   PERFORM 250-DEFINIR-COR-HEX
       *
       * EXIBE O RESULTADO
       *
-              PERFORM 300-EXIBIR-RESULTADO
+                   PERFORM 300-EXIBIR-RESULTADO
+      *
+      * GRAVA A MISTURA NO HISTORICO DA SESSAO
+      *
+                   PERFORM 420-GRAVAR-LOG
       *
       * VERIFICA SE O USUARIO QUER CONTINUAR
       *
-              DISPLAY "Deseja misturar outras cores? (S/N): "
-			  DISPLAY " "
-              ACCEPT WS-CONTROLE-LOOP
-	  *
-           END-PERFORM.
+                   DISPLAY "Deseja misturar outras cores? (S/N): "
+                   DISPLAY " "
+                   ACCEPT WS-CONTROLE-LOOP
+      *
+               END-PERFORM
+           END-IF.
+      *
+           CLOSE LOG-FILE.
       *
       * FIM DO PROGRAMA
       *
@@ -82,79 +194,274 @@
            STOP RUN.
       *
       *----------------------------------------------------------------*
-      * PARAGRAFO PARA OBTER A ENTRADA DO USUARIO
+      * CARREGA A TABELA DE CORES VALIDAS. AS 5 PRIMEIRAS SAO AS
+      * BASICAS ORIGINAIS; AS DEMAIS SAO AS DERIVADAS QUE O PROGRAMA
+      * JA PRODUZIA MAS QUE ANTES NAO ERAM ACEITAS DE VOLTA COMO
+      * ENTRADA.
+      *----------------------------------------------------------------*
+       050-CARREGAR-CORES-VALIDAS.
+           SET WS-COR-IDX TO 1.
+           MOVE "VERMELHO"       TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "AZUL"           TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "AMARELO"        TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "BRANCO"         TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "PRETO"          TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "VERDE"          TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "LARANJA"        TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "ROXO"           TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "ROSA"           TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "CINZA"          TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "VINHO"          TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "LILAS"          TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "AMARELO CLARO"  TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "AZUL CLARO"     TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "AZUL ESCURO"    TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "VERDE CLARO"    TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "VERDE ESCURO"   TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "LARANJA CLARO"  TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "LARANJA ESCURO" TO WS-CORES-VALIDAS(WS-COR-IDX).
+           SET WS-COR-IDX UP BY 1.
+           MOVE "ROXO ESCURO"    TO WS-CORES-VALIDAS(WS-COR-IDX).
+      *
+      *----------------------------------------------------------------*
+      * PARAGRAFO PARA OBTER A ENTRADA DO USUARIO, VALIDANDO CADA COR
+      * CONTRA WS-CORES-VALIDAS E REPETINDO O PROMPT ATE UMA ENTRADA
+      * RECONHECIDA (EM VEZ DE DEIXAR UM TYPO CAIR SILENCIOSAMENTE EM
+      * "COMBINACAO NAO PROGRAMADA" DUAS PARAGRAFOS DEPOIS).
       *----------------------------------------------------------------*
        100-OBTER-CORES.
-           DISPLAY "Digite a primeira cor: "
-           ACCEPT WS-COR-1.
-
-           DISPLAY "Digite a segunda cor: "
-           ACCEPT WS-COR-2.
+           SET COR-NAO-VALIDA TO TRUE.
+           PERFORM UNTIL COR-E-VALIDA
+               DISPLAY "Digite a primeira cor: "
+               ACCEPT WS-COR-1
+               MOVE FUNCTION UPPER-CASE(WS-COR-1) TO WS-COR-1-UPPER
+               MOVE WS-COR-1-UPPER TO WS-COR-A-VALIDAR
+               PERFORM 150-VALIDAR-COR
+               IF COR-NAO-VALIDA
+                   DISPLAY " "
+                   DISPLAY "Cor nao reconhecida. Cores validas:"
+                   PERFORM 160-LISTAR-CORES-VALIDAS
+                   DISPLAY " "
+               END-IF
+           END-PERFORM.
       *
-      * CONVERTE A ENTRADA PARA MAIUSCULAS PARA FACILITAR A
-      * LOGICA DE COMPARACAO.
+           SET COR-NAO-VALIDA TO TRUE.
+           PERFORM UNTIL COR-E-VALIDA
+               DISPLAY "Digite a segunda cor: "
+               ACCEPT WS-COR-2
+               MOVE FUNCTION UPPER-CASE(WS-COR-2) TO WS-COR-2-UPPER
+               MOVE WS-COR-2-UPPER TO WS-COR-A-VALIDAR
+               PERFORM 150-VALIDAR-COR
+               IF COR-NAO-VALIDA
+                   DISPLAY " "
+                   DISPLAY "Cor nao reconhecida. Cores validas:"
+                   PERFORM 160-LISTAR-CORES-VALIDAS
+                   DISPLAY " "
+               END-IF
+           END-PERFORM.
       *
-           MOVE FUNCTION UPPER-CASE(WS-COR-1) TO WS-COR-1-UPPER.
-           MOVE FUNCTION UPPER-CASE(WS-COR-2) TO WS-COR-2-UPPER.
+      *----------------------------------------------------------------*
+      * VERIFICA SE WS-COR-A-VALIDAR ESTA NA TABELA DE CORES VALIDAS
+      *----------------------------------------------------------------*
+       150-VALIDAR-COR.
+           SET COR-NAO-VALIDA TO TRUE.
+           PERFORM VARYING WS-COR-IDX FROM 1 BY 1
+                   UNTIL WS-COR-IDX > WS-QTD-CORES-VALIDAS
+               IF WS-COR-A-VALIDAR = WS-CORES-VALIDAS(WS-COR-IDX)
+                   SET COR-E-VALIDA TO TRUE
+               END-IF
+           END-PERFORM.
+      *
+       160-LISTAR-CORES-VALIDAS.
+           PERFORM VARYING WS-COR-IDX FROM 1 BY 1
+                   UNTIL WS-COR-IDX > WS-QTD-CORES-VALIDAS
+               DISPLAY "  - " WS-CORES-VALIDAS(WS-COR-IDX)
+           END-PERFORM.
       *
       *----------------------------------------------------------------*
       * PARAGRAFO PRINCIPAL COM A LOGICA DE MISTURA
       *----------------------------------------------------------------*
        200-MISTURAR-CORES.
       *
-      * REGRA 1: CORES IGUAIS
+      * REGRA 1: CORES IGUAIS (INCLUI AS DERIVADAS, JA QUE ELAS AGORA
+      * SAO CORES VALIDAS COMO QUALQUER OUTRA)
       *
            IF WS-COR-1-UPPER = WS-COR-2-UPPER
               MOVE WS-COR-1-UPPER TO WS-COR-RESULTADO
       *
       * REGRA 2: MISTURAS PRIMARIAS (A + B = B + A)
       *
-           ELSE IF (WS-COR-1-UPPER = "AMARELO" AND WS-COR-2-UPPER = "AZUL")
-                OR (WS-COR-1-UPPER = "AZUL"    AND WS-COR-2-UPPER = "AMARELO")
+           ELSE IF (WS-COR-1-UPPER = "AMARELO" AND
+                    WS-COR-2-UPPER = "AZUL")
+                OR (WS-COR-1-UPPER = "AZUL" AND
+                    WS-COR-2-UPPER = "AMARELO")
               MOVE "VERDE" TO WS-COR-RESULTADO
 
-           ELSE IF (WS-COR-1-UPPER = "AMARELO" AND WS-COR-2-UPPER = "VERMELHO")
-                OR (WS-COR-1-UPPER = "VERMELHO" AND WS-COR-2-UPPER = "AMARELO")
+           ELSE IF (WS-COR-1-UPPER = "AMARELO" AND
+                    WS-COR-2-UPPER = "VERMELHO")
+                OR (WS-COR-1-UPPER = "VERMELHO" AND
+                    WS-COR-2-UPPER = "AMARELO")
               MOVE "LARANJA" TO WS-COR-RESULTADO
 
-           ELSE IF (WS-COR-1-UPPER = "AZUL" AND WS-COR-2-UPPER = "VERMELHO")
-                OR (WS-COR-1-UPPER = "VERMELHO" AND WS-COR-2-UPPER = "AZUL")
+           ELSE IF (WS-COR-1-UPPER = "AZUL" AND
+                    WS-COR-2-UPPER = "VERMELHO")
+                OR (WS-COR-1-UPPER = "VERMELHO" AND
+                    WS-COR-2-UPPER = "AZUL")
               MOVE "ROXO" TO WS-COR-RESULTADO
       *
       * REGRA 3: MISTURANDO COM BRANCO (CLAREAR)
       *
-           ELSE IF (WS-COR-1-UPPER = "AMARELO" AND WS-COR-2-UPPER = "BRANCO")
-                OR (WS-COR-1-UPPER = "BRANCO" AND WS-COR-2-UPPER = "AMARELO")
+           ELSE IF (WS-COR-1-UPPER = "AMARELO" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "AMARELO")
               MOVE "AMARELO CLARO" TO WS-COR-RESULTADO
 
-           ELSE IF (WS-COR-1-UPPER = "VERMELHO" AND WS-COR-2-UPPER = "BRANCO")
-                OR (WS-COR-1-UPPER = "BRANCO" AND WS-COR-2-UPPER = "VERMELHO")
+           ELSE IF (WS-COR-1-UPPER = "VERMELHO" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "VERMELHO")
               MOVE "ROSA" TO WS-COR-RESULTADO
 
-           ELSE IF (WS-COR-1-UPPER = "AZUL" AND WS-COR-2-UPPER = "BRANCO")
-                OR (WS-COR-1-UPPER = "BRANCO" AND WS-COR-2-UPPER = "AZUL")
+           ELSE IF (WS-COR-1-UPPER = "AZUL" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "AZUL")
               MOVE "AZUL CLARO" TO WS-COR-RESULTADO
 
-           ELSE IF (WS-COR-1-UPPER = "PRETO" AND WS-COR-2-UPPER = "BRANCO")
-                OR (WS-COR-1-UPPER = "BRANCO" AND WS-COR-2-UPPER = "PRETO")
+           ELSE IF (WS-COR-1-UPPER = "PRETO" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "PRETO")
               MOVE "CINZA" TO WS-COR-RESULTADO
       *
+      * REGRA 3B: DERIVADAS ENCADEADAS COM BRANCO/PRETO (NOVO)
+      *
+           ELSE IF (WS-COR-1-UPPER = "VERDE" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "VERDE")
+              MOVE "VERDE CLARO" TO WS-COR-RESULTADO
+
+           ELSE IF (WS-COR-1-UPPER = "VERDE" AND
+                    WS-COR-2-UPPER = "PRETO")
+                OR (WS-COR-1-UPPER = "PRETO" AND
+                    WS-COR-2-UPPER = "VERDE")
+              MOVE "VERDE ESCURO" TO WS-COR-RESULTADO
+
+           ELSE IF (WS-COR-1-UPPER = "LARANJA" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "LARANJA")
+              MOVE "LARANJA CLARO" TO WS-COR-RESULTADO
+
+           ELSE IF (WS-COR-1-UPPER = "LARANJA" AND
+                    WS-COR-2-UPPER = "PRETO")
+                OR (WS-COR-1-UPPER = "PRETO" AND
+                    WS-COR-2-UPPER = "LARANJA")
+              MOVE "LARANJA ESCURO" TO WS-COR-RESULTADO
+
+           ELSE IF (WS-COR-1-UPPER = "ROXO" AND
+                    WS-COR-2-UPPER = "BRANCO")
+                OR (WS-COR-1-UPPER = "BRANCO" AND
+                    WS-COR-2-UPPER = "ROXO")
+              MOVE "LILAS" TO WS-COR-RESULTADO
+
+           ELSE IF (WS-COR-1-UPPER = "ROXO" AND
+                    WS-COR-2-UPPER = "PRETO")
+                OR (WS-COR-1-UPPER = "PRETO" AND
+                    WS-COR-2-UPPER = "ROXO")
+              MOVE "ROXO ESCURO" TO WS-COR-RESULTADO
+      *
       * REGRA 4: MISTURANDO COM PRETO (ESCURECER)
       *
-           ELSE IF (WS-COR-1-UPPER = "VERMELHO" AND WS-COR-2-UPPER = "PRETO")
-                OR (WS-COR-1-UPPER = "PRETO" AND WS-COR-2-UPPER = "VERMELHO")
-              MOVE "VINHO (MARROM ESCURO)" TO WS-COR-RESULTADO
+           ELSE IF (WS-COR-1-UPPER = "VERMELHO" AND
+                    WS-COR-2-UPPER = "PRETO")
+                OR (WS-COR-1-UPPER = "PRETO" AND
+                    WS-COR-2-UPPER = "VERMELHO")
+              MOVE "VINHO" TO WS-COR-RESULTADO
 
-           ELSE IF (WS-COR-1-UPPER = "AZUL" AND WS-COR-2-UPPER = "PRETO")
-                OR (WS-COR-1-UPPER = "PRETO" AND WS-COR-2-UPPER = "AZUL")
-              MOVE "AZUL ESCURO (NOITE)" TO WS-COR-RESULTADO
+           ELSE IF (WS-COR-1-UPPER = "AZUL" AND
+                    WS-COR-2-UPPER = "PRETO")
+                OR (WS-COR-1-UPPER = "PRETO" AND
+                    WS-COR-2-UPPER = "AZUL")
+              MOVE "AZUL ESCURO" TO WS-COR-RESULTADO
       *
-      * REGRA 5: COMBINACAO NAO PREVISTA
+      * REGRA 5: COMBINACAO NAO PREVISTA (CORES VALIDAS, MAS SEM
+      * REGRA PROGRAMADA PARA ESSE PAR ESPECIFICO)
       *
            ELSE
               MOVE "COMBINACAO NAO PROGRAMADA" TO WS-COR-RESULTADO.
       *
       *----------------------------------------------------------------*
+      * DEFINE O HEX APROXIMADO CORRESPONDENTE AO NOME EM
+      * WS-COR-RESULTADO, PARA USO PROGRAMATICO (LABEL, SWATCH).
+      *----------------------------------------------------------------*
+       250-DEFINIR-COR-HEX.
+           EVALUATE WS-COR-RESULTADO
+               WHEN "VERMELHO"
+                   MOVE "#FF0000" TO WS-COR-RESULTADO-HEX
+               WHEN "AZUL"
+                   MOVE "#0000FF" TO WS-COR-RESULTADO-HEX
+               WHEN "AMARELO"
+                   MOVE "#FFFF00" TO WS-COR-RESULTADO-HEX
+               WHEN "BRANCO"
+                   MOVE "#FFFFFF" TO WS-COR-RESULTADO-HEX
+               WHEN "PRETO"
+                   MOVE "#000000" TO WS-COR-RESULTADO-HEX
+               WHEN "VERDE"
+                   MOVE "#00FF00" TO WS-COR-RESULTADO-HEX
+               WHEN "LARANJA"
+                   MOVE "#FFA500" TO WS-COR-RESULTADO-HEX
+               WHEN "ROXO"
+                   MOVE "#800080" TO WS-COR-RESULTADO-HEX
+               WHEN "ROSA"
+                   MOVE "#FFC0CB" TO WS-COR-RESULTADO-HEX
+               WHEN "CINZA"
+                   MOVE "#808080" TO WS-COR-RESULTADO-HEX
+               WHEN "VINHO"
+                   MOVE "#800000" TO WS-COR-RESULTADO-HEX
+               WHEN "LILAS"
+                   MOVE "#C8A2C8" TO WS-COR-RESULTADO-HEX
+               WHEN "AMARELO CLARO"
+                   MOVE "#FFFFCC" TO WS-COR-RESULTADO-HEX
+               WHEN "AZUL CLARO"
+                   MOVE "#ADD8E6" TO WS-COR-RESULTADO-HEX
+               WHEN "AZUL ESCURO"
+                   MOVE "#00008B" TO WS-COR-RESULTADO-HEX
+               WHEN "VERDE CLARO"
+                   MOVE "#90EE90" TO WS-COR-RESULTADO-HEX
+               WHEN "VERDE ESCURO"
+                   MOVE "#006400" TO WS-COR-RESULTADO-HEX
+               WHEN "LARANJA CLARO"
+                   MOVE "#FFD8A8" TO WS-COR-RESULTADO-HEX
+               WHEN "LARANJA ESCURO"
+                   MOVE "#8B4000" TO WS-COR-RESULTADO-HEX
+               WHEN "ROXO ESCURO"
+                   MOVE "#4B0082" TO WS-COR-RESULTADO-HEX
+               WHEN OTHER
+                   MOVE "#??????" TO WS-COR-RESULTADO-HEX
+           END-EVALUATE.
+      *
+      *----------------------------------------------------------------*
       * PARAGRAFO PARA MOSTRAR O RESULTADO FORMATADO
       *----------------------------------------------------------------*
        300-EXIBIR-RESULTADO.
@@ -162,6 +469,134 @@
            DISPLAY "-----------------------------------------------".
            DISPLAY "RESULTADO DA MISTURA:".
            DISPLAY "   " WS-COR-1-UPPER " + " WS-COR-2-UPPER
-           DISPLAY "   = " WS-COR-RESULTADO.
+           DISPLAY "   = " WS-COR-RESULTADO
+           DISPLAY "   HEX APROXIMADO: " WS-COR-RESULTADO-HEX.
            DISPLAY "-----------------------------------------------".
-           DISPLAY " ".
\ No newline at end of file
+           DISPLAY " ".
+      *
+      *----------------------------------------------------------------*
+      * DETECTA SE O DD DE ENTRADA DO MODO BATCH ESTA PRESENTE. SE
+      * SIM, SEGUE MODO BATCH (E ABRE O RELATORIO); SE NAO, SEGUE O
+      * MODO INTERATIVO DE SEMPRE. MESMA IDEIA DO OPTIONAL PARM-FILE/
+      * RESTART-FILE DO MYBATCH/MYDB2BAT.
+      *----------------------------------------------------------------*
+       400-DETECTAR-MODO-EXECUCAO.
+           OPEN INPUT PAIR-FILE.
+           IF WS-PAIR-FILE-STATUS = "00"
+               SET MODO-BATCH TO TRUE
+               OPEN OUTPUT RPT-FILE
+               DISPLAY "INPUTDD presente: executando em modo batch."
+           ELSE
+               SET MODO-INTERATIVO TO TRUE
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      * LE OS PARES DE PAIR-FILE E GRAVA O RESULTADO DE CADA UM EM
+      * RPT-FILE, SEM NENHUMA INTERACAO COM O OPERADOR. PARES COM
+      * CORES NAO RECONHECIDAS SAO SINALIZADOS NO RELATORIO EM VEZ DE
+      * PARAR O PROCESSAMENTO (NAO HA COMO REPROMPT EM MODO BATCH).
+      *----------------------------------------------------------------*
+       410-PROCESSAR-BATCH.
+           PERFORM UNTIL FIM-PAIR-FILE
+               READ PAIR-FILE
+                   AT END
+                       SET FIM-PAIR-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 415-PROCESSAR-PAR-BATCH
+               END-READ
+           END-PERFORM.
+           CLOSE PAIR-FILE RPT-FILE.
+      *
+       415-PROCESSAR-PAR-BATCH.
+           INITIALIZE WS-CORES-PROCESSADAS WS-COR-RESULTADO
+                      WS-COR-RESULTADO-HEX.
+           MOVE FUNCTION UPPER-CASE(PR-COR-1) TO WS-COR-1-UPPER.
+           MOVE FUNCTION UPPER-CASE(PR-COR-2) TO WS-COR-2-UPPER.
+      *
+           MOVE WS-COR-1-UPPER TO WS-COR-A-VALIDAR.
+           PERFORM 150-VALIDAR-COR.
+           IF COR-NAO-VALIDA
+               MOVE SPACES TO RPT-RECORD
+               STRING WS-COR-1-UPPER DELIMITED BY SIZE
+                      " + " DELIMITED BY SIZE
+                      WS-COR-2-UPPER DELIMITED BY SIZE
+                      " = REJEITADO (COR 1 INVALIDA)"
+                          DELIMITED BY SIZE
+                      INTO RPT-RECORD
+               WRITE RPT-RECORD
+               IF NOT WS-RPT-OK
+                   DISPLAY "MISTURACOR: ERRO DE ESCRITA NO RPT-FILE. "
+                           "STATUS: " WS-RPT-FILE-STATUS
+                   PERFORM 9910-FILE-ERROR-ABEND
+               END-IF
+           ELSE
+               MOVE WS-COR-2-UPPER TO WS-COR-A-VALIDAR
+               PERFORM 150-VALIDAR-COR
+               IF COR-NAO-VALIDA
+                   MOVE SPACES TO RPT-RECORD
+                   STRING WS-COR-1-UPPER DELIMITED BY SIZE
+                          " + " DELIMITED BY SIZE
+                          WS-COR-2-UPPER DELIMITED BY SIZE
+                          " = REJEITADO (COR 2 INVALIDA)"
+                              DELIMITED BY SIZE
+                          INTO RPT-RECORD
+                   WRITE RPT-RECORD
+                   IF NOT WS-RPT-OK
+                       DISPLAY "MISTURACOR: ERRO DE ESCRITA NO RPT. "
+                               "STATUS: " WS-RPT-FILE-STATUS
+                       PERFORM 9910-FILE-ERROR-ABEND
+                   END-IF
+               ELSE
+                   PERFORM 200-MISTURAR-CORES
+                   PERFORM 250-DEFINIR-COR-HEX
+                   MOVE SPACES TO RPT-RECORD
+                   STRING WS-COR-1-UPPER DELIMITED BY SIZE
+                          " + " DELIMITED BY SIZE
+                          WS-COR-2-UPPER DELIMITED BY SIZE
+                          " = " DELIMITED BY SIZE
+                          WS-COR-RESULTADO DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          WS-COR-RESULTADO-HEX DELIMITED BY SIZE
+                          ")" DELIMITED BY SIZE
+                          INTO RPT-RECORD
+                   WRITE RPT-RECORD
+                   IF NOT WS-RPT-OK
+                       DISPLAY "MISTURACOR: ERRO DE ESCRITA NO RPT. "
+                               "STATUS: " WS-RPT-FILE-STATUS
+                       PERFORM 9910-FILE-ERROR-ABEND
+                   END-IF
+                   PERFORM 420-GRAVAR-LOG
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      * GRAVA UMA LINHA NO HISTORICO DA SESSAO (LOG-FILE) COM AS DUAS
+      * CORES DE ENTRADA E O RESULTADO, ANTES QUE INITIALIZE APAGUE
+      * TUDO NA PROXIMA VOLTA DO LOOP.
+      *----------------------------------------------------------------*
+       420-GRAVAR-LOG.
+           MOVE SPACES TO LOG-RECORD.
+           STRING WS-COR-1-UPPER DELIMITED BY SIZE
+                  " + " DELIMITED BY SIZE
+                  WS-COR-2-UPPER DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  WS-COR-RESULTADO DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  WS-COR-RESULTADO-HEX DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+                  INTO LOG-RECORD.
+           WRITE LOG-RECORD.
+           IF NOT WS-LOG-OK
+               DISPLAY "MISTURACOR: ERRO DE ESCRITA NO LOG-FILE. "
+                       "STATUS: " WS-LOG-FILE-STATUS
+               PERFORM 9910-FILE-ERROR-ABEND
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      * PARAGRAFOS DE ERRO/ABEND
+      *----------------------------------------------------------------*
+       9910-FILE-ERROR-ABEND.
+           DISPLAY "*** PROGRAMA MISTURACOR ENCERRADO COM ERRO"
+                   " DE ARQUIVO ***".
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
