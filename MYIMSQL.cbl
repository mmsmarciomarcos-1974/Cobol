@@ -39,6 +39,22 @@
       *--- SQLCA E DCLGEN (IGUAIS AO CICS)
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE DCLCLI END-EXEC.
+      *
+      *--- CONTROLE DE RETRY PARA SQLCODE TRANSITORIO (-904 ETC)
+       01 WS-RETRY-VARS.
+          05 WS-RETRY-COUNT        PIC 9(02) COMP VALUE 0.
+          05 WS-MAX-RETRY          PIC 9(02) COMP VALUE 3.
+          05 WS-RETRY-FLAG         PIC X(01) VALUE 'N'.
+             88 WS-RETRY-NECESSARIO      VALUE 'S'.
+             88 WS-RETRY-NAO-NECESSARIO  VALUE 'N'.
+      *
+      *--- TRILHA DE AUDITORIA DA CONSULTA (SEM DCLGEN, IGUAL AO
+      *--- CAMPO BROWSE_POSITION DO MYIMSBWS, POIS NAO HA COPYBOOK)
+       01 WS-AUDIT-VARS.
+          05 WS-AUDIT-HIT-MISS     PIC X(01).
+             88 WS-AUDIT-HIT             VALUE 'H'.
+             88 WS-AUDIT-MISS             VALUE 'M'.
+             88 WS-AUDIT-ERRO             VALUE 'E'.
       *
        LINKAGE SECTION.
       *
@@ -63,6 +79,23 @@
       *
       *--- 2. EXECUTAR A CONSULTA DB2 (IDENTICO AO CICS)
            MOVE WS-IN-ID-CLIENTE TO D-ID-CLIENTE.
+      *
+           MOVE 0 TO WS-RETRY-COUNT.
+           SET WS-RETRY-NECESSARIO TO TRUE.
+           PERFORM 2000-CONSULTAR-CLIENTE
+               UNTIL WS-RETRY-NAO-NECESSARIO.
+      *
+      *--- 4. AUDITAR A CONSULTA (QUEM, O QUE, QUANDO, ACHOU OU NAO)
+           PERFORM 4000-AUDITAR-CONSULTA.
+      *
+      *--- 5. ENVIAR A RESPOSTA PARA A TELA
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB-MASK
+                                WS-OUT-MSG-AREA.
+      *
+           GOBACK.
+      *
+       2000-CONSULTAR-CLIENTE.
       *
            EXEC SQL
                SELECT NOME_CLIENTE
@@ -71,23 +104,65 @@
                WHERE ID_CLIENTE = :D-ID-CLIENTE
            END-EXEC.
       *
-      *--- 3. TRATAR O RETORNO DO SQL
+      *--- TRATAR O RETORNO DO SQL. O WHEN OTHER E QUEBRADO EM
+      *--- TRANSITORIO (RECURSO INDISPONIVEL, -904) X ERRO GRAVE,
+      *--- PARA QUE UMA CONDICAO PASSAGEIRA TENTE DE NOVO EM VEZ DE
+      *--- FALHAR DIRETO PARA O USUARIO DA TRNIMS2.
            EVALUATE SQLCODE
                WHEN 0
                    STRING "CLIENTE: " D-NOME-CLIENTE
                        DELIMITED BY SIZE
                        INTO WS-OUT-MENSAGEM
+                   SET WS-AUDIT-HIT TO TRUE
+                   SET WS-RETRY-NAO-NECESSARIO TO TRUE
                WHEN 100
                    MOVE "CLIENTE NAO ENCONTRADO."
                        TO WS-OUT-MENSAGEM
+                   SET WS-AUDIT-MISS TO TRUE
+                   SET WS-RETRY-NAO-NECESSARIO TO TRUE
+               WHEN -904
+                   IF WS-RETRY-COUNT < WS-MAX-RETRY
+                       ADD 1 TO WS-RETRY-COUNT
+                       DISPLAY "MYIMSQL: SQLCODE -904 (RECURSO "
+                           "INDISPONIVEL), TENTATIVA "
+                           WS-RETRY-COUNT " DE " WS-MAX-RETRY
+                       SET WS-RETRY-NECESSARIO TO TRUE
+                   ELSE
+                       MOVE SPACES TO WS-OUT-MENSAGEM
+                       STRING "BANCO DE DADOS TEMPORARIAMENTE "
+                                  DELIMITED BY SIZE
+                              "INDISPONIVEL. TENTE NOVAMENTE."
+                                  DELIMITED BY SIZE
+                           INTO WS-OUT-MENSAGEM
+                       END-STRING
+                       SET WS-AUDIT-ERRO TO TRUE
+                       SET WS-RETRY-NAO-NECESSARIO TO TRUE
+                   END-IF
                WHEN OTHER
                    MOVE "ERRO GRAVE NO BANCO DE DADOS."
                        TO WS-OUT-MENSAGEM
+                   SET WS-AUDIT-ERRO TO TRUE
+                   SET WS-RETRY-NAO-NECESSARIO TO TRUE
            END-EVALUATE.
       *
-      *--- 4. ENVIAR A RESPOSTA PARA A TELA
-           CALL 'CBLTDLI' USING WS-ISRT
-                                IO-PCB-MASK
-                                WS-OUT-MSG-AREA.
+       4000-AUDITAR-CONSULTA.
       *
-           GOBACK.
\ No newline at end of file
+      *--- REGISTRA A CONSULTA NUMA TABELA DE AUDITORIA (SEM DCLGEN,
+      *--- CAMPOS DECLARADOS DIRETO, IGUAL AO BROWSE_POSITION DO
+      *--- MYIMSBWS). MESMA IDEIA DA TRILHA DE AUDITORIA DO LADO
+      *--- CICS: QUEM CONSULTOU, QUAL CLIENTE, QUANDO, E SE ACHOU.
+           EXEC SQL
+               INSERT INTO CLIENT_LOOKUP_LOG
+                   (LTERM_NAME, ID_CLIENTE, LOOKUP_TS, HIT_MISS)
+               VALUES
+                   (:IO-LTERM-NAME, :D-ID-CLIENTE,
+                    CURRENT TIMESTAMP, :WS-AUDIT-HIT-MISS)
+           END-EXEC.
+      *--- SE O INSERT DA AUDITORIA FALHAR, NAO DERRUBA A CONSULTA (O
+      *--- USUARIO JA TEM SUA RESPOSTA) - MAS A FALHA NAO PODE FICAR
+      *--- INVISIVEL, SENAO A TRILHA DE AUDITORIA PARA DE GRAVAR SEM
+      *--- NINGUEM PERCEBER.
+           IF SQLCODE NOT = 0
+              DISPLAY "MYIMSQL: FALHA AO GRAVAR CLIENT_LOOKUP_LOG. "
+                      "SQLCODE=" SQLCODE " SQLERRMC=" SQLERRMC
+           END-IF.
\ No newline at end of file
