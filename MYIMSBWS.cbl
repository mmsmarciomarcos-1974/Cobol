@@ -1,149 +1,381 @@
-	   IDENTIFICATION DIVISION.
-       PROGRAM-ID. MYIMSBWS.
-       AUTHOR.     MARCIO MARCOS.
-      *
-      *================================================================*
-      * PROGRAMA IMS/DC - BROWSE CONVERSACIONAL (COM SPA)
-      *
-      * TRANSACAO: 'TRNIMSB' (Exemplo, definida como CONVERSATIONAL)
-      * BANCO:     'DBCLIENT' (Banco de dados IMS DB)
-      *
-      * LOGICA (EQUIVALENTE AO MYCICSBR.CBL):
-      * 1. O IMS PASSA O 'SPA' (SCRATCH PAD AREA) E A MENSAGEM.
-      * 2. SE O SPA ESTIVER EM BRANCO (1A VEZ):
-      * - BUSCA A PARTIR DO INICIO (CHAVE LOW-VALUES).
-      * 3. SE O SPA TIVER UMA CHAVE (PF8 - AVANCAR):
-      * - BUSCA A PARTIR DA ULTIMA CHAVE SALVA + 1.
-      * 4. O PROGRAMA USA 'GN' (GET NEXT) PARA LER 10 REGISTROS.
-      * 5. O PROGRAMA SALVA A CHAVE DO ULTIMO REGISTRO LIDO NO SPA.
-      * 6. O PROGRAMA ENVIA A TELA (ISRT) E O SPA ATUALIZADO.
-      *================================================================*
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *
-      *--- VARIAVEIS DE CONTROLE DL/I
-       01 WS-DLI-FUNCTIONS.
-          05 WS-GU                 PIC X(04) VALUE 'GU  '.
-          05 WS-ISRT               PIC X(04) VALUE 'ISRT'.
-          05 WS-GN                 PIC X(04) VALUE 'GN  '. *> Get Next
-      *
-      *--- AREA DA MENSAGEM DE ENTRADA (TELA)
-       01 WS-IN-MSG-AREA.
-          05 WS-IN-LL              PIC S9(04) COMP.
-          05 WS-IN-ZZ              PIC S9(04) COMP.
-          05 WS-IN-TRANCODE        PIC X(08).
-          05 WS-IN-PFKEY           PIC X(01). *> Ex: '8' p/ PF8
-      *
-      *--- AREA DA MENSAGEM DE SAIDA (TELA)
-       01 WS-OUT-MSG-AREA.
-          05 WS-OUT-LL             PIC S9(04) COMP.
-          05 WS-OUT-ZZ             PIC S9(04) COMP.
-          05 WS-OUT-LINHAS OCCURS 10 TIMES.
-             10 WS-OUT-ID          PIC X(10).
-             10 WS-OUT-NOME        PIC X(40).
-          05 WS-OUT-MSG-ERRO       PIC X(70).
-      *
-      *--- SEGMENTO DO BANCO DE DADOS IMS (COMO UM DCLGEN/FD)
-       01 SEG-CLIENTE.
-          05 SEG-CLI-ID            PIC X(10).
-          05 SEG-CLI-NOME          PIC X(40).
-          05 FILLER                PIC X(50).
-      *
-      *--- SSA: SEGMENT SEARCH ARGUMENT (FILTRO DE PESQUISA)
-       01 WS-SSA-CLIENTE.
-          05 SSA-SEGNAME           PIC X(08) VALUE 'CLIENTE '.
-          05 SSA-LPAREN            PIC X(01) VALUE '('.
-          05 SSA-KEYNAME           PIC X(08) VALUE 'CLIID   '.
-          05 SSA-OPERATOR          PIC X(02) VALUE '>=_'. *> _ = espaco
-          05 SSA-KEY-VALUE         PIC X(10).
-          05 SSA-RPAREN            PIC X(01) VALUE ')'.
-      *
-       LINKAGE SECTION.
-      *
-      *--- PCB DE I/O (TELA)
-       01 IO-PCB-MASK.
-          05 IO-LTERM-NAME         PIC X(08).
-          05 FILLER                PIC X(02).
-          05 IO-STATUS-CODE        PIC X(02).
-          05 FILLER                PIC X(22).
-      *
-      *--- PCB DO BANCO DE DADOS IMS (EQUIVALENTE AO 'FILE' VSAM)
-       01 DB-PCB-MASK.
-          05 DB-DBD-NAME           PIC X(08).
-          05 DB-SEG-LEVEL          PIC X(02).
-          05 DB-STATUS-CODE        PIC X(02).
-          05 FILLER                PIC X(12).
-          05 DB-KEY-FEEDBACK       PIC X(10). *> Chave lida
-      *
-      *--- SPA: SCRATCH PAD AREA (EQUIVALENTE A COMMAREA)
-       01 SPA-AREA.
-          05 SPA-LL                PIC S9(04) COMP.
-          05 SPA-ZZ                PIC S9(04) COMP.
-          05 SPA-LAST-KEY-SCREEN   PIC X(10).
-      *
-       PROCEDURE DIVISION.
-       ENTRY 'DLITCBL' USING IO-PCB-MASK
-                             DB-PCB-MASK
-                             SPA-AREA.
-      *
-       MAIN-PROCEDURE.
-      *
-      *--- 1. OBTER A MENSAGEM DE ENTRADA (QUE VEM COM O SPA)
-      * (O 'GU' NO IO-PCB TAMBEM TRAZ O SPA SE A TRAN FOR CONV.)
-           CALL 'CBLTDLI' USING WS-GU
-                                IO-PCB-MASK
-                                WS-IN-MSG-AREA
-                                SPA-AREA.
-      *
-           PERFORM 2000-PROCESSAR-PAGINACAO.
-      *
-      *--- 3. ENVIAR RESPOSTA E SALVAR O SPA
-      * (O 'ISRT' NO IO-PCB SALVA O SPA JUNTO COM A MSG)
-           CALL 'CBLTDLI' USING WS-ISRT
-                                IO-PCB-MASK
-                                WS-OUT-MSG-AREA
-                                SPA-AREA.
-      *
-           GOBACK.
-      *
-       2000-PROCESSAR-PAGINACAO.
-           INITIALIZE WS-OUT-MSG-AREA.
-      *
-      *--- 2. DEFINIR A CHAVE DE INICIO
-           IF SPA-LAST-KEY-SCREEN = SPACES OR LOW-VALUES
-              MOVE LOW-VALUES TO SSA-KEY-VALUE
-              MOVE '>=' TO SSA-OPERATOR
-           ELSE
-              MOVE SPA-LAST-KEY-SCREEN TO SSA-KEY-VALUE
-              MOVE '> ' TO SSA-OPERATOR
-           END-IF.
-      *
-      *--- 3. LOOP DE LEITURA (EQUIV. AO READNEXT)
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-      *
-      * CHAMA 'GN' (GET NEXT) NO 'DB-PCB'
-              CALL 'CBLTDLI' USING WS-GN
-                                   DB-PCB-MASK
-                                   SEG-CLIENTE
-                                   WS-SSA-CLIENTE
-      *
-      * VERIFICA O STATUS DA LEITURA
-              IF DB-STATUS-CODE = 'GE' *> 'Get End' (Not Found)
-                 MOVE 'FIM DOS DADOS' TO WS-OUT-MSG-ERRO
-                 EXIT PERFORM
-              END-IF
-      *
-              IF DB-STATUS-CODE NOT = '  '
-                 MOVE 'ERRO NA LEITURA DO IMS DB' TO WS-OUT-MSG-ERRO
-                 EXIT PERFORM
-              END-IF
-      *
-      *--- PREENCHE A LINHA E SALVA A ULTIMA CHAVE
-              MOVE SEG-CLI-ID TO WS-OUT-ID(I)
-              MOVE SEG-CLI-NOME TO WS-OUT-NOME(I)
-      *
-      * SALVA A CHAVE NO SPA PARA A PROXIMA INTERACAO
-              MOVE SEG-CLI-ID TO SPA-LAST-KEY-SCREEN
-      *
-           END-PERFORM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYIMSBWS.
+       AUTHOR.     MARCIO MARCOS.
+      *
+      *================================================================*
+      * PROGRAMA IMS/DC - BROWSE CONVERSACIONAL (COM SPA)
+      *
+      * TRANSACAO: 'TRNIMSB' (Exemplo, definida como CONVERSATIONAL)
+      * BANCO:     'DBCLIENT' (Banco de dados IMS DB)
+      *
+      * LOGICA (EQUIVALENTE AO MYCICSBR.CBL):
+      * 1. O IMS PASSA O 'SPA' (SCRATCH PAD AREA) E A MENSAGEM.
+      * 2. SE HOUVER UM ID EM WS-IN-BUSCA-ID, PULA DIRETO PARA ESSA
+      *    CHAVE (BUSCA POR CHAVE).
+      * 3. SENAO, SE WS-IN-PFKEY = '7', VOLTA UMA PAGINA.
+      * 4. SENAO (PF8/1A VEZ), AVANCA A PARTIR DA ULTIMA CHAVE SALVA NO
+      *    SPA - OU, SE O SPA ESTIVER VAZIO (NOVA CONVERSA), TENTA
+      *    RETOMAR A ULTIMA POSICAO SALVA NO DB2 PARA ESTE TERMINAL.
+      * 5. O PROGRAMA USA 'GN' (GET NEXT) PARA LER ATE 10 REGISTROS.
+      * 6. O PROGRAMA SALVA A PRIMEIRA E A ULTIMA CHAVE LIDA NO SPA E
+      *    TAMBEM NO DB2 (PARA SOBREVIVER A UM TIMEOUT/LOGOFF).
+      * 7. O PROGRAMA ENVIA A TELA (ISRT) E O SPA ATUALIZADO.
+      *
+      * O DL/I NAO TEM UM EQUIVALENTE DIRETO AO READPREV DO VSAM: NAO
+      * HA "GET PREVIOUS". PARA VOLTAR UMA PAGINA (PF7), REFAZEMOS O GN
+      * A PARTIR DO INICIO DO BANCO, MANTENDO UMA JANELA CIRCULAR DAS
+      * ULTIMAS ATE 10 CHAVES LIDAS ANTES DA CHAVE QUE HOJE ESTA NO
+      * TOPO DA TELA (SPA-FIRST-KEY-SCREEN) - ESSA JANELA VIRA A
+      * PAGINA ANTERIOR. E O MESMO RACIOCINIO DO "CALCULAR CHAVE DE
+      * PAGINA ANTERIOR" USADO NO MYCICSBR, SO QUE
+      * IMPLEMENTADO VIA VARREDURA COMPLETA PORQUE O DL/I NAO OFERECE
+      * NAVEGACAO REVERSA NATIVA.
+      *================================================================*
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *--- VARIAVEIS DE CONTROLE DL/I
+       01 WS-DLI-FUNCTIONS.
+          05 WS-GU                 PIC X(04) VALUE 'GU  '.
+          05 WS-ISRT               PIC X(04) VALUE 'ISRT'.
+          05 WS-GN                 PIC X(04) VALUE 'GN  '. *> Get Next
+      *
+      *--- VARIAVEIS DE CONTROLE DO PROGRAMA
+       01 WS-PROGRAM-VARS.
+          05 WS-I                  PIC 9(02) COMP.
+          05 WS-J                  PIC 9(02) COMP.
+          05 WS-BUFFER-COUNT       PIC 9(02) COMP VALUE ZERO.
+          05 WS-BASE-IDX           PIC 9(02) COMP.
+          05 WS-BOUNDARY-FLAG      PIC X(01) VALUE 'N'.
+             88 WS-BOUNDARY-FOUND    VALUE 'Y'.
+      *
+      *--- JANELA CIRCULAR PARA MONTAR A PAGINA ANTERIOR (PF7)
+       01 WS-BACK-BUFFER.
+          05 WS-BACK-ENTRY OCCURS 10 TIMES.
+             10 WS-BACK-ID         PIC X(10).
+             10 WS-BACK-NOME       PIC X(40).
+      *
+      *--- AREA DA MENSAGEM DE ENTRADA (TELA). WS-IN-BUSCA-ID E O CAMPO
+      *--- ASSUMIDO NO MFS PARA A BUSCA POR CHAVE, MESMA
+      *--- CONVENCAO DO BUSCAI/BUSCAL USADA EM MYCICSBQ/MYCICSBR.
+       01 WS-IN-MSG-AREA.
+          05 WS-IN-LL              PIC S9(04) COMP.
+          05 WS-IN-ZZ              PIC S9(04) COMP.
+          05 WS-IN-TRANCODE        PIC X(08).
+          05 WS-IN-PFKEY           PIC X(01). *> '8'=avanca, '7'=volta
+          05 WS-IN-BUSCA-ID        PIC X(10).
+      *
+      *--- AREA DA MENSAGEM DE SAIDA (TELA)
+       01 WS-OUT-MSG-AREA.
+          05 WS-OUT-LL             PIC S9(04) COMP.
+          05 WS-OUT-ZZ             PIC S9(04) COMP.
+          05 WS-OUT-LINHAS OCCURS 10 TIMES.
+             10 WS-OUT-ID          PIC X(10).
+             10 WS-OUT-NOME        PIC X(40).
+          05 WS-OUT-MSG-ERRO       PIC X(70).
+      *
+      *--- SEGMENTO DO BANCO DE DADOS IMS (COMO UM DCLGEN/FD)
+       01 SEG-CLIENTE.
+          05 SEG-CLI-ID            PIC X(10).
+          05 SEG-CLI-NOME          PIC X(40).
+          05 FILLER                PIC X(50).
+      *
+      *--- SSA: SEGMENT SEARCH ARGUMENT (FILTRO DE PESQUISA)
+       01 WS-SSA-CLIENTE.
+          05 SSA-SEGNAME           PIC X(08) VALUE 'CLIENTE '.
+          05 SSA-LPAREN            PIC X(01) VALUE '('.
+          05 SSA-KEYNAME           PIC X(08) VALUE 'CLIID   '.
+          05 SSA-OPERATOR          PIC X(02) VALUE '>='.
+          05 SSA-KEY-VALUE         PIC X(10).
+          05 SSA-RPAREN            PIC X(01) VALUE ')'.
+      *
+      *----------------------------------------------------------------*
+      * PERSISTENCIA DA POSICAO DE BROWSE
+      *----------------------------------------------------------------*
+      * A SPA-AREA (SCRATCH PAD) SO VIVE ENQUANTO A CONVERSA TRNIMSB
+      * ESTIVER ATIVA - UM TIMEOUT OU LOGOFF A DESCARTA. PARA PERMITIR
+      * RETOMAR DE ONDE PAROU EM UMA NOVA SESSAO, A ULTIMA CHAVE LIDA E
+      * GRAVADA TAMBEM EM UMA TABELA DB2 (BROWSE_POSITION), CHAVEADA
+      * PELO TERMINAL (IO-LTERM-NAME) COMO IDENTIFICADOR DO USUARIO -
+      * MESMA MISTURA DL/I+SQL JA USADA EM MYIMSQL.CBL. NAO HA DCLGEN
+      * PARA ESTA TABELA NOVA; AS VARIAVEIS HOST SAO DECLARADAS DIRETO
+      * AQUI (MESMO ESTILO DO MYDB2BAT PARA CAMPOS SEM DCLGEN).
+       01 WS-POS-VARS.
+          05 WS-POS-LTERM          PIC X(08).
+          05 WS-POS-LAST-KEY       PIC X(10).
+          05 WS-POS-SQLCODE        PIC S9(09) COMP VALUE 0.
+             88 WS-POS-SQL-OK        VALUE 0.
+             88 WS-POS-SQL-NOT-FOUND VALUE +100.
+      *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+       LINKAGE SECTION.
+      *
+      *--- PCB DE I/O (TELA)
+       01 IO-PCB-MASK.
+          05 IO-LTERM-NAME         PIC X(08).
+          05 FILLER                PIC X(02).
+          05 IO-STATUS-CODE        PIC X(02).
+          05 FILLER                PIC X(22).
+      *
+      *--- PCB DO BANCO DE DADOS IMS (EQUIVALENTE AO 'FILE' VSAM)
+       01 DB-PCB-MASK.
+          05 DB-DBD-NAME           PIC X(08).
+          05 DB-SEG-LEVEL          PIC X(02).
+          05 DB-STATUS-CODE        PIC X(02).
+          05 FILLER                PIC X(12).
+          05 DB-KEY-FEEDBACK       PIC X(10). *> Chave lida
+      *
+      *--- SPA: SCRATCH PAD AREA (EQUIVALENTE A COMMAREA). GANHOU
+      *--- SPA-FIRST-KEY-SCREEN PARA SABER ONDE A
+      *--- PAGINA ATUAL COMECA, ALEM DA ULTIMA CHAVE JA EXISTENTE.
+       01 SPA-AREA.
+          05 SPA-LL                PIC S9(04) COMP.
+          05 SPA-ZZ                PIC S9(04) COMP.
+          05 SPA-FIRST-KEY-SCREEN  PIC X(10).
+          05 SPA-LAST-KEY-SCREEN   PIC X(10).
+      *
+       PROCEDURE DIVISION.
+       ENTRY 'DLITCBL' USING IO-PCB-MASK
+                             DB-PCB-MASK
+                             SPA-AREA.
+      *
+       MAIN-PROCEDURE.
+      *
+      *--- 1. OBTER A MENSAGEM DE ENTRADA (QUE VEM COM O SPA)
+      * (O 'GU' NO IO-PCB TAMBEM TRAZ O SPA SE A TRAN FOR CONV.)
+           CALL 'CBLTDLI' USING WS-GU
+                                IO-PCB-MASK
+                                WS-IN-MSG-AREA
+                                SPA-AREA.
+      *
+           PERFORM 2000-PROCESSAR-PAGINACAO.
+      *
+      *--- 3. ENVIAR RESPOSTA E SALVAR O SPA
+      * (O 'ISRT' NO IO-PCB SALVA O SPA JUNTO COM A MSG)
+           CALL 'CBLTDLI' USING WS-ISRT
+                                IO-PCB-MASK
+                                WS-OUT-MSG-AREA
+                                SPA-AREA.
+      *
+           GOBACK.
+      *
+       2000-PROCESSAR-PAGINACAO.
+           INITIALIZE WS-OUT-MSG-AREA.
+      *
+      *--- ESCOLHE O MODO DE NAVEGACAO CONFORME A ENTRADA DO USUARIO
+           EVALUATE TRUE
+              WHEN WS-IN-BUSCA-ID NOT = SPACES
+                      AND WS-IN-BUSCA-ID NOT = LOW-VALUES
+                 PERFORM 2150-PROCESSAR-BUSCA-CHAVE
+              WHEN WS-IN-PFKEY = '7'
+                 PERFORM 2100-PROCESSAR-PAGINA-ANTERIOR
+              WHEN OTHER
+                 PERFORM 2050-PROCESSAR-PROXIMA-PAGINA
+           END-EVALUATE.
+           EXIT.
+      *
+       2050-PROCESSAR-PROXIMA-PAGINA.
+      * Avanca a partir da ultima chave salva no SPA (PF8/continuacao).
+      * Se o SPA estiver vazio (1a vez nesta conversa), tenta antes
+      * retomar a posicao salva no DB2 para este terminal.
+           IF SPA-LAST-KEY-SCREEN = SPACES OR LOW-VALUES
+              PERFORM 1050-LOAD-SAVED-POSITION
+              IF WS-POS-LAST-KEY = SPACES
+                    OR WS-POS-LAST-KEY = LOW-VALUES
+                 MOVE LOW-VALUES TO SSA-KEY-VALUE
+                 MOVE '>=' TO SSA-OPERATOR
+              ELSE
+                 MOVE WS-POS-LAST-KEY TO SSA-KEY-VALUE
+                 MOVE '> ' TO SSA-OPERATOR
+              END-IF
+           ELSE
+              MOVE SPA-LAST-KEY-SCREEN TO SSA-KEY-VALUE
+              MOVE '> ' TO SSA-OPERATOR
+           END-IF.
+      *
+           PERFORM 2200-LER-PAGINA.
+           PERFORM 4000-SAVE-POSITION.
+           EXIT.
+      *
+       2100-PROCESSAR-PAGINA-ANTERIOR.
+      * PF7: volta uma pagina. Sem GET PREVIOUS no DL/I, refaz a busca
+      * do inicio, guardando uma janela circular das ultimas ate 10
+      * chaves lidas antes de SPA-FIRST-KEY-SCREEN (a chave que hoje
+      * esta no topo da tela) - essa janela e a pagina anterior.
+           IF SPA-FIRST-KEY-SCREEN = SPACES OR LOW-VALUES
+              MOVE 'JA ESTA NA PRIMEIRA PAGINA.' TO WS-OUT-MSG-ERRO
+           ELSE
+              MOVE LOW-VALUES TO SSA-KEY-VALUE
+              MOVE '>=' TO SSA-OPERATOR
+              MOVE ZERO TO WS-BUFFER-COUNT
+              MOVE 'N' TO WS-BOUNDARY-FLAG
+              PERFORM UNTIL WS-BOUNDARY-FOUND
+                 CALL 'CBLTDLI' USING WS-GN
+                                      DB-PCB-MASK
+                                      SEG-CLIENTE
+                                      WS-SSA-CLIENTE
+                 IF DB-STATUS-CODE NOT = SPACES
+      *> Fim de dados antes de achar a fronteira - nao deveria
+      *> ocorrer com uma SPA-FIRST-KEY-SCREEN valida, mas se
+      *> ocorrer (registro removido), usa o que ja foi coletado.
+                    SET WS-BOUNDARY-FOUND TO TRUE
+                 ELSE
+                    IF SEG-CLI-ID = SPA-FIRST-KEY-SCREEN
+                       SET WS-BOUNDARY-FOUND TO TRUE
+                    ELSE
+                       PERFORM VARYING WS-J FROM 1 BY 1
+                               UNTIL WS-J > 9
+                          MOVE WS-BACK-ID(WS-J + 1)
+                              TO WS-BACK-ID(WS-J)
+                          MOVE WS-BACK-NOME(WS-J + 1)
+                              TO WS-BACK-NOME(WS-J)
+                       END-PERFORM
+                       MOVE SEG-CLI-ID TO WS-BACK-ID(10)
+                       MOVE SEG-CLI-NOME TO WS-BACK-NOME(10)
+                       IF WS-BUFFER-COUNT < 10
+                          ADD 1 TO WS-BUFFER-COUNT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+      *
+              IF WS-BUFFER-COUNT = ZERO
+      *> A varredura nao achou nenhuma chave antes de
+      *> SPA-FIRST-KEY-SCREEN: ja estamos na primeira pagina (o caso
+      *> comum de apertar PF7 ainda na pagina 1). SPA-FIRST-KEY-
+      *> SCREEN/SPA-LAST-KEY-SCREEN ficam como estavam.
+                 MOVE 'JA ESTA NA PRIMEIRA PAGINA.' TO WS-OUT-MSG-ERRO
+              ELSE
+                 MOVE SPACES TO SPA-FIRST-KEY-SCREEN
+                 MOVE SPACES TO SPA-LAST-KEY-SCREEN
+                 COMPUTE WS-BASE-IDX = 10 - WS-BUFFER-COUNT
+                 PERFORM VARYING WS-I FROM 1 BY 1
+                         UNTIL WS-I > WS-BUFFER-COUNT
+                    MOVE WS-BACK-ID(WS-BASE-IDX + WS-I)
+                        TO WS-OUT-ID(WS-I)
+                    MOVE WS-BACK-NOME(WS-BASE-IDX + WS-I)
+                        TO WS-OUT-NOME(WS-I)
+                    IF WS-I = 1
+                       MOVE WS-OUT-ID(WS-I) TO SPA-FIRST-KEY-SCREEN
+                    END-IF
+                    MOVE WS-OUT-ID(WS-I) TO SPA-LAST-KEY-SCREEN
+                 END-PERFORM
+                 PERFORM 4000-SAVE-POSITION
+              END-IF
+           END-IF.
+           EXIT.
+      *
+       2150-PROCESSAR-BUSCA-CHAVE.
+      * Busca por chave: reposiciona direto em WS-IN-BUSCA-ID
+      * ao inves de continuar sequencialmente a partir do SPA.
+           MOVE WS-IN-BUSCA-ID TO SSA-KEY-VALUE.
+           MOVE '>=' TO SSA-OPERATOR.
+           PERFORM 2200-LER-PAGINA.
+           PERFORM 4000-SAVE-POSITION.
+           EXIT.
+      *
+       2200-LER-PAGINA.
+      * Loop de leitura (equivalente ao READNEXT), usando o SSA ja
+      * montado pelo paragrafo chamador.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+      *
+      * CHAMA 'GN' (GET NEXT) NO 'DB-PCB'
+              CALL 'CBLTDLI' USING WS-GN
+                                   DB-PCB-MASK
+                                   SEG-CLIENTE
+                                   WS-SSA-CLIENTE
+      *
+      * VERIFICA O STATUS DA LEITURA
+              IF DB-STATUS-CODE = 'GE' *> 'Get End' (Not Found)
+                 MOVE 'FIM DOS DADOS' TO WS-OUT-MSG-ERRO
+                 EXIT PERFORM
+              END-IF
+      *
+              IF DB-STATUS-CODE NOT = SPACES
+                 MOVE 'ERRO NA LEITURA DO IMS DB' TO WS-OUT-MSG-ERRO
+                 EXIT PERFORM
+              END-IF
+      *
+      *--- PREENCHE A LINHA E SALVA A PRIMEIRA/ULTIMA CHAVE
+              IF WS-I = 1
+                 MOVE SEG-CLI-ID TO SPA-FIRST-KEY-SCREEN
+              END-IF
+              MOVE SEG-CLI-ID TO WS-OUT-ID(WS-I)
+              MOVE SEG-CLI-NOME TO WS-OUT-NOME(WS-I)
+      *
+      * SALVA A CHAVE NO SPA PARA A PROXIMA INTERACAO
+              MOVE SEG-CLI-ID TO SPA-LAST-KEY-SCREEN
+      *
+           END-PERFORM.
+           EXIT.
+      *
+      *================================================================*
+      * PARAGRAFOS DE PERSISTENCIA DA POSICAO
+      *================================================================*
+      *
+       1050-LOAD-SAVED-POSITION.
+      * Le a ultima posicao salva para este terminal, se houver.
+           MOVE IO-LTERM-NAME TO WS-POS-LTERM.
+           MOVE SPACES TO WS-POS-LAST-KEY.
+      *
+           EXEC SQL
+               SELECT LAST_KEY
+                 INTO :WS-POS-LAST-KEY
+                 FROM BROWSE_POSITION
+                WHERE LTERM_NAME = :WS-POS-LTERM
+           END-EXEC.
+           MOVE SQLCODE TO WS-POS-SQLCODE.
+      *
+           IF NOT WS-POS-SQL-OK
+              MOVE SPACES TO WS-POS-LAST-KEY
+           END-IF.
+           EXIT.
+      *
+       4000-SAVE-POSITION.
+      * Grava a chave atual (topo da tela) na tabela BROWSE_POSITION,
+      * para sobreviver a um timeout/logoff. UPDATE primeiro
+      * e, se nao existir linha para este terminal (SQLCODE +100),
+      * complementa com INSERT - mesmo raciocinio do "tenta localizar,
+      * senao grava" ja usado nas rotinas de checkpoint deste sistema.
+           MOVE IO-LTERM-NAME TO WS-POS-LTERM.
+           MOVE SPA-LAST-KEY-SCREEN TO WS-POS-LAST-KEY.
+      *
+           EXEC SQL
+               UPDATE BROWSE_POSITION
+                  SET LAST_KEY = :WS-POS-LAST-KEY
+                WHERE LTERM_NAME = :WS-POS-LTERM
+           END-EXEC.
+           MOVE SQLCODE TO WS-POS-SQLCODE.
+      *
+      *--- UM UPDATE QUE NAO ACHA NENHUMA LINHA DEVOLVE SQLCODE +100
+      *--- (NAO ZERO) - E O CASO NORMAL NA PRIMEIRA VEZ QUE ESTE
+      *--- TERMINAL SALVA UMA POSICAO, QUANDO AINDA NAO HA LINHA EM
+      *--- BROWSE_POSITION PARA ELE. SO NESSE CASO E QUE O INSERT E
+      *--- NECESSARIO. QUALQUER OUTRO SQLCODE NEGATIVO NAO PODE FICAR
+      *--- INVISIVEL, SENAO A POSICAO PARA DE SER SALVA SEM NINGUEM
+      *--- PERCEBER (O USUARIO SO NOTARIA NO PROXIMO LOGOFF/LOGON).
+           IF WS-POS-SQL-NOT-FOUND
+              EXEC SQL
+                  INSERT INTO BROWSE_POSITION (LTERM_NAME, LAST_KEY)
+                  VALUES (:WS-POS-LTERM, :WS-POS-LAST-KEY)
+              END-EXEC
+              MOVE SQLCODE TO WS-POS-SQLCODE
+              IF NOT WS-POS-SQL-OK
+                 DISPLAY "MYIMSBWS: FALHA AO GRAVAR BROWSE_POSITION"
+                         " (INSERT). SQLCODE=" WS-POS-SQLCODE
+              END-IF
+           ELSE
+              IF NOT WS-POS-SQL-OK
+                 DISPLAY "MYIMSBWS: FALHA AO GRAVAR BROWSE_POSITION"
+                         " (UPDATE). SQLCODE=" WS-POS-SQLCODE
+              END-IF
+           END-IF.
+      *
+      *--- SOB IMS TM, O SYNC POINT E DO IMS, NAO DO APLICATIVO - UM
+      *--- COMMIT EXPLICITO AQUI CONFLITARIA COM O SYNC POINT DO
+      *--- PROPRIO IMS NO FIM DO MPP (SQLCODE -925). O EQUIVALENTE A
+      *--- ESTE COMMIT, SOB CICS, E O EXEC CICS SYNCPOINT QUE
+      *--- MYCICSQL.cbl EMITE NO LUGAR DE UM COMMIT SQL DIRETO.
+           EXIT.
